@@ -0,0 +1,310 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1AGE.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - COBRANZAS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : REPORTE DE ANTIGUEDAD DE MORA (AGING). RECORRE EL    *
+000900*           DETALLE DE CUOTAS PROGRAMADAS (RMYD1CLD, ORDENADO    *
+001000*           POR CUENTA/SECUENCIA), CLASIFICA CADA CUOTA VENCIDA  *
+001100*           O PARCIALMENTE PAGADA (EL SALDO PENDIENTE DE UNA     *
+001150*           PARCIAL SE MIDE CON DFH-VALOR-PAGO, IGUAL QUE UNA    *
+001160*           VENCIDA, PUES RMYD1CLD NO LLEVA UN SALDO REMANENTE   *
+001170*           SEPARADO POR CUOTA) EN LOS TRAMOS 1-30 / 31-60 /     *
+001180*           61-90 / 90+ DIAS Y ACUMULA POR CUENTA CONTRA EL      *
+001190*           SALDO VIGENTE DEL MAESTRO (RMYD1CLG - DFH-SALDO).    *
+001400*----------------------------------------------------------------*
+001500*  HISTORIAL DE MODIFICACIONES                                   *
+001600*  FECHA       INIC  DESCRIPCION                                 *
+001700*  09/08/2026  DS    VERSION INICIAL.                            *
+001750*  09/08/2026  DS    4000-CLASIFICAR-MORA TAMBIEN SE INVOCA PARA *
+001760*                    SITPAGO-PARCIAL; UNA CUOTA VENCIDA CON UN   *
+001770*                    ABONO PARCIAL SIGUE EN MORA.                *
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.  IBM-390.
+002200 OBJECT-COMPUTER.  IBM-390.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUOTAS-FILE   ASSIGN TO CUOTDET
+002600            ORGANIZATION IS LINE SEQUENTIAL
+002700            FILE STATUS   IS WS-CUO-STATUS.
+002800
+002900     SELECT CUENTAS-FILE  ASSIGN TO CTASMTR
+003000            ORGANIZATION IS INDEXED
+003100            ACCESS MODE   IS RANDOM
+003200            RECORD KEY    IS DFH-NUMERO-CUENTA IN DFHCOMMAREA
+003300            FILE STATUS   IS WS-CTAS-STATUS.
+003400
+003500     SELECT REPORTE-FILE  ASSIGN TO RPTAGE
+003600            ORGANIZATION IS LINE SEQUENTIAL
+003700            FILE STATUS   IS WS-RPT-STATUS.
+003800
+003810     SELECT CHECKPOINT-FILE ASSIGN TO AGECKPT
+003820            ORGANIZATION IS INDEXED
+003830            ACCESS MODE   IS RANDOM
+003840            RECORD KEY    IS CKP-PROGRAMA
+003850            FILE STATUS   IS WS-CKP-STATUS.
+003860
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CUOTAS-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY RMYD1CLD.
+004500
+004600 FD  CUENTAS-FILE
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY RMYD1CLG.
+005000
+005100 FD  REPORTE-FILE
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  REPORTE-LINEA                PIC X(132).
+005500
+005510 FD  CHECKPOINT-FILE
+005520     RECORDING MODE IS F
+005530     LABEL RECORDS ARE STANDARD.
+005540     COPY RMYD1CKP.
+005550
+005600 WORKING-STORAGE SECTION.
+005700 77  WS-CUO-STATUS                PIC X(02).
+005800     88 CUO-OK                       VALUE '00'.
+005900     88 CUO-EOF                      VALUE '10'.
+006000 77  WS-CTAS-STATUS               PIC X(02).
+006100     88 CTAS-OK                      VALUE '00'.
+006200 77  WS-RPT-STATUS                PIC X(02).
+006300 77  WS-SW-FIN-CUOTAS             PIC X(01).
+006400     88 FIN-CUOTAS                   VALUE 'S'.
+006500 77  WS-CUENTA-ANTERIOR           PIC X(013) VALUE SPACES.
+006600 77  WS-DIAS-MORA                 PIC S9(006) COMP.
+006610 77  WS-CKP-STATUS                PIC X(02).
+006620 77  WS-CTR-CHECKPOINT            PIC 9(005) COMP VALUE ZERO.
+006630 77  WS-INTERVALO-CKPT            PIC 9(005) COMP VALUE 1000.
+006700
+006800 01  WS-FECHA-PROCESO-N           PIC 9(008).
+006900 01  WS-FECHA-PAGO-EDIT.
+007000     05 WS-FP-CCYY                PIC X(004).
+007100     05 FILLER                    PIC X(001).
+007200     05 WS-FP-MM                  PIC X(002).
+007300     05 FILLER                    PIC X(001).
+007400     05 WS-FP-DD                  PIC X(002).
+007500 01  WS-FECHA-PAGO-N              PIC 9(008).
+007600 01  FILLER REDEFINES WS-FECHA-PAGO-N.
+007700     05 WS-FPN-CCYY               PIC 9(004).
+007800     05 WS-FPN-MM                 PIC 9(002).
+007900     05 WS-FPN-DD                 PIC 9(002).
+008000
+008100 01  WS-ACUM-CUENTA.
+008200     05 WS-A-1-30                 PIC S9(011)V99 COMP-3.
+008300     05 WS-A-31-60                PIC S9(011)V99 COMP-3.
+008400     05 WS-A-61-90                PIC S9(011)V99 COMP-3.
+008500     05 WS-A-90-MAS               PIC S9(011)V99 COMP-3.
+008600
+008700 01  WS-DETALLE-RPT.
+008800     05 WD-CUENTA                 PIC X(013).
+008900     05 FILLER                    PIC X(002)     VALUE SPACES.
+009000     05 WD-SALDO                  PIC ZZZ,ZZZ,ZZ9.99-.
+009100     05 FILLER                    PIC X(002)     VALUE SPACES.
+009200     05 WD-1-30                   PIC ZZZ,ZZ9.99-.
+009300     05 FILLER                    PIC X(002)     VALUE SPACES.
+009400     05 WD-31-60                  PIC ZZZ,ZZ9.99-.
+009500     05 FILLER                    PIC X(002)     VALUE SPACES.
+009600     05 WD-61-90                  PIC ZZZ,ZZ9.99-.
+009700     05 FILLER                    PIC X(002)     VALUE SPACES.
+009800     05 WD-90-MAS                 PIC ZZZ,ZZ9.99-.
+009900     05 FILLER                    PIC X(030)     VALUE SPACES.
+010000
+010100 PROCEDURE DIVISION.
+010200
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+010500     PERFORM 2000-PROCESAR-CUOTA   THRU 2000-EXIT
+010600         UNTIL FIN-CUOTAS.
+010700     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+010800     STOP RUN.
+010900
+011000*----------------------------------------------------------------*
+011100*  1000-INICIALIZAR                                               *
+011200*----------------------------------------------------------------*
+011300 1000-INICIALIZAR.
+011400     MOVE 'N'    TO WS-SW-FIN-CUOTAS.
+011500     INITIALIZE WS-ACUM-CUENTA.
+011510     MOVE ZERO   TO WS-CTR-CHECKPOINT.
+011520     ACCEPT WS-FECHA-PROCESO-N FROM DATE YYYYMMDD.
+011700     OPEN INPUT  CUOTAS-FILE.
+011800     OPEN INPUT  CUENTAS-FILE.
+011810     PERFORM 7000-ABRIR-CHECKPOINT THRU 7000-EXIT.
+011820     IF CKP-CUENTA-REINICIO NOT EQUAL SPACES
+011830         OPEN EXTEND REPORTE-FILE
+011840         IF WS-RPT-STATUS EQUAL '05' OR '35'
+011850             CLOSE REPORTE-FILE
+011860             OPEN OUTPUT REPORTE-FILE
+011870         END-IF
+011880     ELSE
+011890         OPEN OUTPUT REPORTE-FILE
+011900     END-IF.
+012000     IF NOT CUO-OK
+012100         DISPLAY 'RMYD1AGE - ERROR CUOTAS-FILE ' WS-CUO-STATUS
+012200         MOVE 'S' TO WS-SW-FIN-CUOTAS
+012300         GO TO 1000-EXIT
+012400     END-IF.
+012500     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+012510     IF CKP-CUENTA-REINICIO NOT EQUAL SPACES
+012530         PERFORM 7100-SALTAR-HASTA-REINICIO THRU 7100-EXIT
+012540     END-IF.
+012600 1000-EXIT.
+012700     EXIT.
+012800
+012900*----------------------------------------------------------------*
+013000*  2000-PROCESAR-CUOTA : CONTROL-BREAK POR NUMERO DE CUENTA.      *
+013100*----------------------------------------------------------------*
+013200 2000-PROCESAR-CUOTA.
+013300     IF DFH-NUMERO-CUENTA IN REG-CUOTA-PROGRAMADA
+013400            NOT EQUAL WS-CUENTA-ANTERIOR
+013500        AND WS-CUENTA-ANTERIOR NOT EQUAL SPACES
+013600        PERFORM 5000-ESCRIBIR-DETALLE THRU 5000-EXIT
+013700     END-IF.
+013800     MOVE DFH-NUMERO-CUENTA IN REG-CUOTA-PROGRAMADA
+013900                                 TO WS-CUENTA-ANTERIOR.
+014000     IF SITPAGO-VENCIDA OR SITPAGO-PARCIAL
+014100         PERFORM 4000-CLASIFICAR-MORA THRU 4000-EXIT
+014200     END-IF.
+014300     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+014400 2000-EXIT.
+014500     EXIT.
+014600
+014700*----------------------------------------------------------------*
+014800*  4000-CLASIFICAR-MORA : CALCULA DIAS DE MORA Y ACUMULA TRAMO.   *
+014900*----------------------------------------------------------------*
+015000 4000-CLASIFICAR-MORA.
+015100     MOVE DFH-FECHA-PAGO TO WS-FECHA-PAGO-EDIT.
+015200     MOVE WS-FP-CCYY     TO WS-FPN-CCYY.
+015300     MOVE WS-FP-MM       TO WS-FPN-MM.
+015400     MOVE WS-FP-DD       TO WS-FPN-DD.
+015500     COMPUTE WS-DIAS-MORA =
+015600         FUNCTION INTEGER-OF-DATE(WS-FECHA-PROCESO-N)
+015700       - FUNCTION INTEGER-OF-DATE(WS-FECHA-PAGO-N).
+015800     IF WS-DIAS-MORA > 0
+015900         EVALUATE TRUE
+016000             WHEN WS-DIAS-MORA <= 30
+016100                 ADD DFH-VALOR-PAGO TO WS-A-1-30
+016200             WHEN WS-DIAS-MORA <= 60
+016300                 ADD DFH-VALOR-PAGO TO WS-A-31-60
+016400             WHEN WS-DIAS-MORA <= 90
+016500                 ADD DFH-VALOR-PAGO TO WS-A-61-90
+016600             WHEN OTHER
+016700                 ADD DFH-VALOR-PAGO TO WS-A-90-MAS
+016800         END-EVALUATE
+016900     END-IF.
+017000 4000-EXIT.
+017100     EXIT.
+017200
+017300*----------------------------------------------------------------*
+017400*  5000-ESCRIBIR-DETALLE : EMITE UNA LINEA POR CUENTA CON MORA.   *
+017500*----------------------------------------------------------------*
+017600 5000-ESCRIBIR-DETALLE.
+017700     MOVE WS-CUENTA-ANTERIOR TO DFH-NUMERO-CUENTA IN DFHCOMMAREA.
+017800     READ CUENTAS-FILE
+017900         INVALID KEY
+018000             MOVE ZERO TO DFH-SALDO
+018100     END-READ.
+018200     MOVE WS-CUENTA-ANTERIOR TO WD-CUENTA.
+018300     MOVE DFH-SALDO          TO WD-SALDO.
+018400     MOVE WS-A-1-30          TO WD-1-30.
+018500     MOVE WS-A-31-60         TO WD-31-60.
+018600     MOVE WS-A-61-90         TO WD-61-90.
+018700     MOVE WS-A-90-MAS        TO WD-90-MAS.
+018800     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+018900     INITIALIZE WS-ACUM-CUENTA.
+018910     ADD 1 TO WS-CTR-CHECKPOINT.
+018920     IF WS-CTR-CHECKPOINT >= WS-INTERVALO-CKPT
+018930         PERFORM 7500-GRABAR-CHECKPOINT THRU 7500-EXIT
+018940         MOVE ZERO TO WS-CTR-CHECKPOINT
+018950     END-IF.
+019000 5000-EXIT.
+019100     EXIT.
+019200
+019210*----------------------------------------------------------------*
+019220*  7000-ABRIR-CHECKPOINT : ABRE (O CREA) EL ARCHIVO DE CHECKPOINT *
+019230*  Y RECUPERA EL PUNTO DE REINICIO DEL PROGRAMA, SI EXISTE.       *
+019240*----------------------------------------------------------------*
+019250 7000-ABRIR-CHECKPOINT.
+019260     MOVE SPACES TO CKP-CUENTA-REINICIO.
+019270     OPEN I-O CHECKPOINT-FILE.
+019280     IF WS-CKP-STATUS EQUAL '35'
+019290         OPEN OUTPUT CHECKPOINT-FILE
+019300         CLOSE CHECKPOINT-FILE
+019310         OPEN I-O CHECKPOINT-FILE
+019320     END-IF.
+019330     MOVE 'RMYD1AGE' TO CKP-PROGRAMA.
+019340     READ CHECKPOINT-FILE
+019350         INVALID KEY
+019360             MOVE SPACES TO CKP-CUENTA-REINICIO
+019370     END-READ.
+019380 7000-EXIT.
+019390     EXIT.
+019400
+019410*----------------------------------------------------------------*
+019420*  7100-SALTAR-HASTA-REINICIO : DESCARTA LAS CUOTAS DE CUENTAS    *
+019430*  YA REPORTADAS EN UNA CORRIDA ANTERIOR, SEGUN EL CHECKPOINT.    *
+019440*----------------------------------------------------------------*
+019450 7100-SALTAR-HASTA-REINICIO.
+019460     PERFORM 7110-DESCARTAR-CUOTA THRU 7110-EXIT
+019470         UNTIL FIN-CUOTAS
+019480         OR DFH-NUMERO-CUENTA IN REG-CUOTA-PROGRAMADA
+019490                > CKP-CUENTA-REINICIO.
+019500     INITIALIZE WS-ACUM-CUENTA.
+019510 7100-EXIT.
+019520     EXIT.
+019530
+019540 7110-DESCARTAR-CUOTA.
+019550     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+019560 7110-EXIT.
+019570     EXIT.
+019580
+019590*----------------------------------------------------------------*
+019600*  7500-GRABAR-CHECKPOINT : GRABA LA ULTIMA CUENTA CONFIRMADA.    *
+019610*----------------------------------------------------------------*
+019620 7500-GRABAR-CHECKPOINT.
+019630     MOVE 'RMYD1AGE'          TO CKP-PROGRAMA.
+019640     MOVE WS-CUENTA-ANTERIOR  TO CKP-CUENTA-REINICIO.
+019645     MOVE WS-CTR-CHECKPOINT   TO CKP-CONTADOR-PROCESADO.
+019650     ACCEPT CKP-FECHA-CHECKPOINT FROM DATE YYYYMMDD.
+019660     ACCEPT CKP-HORA-CHECKPOINT  FROM TIME.
+019670     REWRITE REG-CHECKPOINT
+019680         INVALID KEY
+019690             WRITE REG-CHECKPOINT
+019700     END-REWRITE.
+019710 7500-EXIT.
+019720     EXIT.
+019730
+019740*----------------------------------------------------------------*
+019750*  3000-FINALIZAR                                                 *
+019760*----------------------------------------------------------------*
+019770 3000-FINALIZAR.
+019780     IF WS-CUENTA-ANTERIOR NOT EQUAL SPACES
+019790         PERFORM 5000-ESCRIBIR-DETALLE THRU 5000-EXIT
+019800     END-IF.
+019810     MOVE 'RMYD1AGE' TO CKP-PROGRAMA.
+019820     DELETE CHECKPOINT-FILE
+019830         INVALID KEY
+019840             CONTINUE
+019850     END-DELETE.
+020000     CLOSE CUOTAS-FILE CUENTAS-FILE REPORTE-FILE CHECKPOINT-FILE.
+020100 3000-EXIT.
+020200     EXIT.
+020300
+020400*----------------------------------------------------------------*
+020500*  8000-LEER-CUOTA                                                *
+020600*----------------------------------------------------------------*
+020700 8000-LEER-CUOTA.
+020800     READ CUOTAS-FILE
+020900         AT END
+021000             MOVE 'S' TO WS-SW-FIN-CUOTAS
+021100     END-READ.
+021200 8000-EXIT.
+021300     EXIT.
