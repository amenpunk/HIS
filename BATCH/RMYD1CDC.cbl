@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1CDC.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CONVENIOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : REPORTE DE COMPLETITUD DE DATOS DE COBRO, A CORRER    *
+000900*           ANTES DE CADA CICLO DE CARGA DE DESCUENTOS POR        *
+001000*           PLANILLA. RECORRE EL MAESTRO DE CONVENIOS (CNVMTR) Y  *
+001100*           LISTA TODO CONVENIO CUYO DFH-HAY-DATOS-COBRO ESTE EN  *
+001200*           NO-HAY-DATOS, PARA QUE CONVENIOS PUEDA COMPLETAR LA   *
+001300*           INFORMACION ANTES DE QUE EL CICLO INTENTE CARGARLO.   *
+001400*----------------------------------------------------------------*
+001500*  HISTORIAL DE MODIFICACIONES                                   *
+001600*  FECHA       INIC  DESCRIPCION                                 *
+001700*  09/08/2026  DS    VERSION INICIAL.                            *
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.  IBM-390.
+002200 OBJECT-COMPUTER.  IBM-390.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CONVENIOS-FILE ASSIGN TO CNVMTR
+002600            ORGANIZATION IS INDEXED
+002700            ACCESS MODE   IS SEQUENTIAL
+002800            RECORD KEY    IS DFH-CODIGO-CONVENIO
+002900            FILE STATUS   IS WS-CNV-STATUS.
+003000
+003100     SELECT REPORTE-FILE   ASSIGN TO RPTCDC
+003200            ORGANIZATION IS LINE SEQUENTIAL
+003300            FILE STATUS   IS WS-RPT-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CONVENIOS-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY "temp.cpy".
+004100
+004200 FD  REPORTE-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  REPORTE-LINEA                PIC X(132).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-CNV-STATUS                PIC X(02).
+004900     88 CNV-OK                       VALUE '00'.
+005000 77  WS-RPT-STATUS                PIC X(02).
+005100 77  WS-SW-FIN-CONVENIOS          PIC X(01).
+005200     88 FIN-CONVENIOS                VALUE 'S'.
+005300 77  WS-CNV-LEIDOS                PIC 9(007) COMP.
+005400 77  WS-CNV-SIN-DATOS             PIC 9(007) COMP.
+005500
+005600 01  WS-DETALLE-RPT.
+005700     05 WD-CODIGO-CONVENIO        PIC 9(006).
+005800     05 FILLER                    PIC X(002)     VALUE SPACES.
+005900     05 WD-DESCRIPCION            PIC X(050).
+006000     05 FILLER                    PIC X(002)     VALUE SPACES.
+006100     05 WD-CANT-IDENTIF           PIC ZZ9.
+006200     05 FILLER                    PIC X(068)     VALUE SPACES.
+006300
+006400 01  WS-TOTALES-RPT.
+006500     05 FILLER                    PIC X(025)
+006600                                   VALUE 'CONVENIOS SIN DATOS: '.
+006700     05 WT-CNV-SIN-DATOS          PIC ZZZ,ZZ9.
+006800     05 FILLER                    PIC X(096)     VALUE SPACES.
+006900
+007000 PROCEDURE DIVISION.
+007100
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INICIALIZAR       THRU 1000-EXIT.
+007400     PERFORM 2000-PROCESAR-CONVENIO THRU 2000-EXIT
+007500         UNTIL FIN-CONVENIOS.
+007600     PERFORM 3000-FINALIZAR         THRU 3000-EXIT.
+007700     STOP RUN.
+007800
+007900*----------------------------------------------------------------*
+008000*  1000-INICIALIZAR                                               *
+008100*----------------------------------------------------------------*
+008200 1000-INICIALIZAR.
+008300     MOVE 'N'  TO WS-SW-FIN-CONVENIOS.
+008400     MOVE ZERO TO WS-CNV-LEIDOS WS-CNV-SIN-DATOS.
+008500     OPEN INPUT  CONVENIOS-FILE.
+008600     OPEN OUTPUT REPORTE-FILE.
+008700     IF NOT CNV-OK
+008800         DISPLAY 'RMYD1CDC - ERROR CONVENIOS-FILE ' WS-CNV-STATUS
+008900         MOVE 'S' TO WS-SW-FIN-CONVENIOS
+009000         GO TO 1000-EXIT
+009100     END-IF.
+009200     PERFORM 8000-LEER-CONVENIO THRU 8000-EXIT.
+009300 1000-EXIT.
+009400     EXIT.
+009500
+009600*----------------------------------------------------------------*
+009700*  2000-PROCESAR-CONVENIO : EMITE UNA LINEA SI EL CONVENIO ESTA  *
+009800*  EN NO-HAY-DATOS.                                              *
+009900*----------------------------------------------------------------*
+010000 2000-PROCESAR-CONVENIO.
+010100     ADD 1 TO WS-CNV-LEIDOS.
+010200     IF NO-HAY-DATOS
+010300         PERFORM 5000-ESCRIBIR-DETALLE THRU 5000-EXIT
+010400     END-IF.
+010500     PERFORM 8000-LEER-CONVENIO THRU 8000-EXIT.
+010600 2000-EXIT.
+010700     EXIT.
+010800
+010900*----------------------------------------------------------------*
+011000*  5000-ESCRIBIR-DETALLE                                         *
+011100*----------------------------------------------------------------*
+011200 5000-ESCRIBIR-DETALLE.
+011300     ADD 1 TO WS-CNV-SIN-DATOS.
+011400     MOVE DFH-CODIGO-CONVENIO      TO WD-CODIGO-CONVENIO.
+011500     MOVE DFH-DESCRIPCION-CONVENIO TO WD-DESCRIPCION.
+011600     MOVE DFH-CANT-IDENTIFICADORES TO WD-CANT-IDENTIF.
+011700     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+011800 5000-EXIT.
+011900     EXIT.
+012000
+012100*----------------------------------------------------------------*
+012200*  3000-FINALIZAR                                                 *
+012300*----------------------------------------------------------------*
+012400 3000-FINALIZAR.
+012500     MOVE WS-CNV-SIN-DATOS TO WT-CNV-SIN-DATOS.
+012600     WRITE REPORTE-LINEA FROM WS-TOTALES-RPT.
+012700     DISPLAY 'RMYD1CDC - CONVENIOS LEIDOS  : ' WS-CNV-LEIDOS.
+012800     DISPLAY 'RMYD1CDC - SIN DATOS DE COBRO: ' WS-CNV-SIN-DATOS.
+012900     CLOSE CONVENIOS-FILE REPORTE-FILE.
+013000 3000-EXIT.
+013100     EXIT.
+013200
+013300*----------------------------------------------------------------*
+013400*  8000-LEER-CONVENIO                                             *
+013500*----------------------------------------------------------------*
+013600 8000-LEER-CONVENIO.
+013700     READ CONVENIOS-FILE NEXT RECORD
+013800         AT END
+013900             MOVE 'S' TO WS-SW-FIN-CONVENIOS
+014000     END-READ.
+014100 8000-EXIT.
+014200     EXIT.
