@@ -0,0 +1,290 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1CLP.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : REPORTE PAGINADO DEL CALENDARIO DE CUOTAS, PARA       *
+000900*           CUENTAS CUYO PLAN TIENE MAS DE 24 CUOTAS PENDIENTES.  *
+001000*           RECORRE EL ESPEJO PLANO DEL CALENDARIO (RMYD1CLD) Y,  *
+001100*           POR CADA CUENTA, ARMA LA MISMA SECUENCIA DE LLAMADAS  *
+001200*           QUE HARIA EN LINEA RN19PMHE (RMYD1CLH): CADA "PAGINA" *
+001300*           LLENA DFH-TOTAL-CUOTAS Y DFH-MAS-CUOTAS-IND Y AVANZA  *
+001400*           DFH-SECUENCIA-DESDE PARA LA SIGUIENTE, EXACTAMENTE    *
+001500*           COMO LO HARIA EL LLAMADOR EN LINEA AL RECIBIR         *
+001600*           DFH-HAY-MAS-CUOTAS. SIRVE DE REFERENCIA BATCH DE ESA  *
+001700*           PAGINACION MIENTRAS RN19PMHE NO EXISTA EN ESTE ARBOL. *
+001800*----------------------------------------------------------------*
+001900*  HISTORIAL DE MODIFICACIONES                                   *
+002000*  FECHA       INIC  DESCRIPCION                                 *
+002100*  09/08/2026  DS    VERSION INICIAL.                            *
+002200*----------------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.  IBM-390.
+002600 OBJECT-COMPUTER.  IBM-390.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CUOTAS-FILE   ASSIGN TO CUOTDET
+003000            ORGANIZATION IS LINE SEQUENTIAL
+003100            FILE STATUS   IS WS-CUO-STATUS.
+003200
+003300     SELECT REPORTE-FILE  ASSIGN TO RPTCLP
+003400            ORGANIZATION IS LINE SEQUENTIAL
+003500            FILE STATUS   IS WS-RPT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CUOTAS-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY RMYD1CLD.
+004300
+004400 FD  REPORTE-FILE
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  REPORTE-LINEA                PIC X(132).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 COPY RMYD1CLH REPLACING DFHCOMMAREA BY WS-PAGINA-CUOTAS.
+005100
+005200 77  WS-CUO-STATUS                PIC X(02).
+005300     88 CUO-OK                       VALUE '00'.
+005400 77  WS-RPT-STATUS                PIC X(02).
+005500 77  WS-SW-FIN-CUOTAS             PIC X(01).
+005600     88 FIN-CUOTAS                   VALUE 'S'.
+005700 77  WS-CUENTA-ANTERIOR           PIC X(013) VALUE SPACES.
+005800 77  WS-CUENTAS-LEIDAS            PIC 9(007) COMP.
+005900 77  WS-CUENTAS-PAGINADAS         PIC 9(007) COMP.
+006000 77  WS-PAGINAS-EMITIDAS          PIC 9(007) COMP.
+006100 77  WS-CANT-CUOTAS-CUENTA        PIC 9(003) COMP VALUE ZERO.
+006200 77  WS-INICIO-PAGINA             PIC 9(003) COMP.
+006300 77  WS-FIN-PAGINA                PIC 9(003) COMP.
+006400 77  WS-SUB-BUFFER                PIC 9(003) COMP.
+006500 77  WS-SUB-PAGINA                PIC 9(003) COMP.
+006600
+006700 01  WS-CUOTAS-CUENTA.
+006800     05 WS-CUOTA-ENTRADA OCCURS 999 TIMES.
+006900         10 WC-TIPO-PAGO          PIC X(010).
+007000         10 WC-SECUENCIA-PAGO     PIC 9(003).
+007100         10 WC-VALOR-PAGO         PIC S9(009)V99.
+007200         10 WC-FECHA-PAGO         PIC X(010).
+007300         10 WC-SITUACION-PAGO     PIC X(010).
+007400
+007500 01  WS-PAGINA-RPT.
+007600     05 FILLER               PIC X(010) VALUE 'PAGINA CTA'.
+007700     05 WP-CUENTA                 PIC X(013).
+007800     05 FILLER                    PIC X(002)     VALUE SPACES.
+007900     05 FILLER                    PIC X(007)     VALUE 'DESDE: '.
+008000     05 WP-DESDE                  PIC ZZ9.
+008100     05 FILLER                    PIC X(002)     VALUE SPACES.
+008200     05 FILLER                    PIC X(007)     VALUE 'TOTAL: '.
+008300     05 WP-TOTAL                  PIC ZZ9.
+008400     05 FILLER                    PIC X(002)     VALUE SPACES.
+008500     05 FILLER               PIC X(013) VALUE 'MAS CUOTAS: '.
+008600     05 WP-MAS-CUOTAS             PIC X(001).
+008700     05 FILLER                    PIC X(072)     VALUE SPACES.
+008800
+008900 01  WS-DETALLE-RPT.
+009000     05 FILLER                    PIC X(002)     VALUE SPACES.
+009100     05 WD-SECUENCIA              PIC ZZ9.
+009200     05 FILLER                    PIC X(002)     VALUE SPACES.
+009300     05 WD-TIPO-PAGO              PIC X(010).
+009400     05 FILLER                    PIC X(002)     VALUE SPACES.
+009500     05 WD-VALOR                  PIC ZZZ,ZZ9.99-.
+009600     05 FILLER                    PIC X(002)     VALUE SPACES.
+009700     05 WD-FECHA                  PIC X(010).
+009800     05 FILLER                    PIC X(002)     VALUE SPACES.
+009900     05 WD-SITUACION              PIC X(010).
+010000     05 FILLER                    PIC X(082)     VALUE SPACES.
+010100
+010200 PROCEDURE DIVISION.
+010300
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+010600     PERFORM 2000-PROCESAR-CUOTA   THRU 2000-EXIT
+010700         UNTIL FIN-CUOTAS.
+010800     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+010900     STOP RUN.
+011000
+011100*----------------------------------------------------------------*
+011200*  1000-INICIALIZAR                                               *
+011300*----------------------------------------------------------------*
+011400 1000-INICIALIZAR.
+011500     MOVE 'N'  TO WS-SW-FIN-CUOTAS.
+011600     MOVE ZERO TO WS-CUENTAS-LEIDAS WS-CUENTAS-PAGINADAS
+011700                  WS-PAGINAS-EMITIDAS WS-CANT-CUOTAS-CUENTA.
+011800     OPEN INPUT  CUOTAS-FILE.
+011900     OPEN OUTPUT REPORTE-FILE.
+012000     IF NOT CUO-OK
+012100         DISPLAY 'RMYD1CLP - ERROR CUOTAS-FILE ' WS-CUO-STATUS
+012200         MOVE 'S' TO WS-SW-FIN-CUOTAS
+012300         GO TO 1000-EXIT
+012400     END-IF.
+012500     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+012600 1000-EXIT.
+012700     EXIT.
+012800
+012900*----------------------------------------------------------------*
+013000*  2000-PROCESAR-CUOTA : ACUMULA LAS CUOTAS DE LA CUENTA ACTUAL   *
+013100*  EN EL BUFFER Y, AL CAMBIAR DE CUENTA, LAS PAGINA.               *
+013200*----------------------------------------------------------------*
+013300 2000-PROCESAR-CUOTA.
+013400     IF DFH-NUMERO-CUENTA IN REG-CUOTA-PROGRAMADA
+013500            NOT EQUAL WS-CUENTA-ANTERIOR
+013600        AND WS-CUENTA-ANTERIOR NOT EQUAL SPACES
+013700        PERFORM 5000-PAGINAR-CUENTA THRU 5000-EXIT
+013800     END-IF.
+013900     ADD 1 TO WS-CANT-CUOTAS-CUENTA.
+014000     MOVE DFH-NUMERO-CUENTA IN REG-CUOTA-PROGRAMADA
+014100                                 TO WS-CUENTA-ANTERIOR.
+014200     MOVE DFH-TIPO-PAGO      IN REG-CUOTA-PROGRAMADA
+014210                             TO WC-TIPO-PAGO
+014300                                 (WS-CANT-CUOTAS-CUENTA).
+014400     MOVE DFH-SECUENCIA-PAGO IN REG-CUOTA-PROGRAMADA
+014410                             TO WC-SECUENCIA-PAGO
+014500                                 (WS-CANT-CUOTAS-CUENTA).
+014600     MOVE DFH-VALOR-PAGO     IN REG-CUOTA-PROGRAMADA
+014610                             TO WC-VALOR-PAGO
+014700                                 (WS-CANT-CUOTAS-CUENTA).
+014800     MOVE DFH-FECHA-PAGO     IN REG-CUOTA-PROGRAMADA
+014810                             TO WC-FECHA-PAGO
+014900                                 (WS-CANT-CUOTAS-CUENTA).
+015000     MOVE DFH-SITUACION-PAGO IN REG-CUOTA-PROGRAMADA
+015010                             TO WC-SITUACION-PAGO
+015100                                 (WS-CANT-CUOTAS-CUENTA).
+015200     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+015300 2000-EXIT.
+015400     EXIT.
+015500
+015600*----------------------------------------------------------------*
+015700*  5000-PAGINAR-CUENTA : REPITE LA "CONSULTA" A PARTIR DE         *
+015800*  DFH-SECUENCIA-DESDE = 1 HASTA AGOTAR EL BUFFER, IGUAL QUE UN   *
+015900*  LLAMADOR EN LINEA QUE SIGUE PIDIENDO PAGINAS MIENTRAS          *
+016000*  DFH-HAY-MAS-CUOTAS ESTE ACTIVO.                                *
+016100*----------------------------------------------------------------*
+016200 5000-PAGINAR-CUENTA.
+016300     ADD 1 TO WS-CUENTAS-LEIDAS.
+016400     IF WS-CANT-CUOTAS-CUENTA > 24
+016500         ADD 1 TO WS-CUENTAS-PAGINADAS
+016600     END-IF.
+016700     MOVE 1 TO WS-INICIO-PAGINA.
+016800     PERFORM 5100-EMITIR-PAGINA THRU 5100-EXIT
+016900         UNTIL WS-INICIO-PAGINA > WS-CANT-CUOTAS-CUENTA.
+017000     MOVE ZERO TO WS-CANT-CUOTAS-CUENTA.
+017100 5000-EXIT.
+017200     EXIT.
+017300
+017400*----------------------------------------------------------------*
+017500*  5100-EMITIR-PAGINA : ARMA UNA PAGINA (HASTA 24 OCURRENCIAS)    *
+017600*  IGUAL A LA QUE DEVOLVERIA RN19PMHE, DEJA DFH-SECUENCIA-DESDE   *
+017700*  LISTO PARA LA SIGUIENTE LLAMADA Y DEJA DFH-MAS-CUOTAS-IND.     *
+017800*----------------------------------------------------------------*
+017900 5100-EMITIR-PAGINA.
+018000     ADD 1 TO WS-PAGINAS-EMITIDAS.
+018100     MOVE WS-CUENTA-ANTERIOR    TO DFH-NUMERO-CUENTA
+018110                                    IN WS-PAGINA-CUOTAS.
+018200     MOVE WS-INICIO-PAGINA      TO DFH-SECUENCIA-DESDE.
+018300     MOVE ZERO                  TO DFH-CODRET.
+018400     MOVE WS-CANT-CUOTAS-CUENTA TO DFH-TOTAL-CUOTAS.
+018500     COMPUTE WS-FIN-PAGINA = WS-INICIO-PAGINA + 23.
+018600     IF WS-FIN-PAGINA > WS-CANT-CUOTAS-CUENTA
+018700         MOVE WS-CANT-CUOTAS-CUENTA TO WS-FIN-PAGINA
+018800     END-IF.
+018900     IF WS-FIN-PAGINA < WS-CANT-CUOTAS-CUENTA
+019000         MOVE 'S' TO DFH-MAS-CUOTAS-IND
+019100     ELSE
+019200         MOVE 'N' TO DFH-MAS-CUOTAS-IND
+019300     END-IF.
+019400     MOVE ZERO TO WS-SUB-PAGINA.
+019500     PERFORM 5200-COPIAR-OCURRENCIA THRU 5200-EXIT
+019600         VARYING WS-SUB-BUFFER FROM WS-INICIO-PAGINA BY 1
+019700         UNTIL WS-SUB-BUFFER > WS-FIN-PAGINA.
+019800     MOVE WS-SUB-PAGINA TO DFH-LONGITUD.
+019900     PERFORM 5300-IMPRIMIR-PAGINA THRU 5300-EXIT.
+020000     COMPUTE WS-INICIO-PAGINA = WS-FIN-PAGINA + 1.
+020100 5100-EXIT.
+020200     EXIT.
+020300
+020400*----------------------------------------------------------------*
+020500*  5200-COPIAR-OCURRENCIA : COPIA UNA CUOTA DEL BUFFER DE LA      *
+020600*  CUENTA A LA OCURRENCIA CORRESPONDIENTE DE LA PAGINA ACTUAL.    *
+020700*----------------------------------------------------------------*
+020800 5200-COPIAR-OCURRENCIA.
+020900     ADD 1 TO WS-SUB-PAGINA.
+021000     MOVE WC-TIPO-PAGO (WS-SUB-BUFFER) TO DFH-TIPO-PAGO
+021100                       IN OCURRENCIAS (WS-SUB-PAGINA).
+021200     MOVE WC-SECUENCIA-PAGO (WS-SUB-BUFFER)
+021210                            TO DFH-SECUENCIA-PAGO
+021300                       IN OCURRENCIAS (WS-SUB-PAGINA).
+021400     MOVE WC-VALOR-PAGO (WS-SUB-BUFFER) TO DFH-VALOR-PAGO
+021500                       IN OCURRENCIAS (WS-SUB-PAGINA).
+021600     MOVE WC-FECHA-PAGO (WS-SUB-BUFFER) TO DFH-FECHA-PAGO
+021700                       IN OCURRENCIAS (WS-SUB-PAGINA).
+021800     MOVE WC-SITUACION-PAGO (WS-SUB-BUFFER)
+021810                            TO DFH-SITUACION-PAGO
+021900                       IN OCURRENCIAS (WS-SUB-PAGINA).
+022000 5200-EXIT.
+022100     EXIT.
+022200
+022300*----------------------------------------------------------------*
+022400*  5300-IMPRIMIR-PAGINA : ESCRIBE EL ENCABEZADO DE LA PAGINA Y    *
+022500*  UNA LINEA POR CADA OCURRENCIA DEVUELTA EN ELLA.                *
+022600*----------------------------------------------------------------*
+022700 5300-IMPRIMIR-PAGINA.
+022800     MOVE DFH-NUMERO-CUENTA IN WS-PAGINA-CUOTAS TO WP-CUENTA.
+022900     MOVE DFH-SECUENCIA-DESDE   TO WP-DESDE.
+023000     MOVE DFH-TOTAL-CUOTAS      TO WP-TOTAL.
+023100     MOVE DFH-MAS-CUOTAS-IND    TO WP-MAS-CUOTAS.
+023200     WRITE REPORTE-LINEA FROM WS-PAGINA-RPT.
+023300     MOVE ZERO TO WS-SUB-PAGINA.
+023400     PERFORM 5400-IMPRIMIR-CUOTA THRU 5400-EXIT
+023500         VARYING WS-SUB-PAGINA FROM 1 BY 1
+023600         UNTIL WS-SUB-PAGINA > DFH-LONGITUD.
+023700 5300-EXIT.
+023800     EXIT.
+023900
+024000*----------------------------------------------------------------*
+024100*  5400-IMPRIMIR-CUOTA                                            *
+024200*----------------------------------------------------------------*
+024300 5400-IMPRIMIR-CUOTA.
+024400     MOVE WS-SUB-PAGINA                       TO WD-SECUENCIA.
+024500     MOVE DFH-TIPO-PAGO IN OCURRENCIAS (WS-SUB-PAGINA)
+024510                                        TO WD-TIPO-PAGO.
+024600     MOVE DFH-VALOR-PAGO IN OCURRENCIAS (WS-SUB-PAGINA)
+024610                                          TO WD-VALOR.
+024700     MOVE DFH-FECHA-PAGO IN OCURRENCIAS (WS-SUB-PAGINA)
+024710                                          TO WD-FECHA.
+024800     MOVE DFH-SITUACION-PAGO IN OCURRENCIAS (WS-SUB-PAGINA)
+024810                                              TO WD-SITUACION.
+024900     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+025000 5400-EXIT.
+025100     EXIT.
+025200
+025300*----------------------------------------------------------------*
+025400*  3000-FINALIZAR                                                 *
+025500*----------------------------------------------------------------*
+025600 3000-FINALIZAR.
+025700     IF WS-CUENTA-ANTERIOR NOT EQUAL SPACES
+025800         PERFORM 5000-PAGINAR-CUENTA THRU 5000-EXIT
+025900     END-IF.
+026000     DISPLAY 'RMYD1CLP - CUENTAS LEIDAS     : ' WS-CUENTAS-LEIDAS.
+026100     DISPLAY 'RMYD1CLP - CUENTAS PAGINADAS   : '
+026200             WS-CUENTAS-PAGINADAS.
+026300     DISPLAY 'RMYD1CLP - PAGINAS EMITIDAS    : '
+026400             WS-PAGINAS-EMITIDAS.
+026500     CLOSE CUOTAS-FILE REPORTE-FILE.
+026600 3000-EXIT.
+026700     EXIT.
+026800
+026900*----------------------------------------------------------------*
+027000*  8000-LEER-CUOTA                                                *
+027100*----------------------------------------------------------------*
+027200 8000-LEER-CUOTA.
+027300     READ CUOTAS-FILE
+027400         AT END
+027500             MOVE 'S' TO WS-SW-FIN-CUOTAS
+027600     END-READ.
+027700 8000-EXIT.
+027800     EXIT.
