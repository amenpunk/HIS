@@ -0,0 +1,152 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1COD.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - LEGAL.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : LISTADO DE CODEUDORES PARA CONSULTA DE GARANTES Y    *
+000900*           NOTIFICACIONES LEGALES. RECORRE EL MAESTRO DE        *
+001000*           CUENTAS (RMYD1CLG) Y EMITE UNA LINEA POR CADA        *
+001100*           CODEUDOR REGISTRADO EN DFH-CODEUDORES DE CADA        *
+001200*           CUENTA, PARA QUE LEGAL PUEDA NOTIFICAR A TODOS LOS   *
+001300*           OBLIGADOS DE UN PRESTAMO Y NO SOLO AL PRIMERO.       *
+001400*----------------------------------------------------------------*
+001500*  HISTORIAL DE MODIFICACIONES                                   *
+001600*  FECHA       INIC  DESCRIPCION                                 *
+001700*  09/08/2026  DS    VERSION INICIAL.                            *
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.  IBM-390.
+002200 OBJECT-COMPUTER.  IBM-390.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUENTAS-FILE   ASSIGN TO CTASMTR
+002600            ORGANIZATION IS INDEXED
+002700            ACCESS MODE   IS SEQUENTIAL
+002800            RECORD KEY    IS DFH-NUMERO-CUENTA
+002900            FILE STATUS   IS WS-CTAS-STATUS.
+003000
+003100     SELECT REPORTE-FILE   ASSIGN TO RPTCOD
+003200            ORGANIZATION IS LINE SEQUENTIAL
+003300            FILE STATUS   IS WS-RPT-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CUENTAS-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY RMYD1CLG.
+004100
+004200 FD  REPORTE-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  REPORTE-LINEA                PIC X(132).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-CTAS-STATUS               PIC X(02).
+004900     88 CTAS-OK                      VALUE '00'.
+005000 77  WS-RPT-STATUS                PIC X(02).
+005100 77  WS-SW-FIN-CUENTAS            PIC X(01).
+005200     88 FIN-CUENTAS                  VALUE 'S'.
+005300 77  WS-CTAS-LEIDAS               PIC 9(007) COMP.
+005400 77  WS-CODEUDORES-LISTADOS       PIC 9(007) COMP.
+005500 77  WS-SUB-CODEUDOR              PIC 9(002) COMP.
+005600
+005700 01  WS-DETALLE-RPT.
+005800     05 WD-CUENTA                 PIC X(013).
+005900     05 FILLER                    PIC X(002)     VALUE SPACES.
+006000     05 WD-SECUENCIA              PIC 9.
+006100     05 FILLER                    PIC X(002)     VALUE SPACES.
+006200     05 WD-PRIMER-APELLIDO        PIC X(015).
+006300     05 FILLER                    PIC X(001)     VALUE SPACES.
+006400     05 WD-SEGUNDO-APELLIDO       PIC X(015).
+006500     05 FILLER                    PIC X(001)     VALUE SPACES.
+006600     05 WD-APELLIDO-CASADA        PIC X(015).
+006700     05 FILLER                    PIC X(001)     VALUE SPACES.
+006800     05 WD-NOMBRES                PIC X(030).
+006900     05 FILLER                    PIC X(002)     VALUE SPACES.
+007000     05 WD-NUM-DPI                PIC X(013).
+007100     05 FILLER                    PIC X(032)     VALUE SPACES.
+007200
+007300 PROCEDURE DIVISION.
+007400
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+007700     PERFORM 2000-PROCESAR-CUENTA  THRU 2000-EXIT
+007800         UNTIL FIN-CUENTAS.
+007900     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+008000     STOP RUN.
+008100
+008200*----------------------------------------------------------------*
+008300*  1000-INICIALIZAR                                              *
+008400*----------------------------------------------------------------*
+008500 1000-INICIALIZAR.
+008600     MOVE 'N'  TO WS-SW-FIN-CUENTAS.
+008700     MOVE ZERO TO WS-CTAS-LEIDAS WS-CODEUDORES-LISTADOS.
+008800     OPEN INPUT  CUENTAS-FILE.
+008900     OPEN OUTPUT REPORTE-FILE.
+009000     IF NOT CTAS-OK
+009100         DISPLAY 'RMYD1COD - ERROR CUENTAS-FILE ' WS-CTAS-STATUS
+009200         MOVE 'S' TO WS-SW-FIN-CUENTAS
+009300         GO TO 1000-EXIT
+009400     END-IF.
+009500     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+009600 1000-EXIT.
+009700     EXIT.
+009800
+009900*----------------------------------------------------------------*
+010000*  2000-PROCESAR-CUENTA : EMITE UNA LINEA POR CADA CODEUDOR       *
+010100*  REGISTRADO EN LA CUENTA.                                      *
+010200*----------------------------------------------------------------*
+010300 2000-PROCESAR-CUENTA.
+010400     ADD 1 TO WS-CTAS-LEIDAS.
+010500     MOVE ZERO TO WS-SUB-CODEUDOR.
+010600     PERFORM 5000-ESCRIBIR-CODEUDOR THRU 5000-EXIT
+010700         VARYING WS-SUB-CODEUDOR FROM 1 BY 1
+010800         UNTIL WS-SUB-CODEUDOR > DFH-CANT-CODEUDORES.
+010900     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+011000 2000-EXIT.
+011100     EXIT.
+011200
+011300*----------------------------------------------------------------*
+011400*  5000-ESCRIBIR-CODEUDOR                                        *
+011500*----------------------------------------------------------------*
+011600 5000-ESCRIBIR-CODEUDOR.
+011700     ADD 1 TO WS-CODEUDORES-LISTADOS.
+011800     MOVE DFH-NUMERO-CUENTA                     TO WD-CUENTA.
+011900     MOVE WS-SUB-CODEUDOR                       TO WD-SECUENCIA.
+012000     MOVE DFH-PRIMER-APELLIDO (WS-SUB-CODEUDOR)  TO
+012100         WD-PRIMER-APELLIDO.
+012200     MOVE DFH-SEGUNDO-APELLIDO (WS-SUB-CODEUDOR) TO
+012300         WD-SEGUNDO-APELLIDO.
+012400     MOVE DFH-APELLIDO-CASADA (WS-SUB-CODEUDOR)  TO
+012500         WD-APELLIDO-CASADA.
+012600     MOVE DFH-NOMBRES (WS-SUB-CODEUDOR)          TO WD-NOMBRES.
+012700     MOVE DFH-CODEUDOR-NUM-DPI (WS-SUB-CODEUDOR) TO WD-NUM-DPI.
+012800     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+012900 5000-EXIT.
+013000     EXIT.
+013100
+013200*----------------------------------------------------------------*
+013300*  3000-FINALIZAR                                                *
+013400*----------------------------------------------------------------*
+013500 3000-FINALIZAR.
+013600     DISPLAY 'RMYD1COD - CUENTAS LEIDAS    : ' WS-CTAS-LEIDAS.
+013700     DISPLAY 'RMYD1COD - CODEUDORES LISTADOS: '
+013800             WS-CODEUDORES-LISTADOS.
+013900     CLOSE CUENTAS-FILE REPORTE-FILE.
+014000 3000-EXIT.
+014100     EXIT.
+014200
+014300*----------------------------------------------------------------*
+014400*  8000-LEER-CUENTA                                              *
+014500*----------------------------------------------------------------*
+014600 8000-LEER-CUENTA.
+014700     READ CUENTAS-FILE NEXT RECORD
+014800         AT END
+014900             MOVE 'S' TO WS-SW-FIN-CUENTAS
+015000     END-READ.
+015100 8000-EXIT.
+015200     EXIT.
