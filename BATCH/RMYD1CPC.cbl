@@ -0,0 +1,241 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1CPC.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : CHEQUEO DE REGRESION DE LOS COMMAREAS COMPARTIDOS     *
+000900*           (RMYD1CLG, RMYD1CLH, TEMP) CONTRA UNA LINEA BASE DE   *
+001000*           LONGITUDES CONOCIDAS. CADA CAMPO CLAVE QUE UN         *
+001100*           PROGRAMA CICS EMPAQUETA/DESEMPAQUETA (NUMERO DE       *
+001200*           CUENTA, CODIGOS DE RETORNO, CONTADORES DE OCURRENCIA, *
+001300*           ETC.) SE COMPARA CON LENGTH OF CONTRA SU LONGITUD     *
+001400*           ESPERADA; CUALQUIER DIFERENCIA SE REPORTA COMO ERROR  *
+001500*           Y EL PROGRAMA TERMINA CON RETURN-CODE DISTINTO DE     *
+001600*           CERO, PARA QUE UN CAMBIO FUTURO A UN COPYBOOK NO      *
+001700*           ROMPA EN SILENCIO A UN LLAMADOR QUE DEPENDE DEL       *
+001800*           TAMANO ACTUAL DE UN CAMPO.                            *
+001900*----------------------------------------------------------------*
+002000*  HISTORIAL DE MODIFICACIONES                                   *
+002100*  FECHA       INIC  DESCRIPCION                                 *
+002200*  09/08/2026  DS    VERSION INICIAL (REEMPLAZA LA PRUEBA SUELTA  *
+002300*                     QUE SOLO VALIDABA DFH-NUMERO-CUENTA).       *
+002400*----------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.  IBM-390.
+002800 OBJECT-COMPUTER.  IBM-390.
+002900
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200     COPY RMYD1CLG REPLACING ==DFHCOMMAREA== BY ==CHK-CLG-REC==.
+003300     COPY RMYD1CLH REPLACING ==DFHCOMMAREA== BY ==CHK-CLH-REC==.
+003400     COPY "temp.cpy" REPLACING ==DFHCOMMAREA== BY
+003500                               ==CHK-CNV-REC==.
+003900
+004000 77  WS-CTR-CAMPOS                PIC 9(005) COMP VALUE ZERO.
+004100 77  WS-CTR-ERRORES               PIC 9(005) COMP VALUE ZERO.
+004200
+004300 01  WS-CHEQUEO.
+004400     05 WC-NOMBRE-CAMPO           PIC X(040).
+004500     05 WC-LONGITUD-ACTUAL        PIC 9(005) COMP.
+004600     05 WC-LONGITUD-ESPERADA      PIC 9(005) COMP.
+004700
+004800 PROCEDURE DIVISION.
+004900
+005000 0000-MAINLINE.
+005100     PERFORM 1000-VALIDAR-RMYD1CLG THRU 1000-EXIT.
+005200     PERFORM 2000-VALIDAR-RMYD1CLH THRU 2000-EXIT.
+005300     PERFORM 3000-VALIDAR-TEMP     THRU 3000-EXIT.
+005400     PERFORM 9000-INFORMAR-RESULTADO THRU 9000-EXIT.
+005500     IF WS-CTR-ERRORES > ZERO
+005600         MOVE 16 TO RETURN-CODE
+005700     END-IF.
+005800     STOP RUN.
+005900
+006000*----------------------------------------------------------------*
+006100*  1000-VALIDAR-RMYD1CLG : CAMPOS CLAVE DEL MAESTRO DE CUENTAS.   *
+006200*----------------------------------------------------------------*
+006300 1000-VALIDAR-RMYD1CLG.
+006400     MOVE 'RMYD1CLG DFH-NUMERO-CUENTA'  TO WC-NOMBRE-CAMPO.
+006500     MOVE LENGTH OF DFH-NUMERO-CUENTA IN CHK-CLG-REC
+006600                                          TO WC-LONGITUD-ACTUAL.
+006700     MOVE 13 TO WC-LONGITUD-ESPERADA.
+006800     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+006900
+007000     MOVE 'RMYD1CLG DFH-CODRET'         TO WC-NOMBRE-CAMPO.
+007100     MOVE LENGTH OF DFH-CODRET IN CHK-CLG-REC
+007200                                          TO WC-LONGITUD-ACTUAL.
+007300     MOVE 2 TO WC-LONGITUD-ESPERADA.
+007400     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+007500
+007600     MOVE 'RMYD1CLG DFH-NOMBRE-CUENTA'  TO WC-NOMBRE-CAMPO.
+007700     MOVE LENGTH OF DFH-NOMBRE-CUENTA IN CHK-CLG-REC
+007800                                          TO WC-LONGITUD-ACTUAL.
+007900     MOVE 60 TO WC-LONGITUD-ESPERADA.
+008000     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+008100
+008200     MOVE 'RMYD1CLG DFH-MONTO'          TO WC-NOMBRE-CAMPO.
+008300     MOVE LENGTH OF DFH-MONTO IN CHK-CLG-REC
+008400                                          TO WC-LONGITUD-ACTUAL.
+008500     MOVE 13 TO WC-LONGITUD-ESPERADA.
+008600     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+008700
+008800     MOVE 'RMYD1CLG DFH-SALDO'          TO WC-NOMBRE-CAMPO.
+008900     MOVE LENGTH OF DFH-SALDO IN CHK-CLG-REC
+009000                                          TO WC-LONGITUD-ACTUAL.
+009100     MOVE 13 TO WC-LONGITUD-ESPERADA.
+009200     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+009300
+009400     MOVE 'RMYD1CLG DFH-MONEDA-CUENTA'  TO WC-NOMBRE-CAMPO.
+009500     MOVE LENGTH OF DFH-MONEDA-CUENTA IN CHK-CLG-REC
+009600                                          TO WC-LONGITUD-ACTUAL.
+009700     MOVE 1 TO WC-LONGITUD-ESPERADA.
+009800     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+009900
+010000     MOVE 'RMYD1CLG DFH-CANT-CODEUDORES' TO WC-NOMBRE-CAMPO.
+010100     MOVE LENGTH OF DFH-CANT-CODEUDORES IN CHK-CLG-REC
+010200                                          TO WC-LONGITUD-ACTUAL.
+010300     MOVE 2 TO WC-LONGITUD-ESPERADA.
+010400     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+010500 1000-EXIT.
+010600     EXIT.
+010700
+010800*----------------------------------------------------------------*
+010900*  2000-VALIDAR-RMYD1CLH : CAMPOS CLAVE DEL PLAN DE PAGOS.        *
+011000*----------------------------------------------------------------*
+011100 2000-VALIDAR-RMYD1CLH.
+011200     MOVE 'RMYD1CLH DFH-NUMERO-CUENTA'  TO WC-NOMBRE-CAMPO.
+011300     MOVE LENGTH OF DFH-NUMERO-CUENTA IN CHK-CLH-REC
+011400                                          TO WC-LONGITUD-ACTUAL.
+011500     MOVE 13 TO WC-LONGITUD-ESPERADA.
+011600     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+011700
+011800     MOVE 'RMYD1CLH DFH-SECUENCIA-DESDE' TO WC-NOMBRE-CAMPO.
+011900     MOVE LENGTH OF DFH-SECUENCIA-DESDE IN CHK-CLH-REC
+012000                                          TO WC-LONGITUD-ACTUAL.
+012100     MOVE 3 TO WC-LONGITUD-ESPERADA.
+012200     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+012300
+012400     MOVE 'RMYD1CLH DFH-LONGITUD'       TO WC-NOMBRE-CAMPO.
+012500     MOVE LENGTH OF DFH-LONGITUD IN CHK-CLH-REC
+012600                                          TO WC-LONGITUD-ACTUAL.
+012700     MOVE 3 TO WC-LONGITUD-ESPERADA.
+012800     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+012900
+013000     MOVE 'RMYD1CLH DFH-TOTAL-CUOTAS'   TO WC-NOMBRE-CAMPO.
+013100     MOVE LENGTH OF DFH-TOTAL-CUOTAS IN CHK-CLH-REC
+013200                                          TO WC-LONGITUD-ACTUAL.
+013300     MOVE 3 TO WC-LONGITUD-ESPERADA.
+013400     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+013500
+013600     MOVE 'RMYD1CLH DFH-TIPO-PAGO'      TO WC-NOMBRE-CAMPO.
+013700     MOVE LENGTH OF DFH-TIPO-PAGO IN CHK-CLH-REC
+013800                                          TO WC-LONGITUD-ACTUAL.
+013900     MOVE 10 TO WC-LONGITUD-ESPERADA.
+014000     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+014100
+014200     MOVE 'RMYD1CLH DFH-VALOR-PAGO'     TO WC-NOMBRE-CAMPO.
+014300     MOVE LENGTH OF DFH-VALOR-PAGO IN CHK-CLH-REC
+014400                                          TO WC-LONGITUD-ACTUAL.
+014500     MOVE 11 TO WC-LONGITUD-ESPERADA.
+014600     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+014700
+014800     MOVE 'RMYD1CLH DFH-FECHA-PAGO'     TO WC-NOMBRE-CAMPO.
+014900     MOVE LENGTH OF DFH-FECHA-PAGO IN CHK-CLH-REC
+015000                                          TO WC-LONGITUD-ACTUAL.
+015100     MOVE 10 TO WC-LONGITUD-ESPERADA.
+015200     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+015300
+015400     MOVE 'RMYD1CLH DFH-SITUACION-PAGO' TO WC-NOMBRE-CAMPO.
+015500     MOVE LENGTH OF DFH-SITUACION-PAGO IN CHK-CLH-REC
+015600                                          TO WC-LONGITUD-ACTUAL.
+015700     MOVE 10 TO WC-LONGITUD-ESPERADA.
+015800     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+015900 2000-EXIT.
+016000     EXIT.
+016100
+016200*----------------------------------------------------------------*
+016300*  3000-VALIDAR-TEMP : CAMPOS CLAVE DEL CONVENIO DE COBRANZA.     *
+016400*----------------------------------------------------------------*
+016500 3000-VALIDAR-TEMP.
+016600     MOVE 'TEMP DFH-CODIGO-CONVENIO'    TO WC-NOMBRE-CAMPO.
+016700     MOVE LENGTH OF DFH-CODIGO-CONVENIO IN CHK-CNV-REC
+016800                                          TO WC-LONGITUD-ACTUAL.
+016900     MOVE 6 TO WC-LONGITUD-ESPERADA.
+017000     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+017100
+017200     MOVE 'TEMP DFH-FORMA-CALCULO-MORA' TO WC-NOMBRE-CAMPO.
+017300     MOVE LENGTH OF DFH-FORMA-CALCULO-MORA IN CHK-CNV-REC
+017400                                          TO WC-LONGITUD-ACTUAL.
+017500     MOVE 1 TO WC-LONGITUD-ESPERADA.
+017600     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+017700
+017800     MOVE 'TEMP DFH-MONTO-MORA'         TO WC-NOMBRE-CAMPO.
+017900     MOVE LENGTH OF DFH-MONTO-MORA IN CHK-CNV-REC
+018000                                          TO WC-LONGITUD-ACTUAL.
+018100     MOVE 12 TO WC-LONGITUD-ESPERADA.
+018200     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+018300
+018400     MOVE 'TEMP DFH-CANT-IDENTIFICADORES' TO WC-NOMBRE-CAMPO.
+018500     MOVE LENGTH OF DFH-CANT-IDENTIFICADORES IN CHK-CNV-REC
+018600                                          TO WC-LONGITUD-ACTUAL.
+018700     MOVE 2 TO WC-LONGITUD-ESPERADA.
+018800     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+018900
+019000     MOVE 'TEMP DFH-IDENTIFICADOR-TIPO' TO WC-NOMBRE-CAMPO.
+019100     MOVE LENGTH OF DFH-IDENTIFICADOR-TIPO IN CHK-CNV-REC
+019200                                          TO WC-LONGITUD-ACTUAL.
+019300     MOVE 10 TO WC-LONGITUD-ESPERADA.
+019400     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+019500
+019600     MOVE 'TEMP DFH-IDENTIFICADOR-VALOR' TO WC-NOMBRE-CAMPO.
+019700     MOVE LENGTH OF DFH-IDENTIFICADOR-VALOR IN CHK-CNV-REC
+019800                                          TO WC-LONGITUD-ACTUAL.
+019900     MOVE 30 TO WC-LONGITUD-ESPERADA.
+020000     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+020100
+020200     MOVE 'TEMP DFH-HAY-DATOS-COBRO'    TO WC-NOMBRE-CAMPO.
+020300     MOVE LENGTH OF DFH-HAY-DATOS-COBRO IN CHK-CNV-REC
+020400                                          TO WC-LONGITUD-ACTUAL.
+020500     MOVE 1 TO WC-LONGITUD-ESPERADA.
+020600     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+020700
+020800     MOVE 'TEMP DFH-CANT-EMAILS-NOTIFI' TO WC-NOMBRE-CAMPO.
+020900     MOVE LENGTH OF DFH-CANT-EMAILS-NOTIFI IN CHK-CNV-REC
+021000                                          TO WC-LONGITUD-ACTUAL.
+021100     MOVE 2 TO WC-LONGITUD-ESPERADA.
+021200     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+021300
+021400     MOVE 'TEMP DFH-EMAIL-NOTIFI-CARGA' TO WC-NOMBRE-CAMPO.
+021500     MOVE LENGTH OF DFH-EMAIL-NOTIFI-CARGA IN CHK-CNV-REC
+021600                                          TO WC-LONGITUD-ACTUAL.
+021700     MOVE 30 TO WC-LONGITUD-ESPERADA.
+021800     PERFORM 9500-VERIFICAR-CAMPO THRU 9500-EXIT.
+021900 3000-EXIT.
+022000     EXIT.
+022100
+022200*----------------------------------------------------------------*
+022300*  9500-VERIFICAR-CAMPO : COMPARA LA LONGITUD ACTUAL DE UN CAMPO  *
+022400*  CONTRA SU LONGITUD BASE Y REPORTA SI DIFIERE.                  *
+022500*----------------------------------------------------------------*
+022600 9500-VERIFICAR-CAMPO.
+022700     ADD 1 TO WS-CTR-CAMPOS.
+022800     IF WC-LONGITUD-ACTUAL NOT EQUAL WC-LONGITUD-ESPERADA
+022900         ADD 1 TO WS-CTR-ERRORES
+023000         DISPLAY 'RMYD1CPC - CAMBIO DE TAMANO: ' WC-NOMBRE-CAMPO
+023100         DISPLAY '           ESPERADO=' WC-LONGITUD-ESPERADA
+023200                 ' ACTUAL=' WC-LONGITUD-ACTUAL
+023300     END-IF.
+023400 9500-EXIT.
+023500     EXIT.
+023600
+023700*----------------------------------------------------------------*
+023800*  9000-INFORMAR-RESULTADO                                       *
+023900*----------------------------------------------------------------*
+024000 9000-INFORMAR-RESULTADO.
+024100     DISPLAY 'RMYD1CPC - CAMPOS VERIFICADOS: ' WS-CTR-CAMPOS.
+024200     DISPLAY 'RMYD1CPC - CAMBIOS DETECTADOS: ' WS-CTR-ERRORES.
+024300 9000-EXIT.
+024400     EXIT.
