@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1CVM.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CONVENIOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : MANTENIMIENTO DE CONVENIOS DE DESCUENTO POR PLANILLA. 
+000900*           APLICA ALTAS/CAMBIOS CAPTURADOS EN TRANSACC-FILE      
+001000*           CONTRA EL MAESTRO DE CONVENIOS (CONVENIOS-FILE) Y     
+001100*           RECHAZA CUALQUIER CONVENIO CUYO DFH-FORMA-CALCULO-    
+001200*           MORA NO EXISTA EN LA TABLA DE REFERENCIA RMYD1FCM.    
+001300*----------------------------------------------------------------*
+001400*  HISTORIAL DE MODIFICACIONES                                   *
+001500*  FECHA       INIC  DESCRIPCION                                 *
+001600*  09/08/2026  DS    VERSION INICIAL.                            *
+001700*----------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.  IBM-390.
+002100 OBJECT-COMPUTER.  IBM-390.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TRANSACC-FILE  ASSIGN TO CNVTRAN
+002500            ORGANIZATION IS LINE SEQUENTIAL
+002600            FILE STATUS   IS WS-TRN-STATUS.
+002700
+002800     SELECT CONVENIOS-FILE ASSIGN TO CNVMTR
+002900            ORGANIZATION IS INDEXED
+003000            ACCESS MODE   IS RANDOM
+003100            RECORD KEY    IS
+003110               DFH-CODIGO-CONVENIO IN REG-CONVENIO-MTR
+003200            FILE STATUS   IS WS-CNV-STATUS.
+003300
+003400     SELECT RECHAZOS-FILE  ASSIGN TO CNVRECH
+003500            ORGANIZATION IS LINE SEQUENTIAL
+003600            FILE STATUS   IS WS-RCH-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  TRANSACC-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY "temp.cpy" REPLACING DFHCOMMAREA BY REG-CONVENIO-TRN.
+004400
+004500 FD  CONVENIOS-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY "temp.cpy" REPLACING DFHCOMMAREA BY REG-CONVENIO-MTR.
+005000
+005100 FD  RECHAZOS-FILE
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  RECHAZO-LINEA                PIC X(080).
+005500
+005600 WORKING-STORAGE SECTION.
+005700 COPY RMYD1FCM.
+005800
+005850 COPY RMYD1RCH.
+005900 77  WS-TRN-STATUS                PIC X(02).
+006000     88 TRN-OK                       VALUE '00'.
+006100 77  WS-CNV-STATUS                PIC X(02).
+006200 77  WS-RCH-STATUS                PIC X(02).
+006300 77  WS-SW-FIN-TRANS              PIC X(01).
+006400     88 FIN-TRANSACCIONES            VALUE 'S'.
+006500 77  WS-SW-FORMA-VALIDA           PIC X(01).
+006600     88 FORMA-VALIDA                 VALUE 'S'.
+006700     88 FORMA-INVALIDA               VALUE 'N'.
+006800 77  WS-TRN-LEIDAS                PIC 9(007) COMP.
+006900 77  WS-TRN-APLICADAS             PIC 9(007) COMP.
+007000 77  WS-TRN-RECHAZADAS            PIC 9(007) COMP.
+007100
+007900
+008000 PROCEDURE DIVISION.
+008100
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INICIALIZAR     THRU 1000-EXIT.
+008400     PERFORM 2000-PROCESAR-TRANS  THRU 2000-EXIT
+008500         UNTIL FIN-TRANSACCIONES.
+008600     PERFORM 3000-FINALIZAR       THRU 3000-EXIT.
+008700     STOP RUN.
+008800
+008900*----------------------------------------------------------------*
+009000*  1000-INICIALIZAR                                               
+009100*----------------------------------------------------------------*
+009200 1000-INICIALIZAR.
+009300     MOVE 'N'  TO WS-SW-FIN-TRANS.
+009400     MOVE ZERO TO WS-TRN-LEIDAS WS-TRN-APLICADAS
+009410                   WS-TRN-RECHAZADAS.
+009500     OPEN INPUT  TRANSACC-FILE.
+009600     OPEN I-O    CONVENIOS-FILE.
+009700     OPEN OUTPUT RECHAZOS-FILE.
+009800     IF NOT TRN-OK
+009900         DISPLAY 'RMYD1CVM - ERROR TRANSACC-FILE ' WS-TRN-STATUS
+010000         MOVE 'S' TO WS-SW-FIN-TRANS
+010100         GO TO 1000-EXIT
+010200     END-IF.
+010300     PERFORM 8000-LEER-TRANSACCION THRU 8000-EXIT.
+010400 1000-EXIT.
+010500     EXIT.
+010600
+010700*----------------------------------------------------------------*
+010800*  2000-PROCESAR-TRANS : VALIDA LA FORMA DE CALCULO DE MORA Y     
+010900*  APLICA EL ALTA/CAMBIO CONTRA EL MAESTRO DE CONVENIOS.          
+011000*----------------------------------------------------------------*
+011100 2000-PROCESAR-TRANS.
+011200     ADD 1 TO WS-TRN-LEIDAS.
+011300     PERFORM 6000-VALIDAR-FORMA-MORA THRU 6000-EXIT.
+011400     IF FORMA-INVALIDA
+011500         ADD 1 TO WS-TRN-RECHAZADAS
+011600         MOVE DFH-CODIGO-CONVENIO      IN REG-CONVENIO-TRN
+011700                                        TO WR-CODIGO
+011800         MOVE DFH-FORMA-CALCULO-MORA   IN REG-CONVENIO-TRN
+011900                                        TO WR-FORMA-MORA
+012000         MOVE 'FORMA DE CALCULO DE MORA NO EXISTE EN LA TABLA'
+012100                                        TO WR-MOTIVO
+012200         WRITE RECHAZO-LINEA FROM WS-RECHAZO-DET
+012300         GO TO 2000-SIGUIENTE
+012400     END-IF.
+012500     MOVE DFH-CODIGO-CONVENIO IN REG-CONVENIO-TRN
+012600                    TO DFH-CODIGO-CONVENIO IN REG-CONVENIO-MTR.
+012700     READ CONVENIOS-FILE
+012800         INVALID KEY
+012900             MOVE REG-CONVENIO-TRN TO REG-CONVENIO-MTR
+013000             WRITE REG-CONVENIO-MTR
+013100         NOT INVALID KEY
+013200             MOVE REG-CONVENIO-TRN TO REG-CONVENIO-MTR
+013300             REWRITE REG-CONVENIO-MTR
+013400     END-READ.
+013500     ADD 1 TO WS-TRN-APLICADAS.
+013600 2000-SIGUIENTE.
+013700     PERFORM 8000-LEER-TRANSACCION THRU 8000-EXIT.
+013800 2000-EXIT.
+013900     EXIT.
+014000
+014100*----------------------------------------------------------------*
+014200*  6000-VALIDAR-FORMA-MORA : BUSCA EL CODIGO EN LA TABLA RMYD1FCM.
+014300*----------------------------------------------------------------*
+014400 6000-VALIDAR-FORMA-MORA.
+014500     MOVE 'N' TO WS-SW-FORMA-VALIDA.
+014600     SET DFH-IX-FORMA-MORA TO 1.
+014700     SEARCH DFH-FORMA-MORA-ENTRADA
+014800         AT END
+014900             MOVE 'N' TO WS-SW-FORMA-VALIDA
+015000         WHEN DFH-FORMA-MORA-CODIGO (DFH-IX-FORMA-MORA)
+015100                 EQUAL DFH-FORMA-CALCULO-MORA IN REG-CONVENIO-TRN
+015200             MOVE 'S' TO WS-SW-FORMA-VALIDA
+015300     END-SEARCH.
+015400 6000-EXIT.
+015500     EXIT.
+015600
+015700*----------------------------------------------------------------*
+015800*  3000-FINALIZAR                                                 
+015900*----------------------------------------------------------------*
+016000 3000-FINALIZAR.
+016100     DISPLAY 'RMYD1CVM - LEIDAS    : ' WS-TRN-LEIDAS.
+016200     DISPLAY 'RMYD1CVM - APLICADAS : ' WS-TRN-APLICADAS.
+016300     DISPLAY 'RMYD1CVM - RECHAZADAS: ' WS-TRN-RECHAZADAS.
+016400     CLOSE TRANSACC-FILE CONVENIOS-FILE RECHAZOS-FILE.
+016500 3000-EXIT.
+016600     EXIT.
+016700
+016800*----------------------------------------------------------------*
+016900*  8000-LEER-TRANSACCION                                          
+017000*----------------------------------------------------------------*
+017100 8000-LEER-TRANSACCION.
+017200     READ TRANSACC-FILE
+017300         AT END
+017400             MOVE 'S' TO WS-SW-FIN-TRANS
+017500     END-READ.
+017600 8000-EXIT.
+017700     EXIT.
+
