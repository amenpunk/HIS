@@ -0,0 +1,153 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1DQF.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : EXPLORACION DE CALIDAD DE DATOS SOBRE LAS FECHAS DEL  *
+000900*           MAESTRO DE CUENTAS (RMYD1CLG). RECORRE TODA LA        *
+001000*           CARTERA Y VALIDA DFH-FECHA-CONCESION, DFH-FECHA-VENC  *
+001100*           Y DFH-FECHA-ULT-OPER CON LA RUTINA COMUN RMYD1VDF,    *
+001200*           EMITIENDO UNA LINEA POR CADA CUENTA CON AL MENOS UNA  *
+001300*           FECHA IMPOSIBLE (MES O DIA FUERA DE RANGO). PENSADO   *
+001400*           PARA CORRERSE UNA VEZ SOBRE LA CARTERA EXISTENTE Y    *
+001500*           LUEGO EN FORMA PERIODICA.                             *
+001600*----------------------------------------------------------------*
+001700*  HISTORIAL DE MODIFICACIONES                                   *
+001800*  FECHA       INIC  DESCRIPCION                                 *
+001900*  09/08/2026  DS    VERSION INICIAL.                            *
+002000*----------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.  IBM-390.
+002400 OBJECT-COMPUTER.  IBM-390.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CUENTAS-FILE   ASSIGN TO CTASMTR
+002800            ORGANIZATION IS INDEXED
+002900            ACCESS MODE   IS SEQUENTIAL
+003000            RECORD KEY    IS DFH-NUMERO-CUENTA
+003100            FILE STATUS   IS WS-CTAS-STATUS.
+003200
+003300     SELECT REPORTE-FILE   ASSIGN TO RPTDQF
+003400            ORGANIZATION IS LINE SEQUENTIAL
+003500            FILE STATUS   IS WS-RPT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CUENTAS-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY RMYD1CLG.
+004300
+004400 FD  REPORTE-FILE
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  REPORTE-LINEA                PIC X(132).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 77  WS-CTAS-STATUS               PIC X(02).
+005100     88 CTAS-OK                      VALUE '00'.
+005200 77  WS-RPT-STATUS                PIC X(02).
+005300 77  WS-SW-FIN-CUENTAS            PIC X(01).
+005400     88 FIN-CUENTAS                  VALUE 'S'.
+005500 77  WS-CTAS-LEIDAS               PIC 9(007) COMP.
+005600 77  WS-CTAS-CON-ERROR            PIC 9(007) COMP.
+005700 77  WS-CODRET-VALIDA             PIC X(002).
+005800     88 FECHA-VALIDA                 VALUE '00'.
+005900
+006000 01  WS-DETALLE-RPT.
+006100     05 WD-CUENTA                 PIC X(013).
+006200     05 FILLER                    PIC X(002)     VALUE SPACES.
+006300     05 WD-CAMPO                  PIC X(020).
+006400     05 FILLER                    PIC X(002)     VALUE SPACES.
+006500     05 WD-FECHA                  PIC 9(008).
+006600     05 FILLER                    PIC X(002)     VALUE SPACES.
+006700     05 WD-CODRET                 PIC X(002).
+006800     05 FILLER                    PIC X(083)     VALUE SPACES.
+006900
+007000 PROCEDURE DIVISION.
+007100
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+007400     PERFORM 2000-PROCESAR-CUENTA  THRU 2000-EXIT
+007500         UNTIL FIN-CUENTAS.
+007600     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+007700     STOP RUN.
+007800
+007900*----------------------------------------------------------------*
+008000*  1000-INICIALIZAR                                              *
+008100*----------------------------------------------------------------*
+008200 1000-INICIALIZAR.
+008300     MOVE 'N'  TO WS-SW-FIN-CUENTAS.
+008400     MOVE ZERO TO WS-CTAS-LEIDAS WS-CTAS-CON-ERROR.
+008500     OPEN INPUT  CUENTAS-FILE.
+008600     OPEN OUTPUT REPORTE-FILE.
+008700     IF NOT CTAS-OK
+008800         DISPLAY 'RMYD1DQF - ERROR CUENTAS-FILE ' WS-CTAS-STATUS
+008900         MOVE 'S' TO WS-SW-FIN-CUENTAS
+009000         GO TO 1000-EXIT
+009100     END-IF.
+009200     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+009300 1000-EXIT.
+009400     EXIT.
+009500
+009600*----------------------------------------------------------------*
+009700*  2000-PROCESAR-CUENTA : VALIDA LAS TRES FECHAS DE LA CUENTA.    *
+009800*----------------------------------------------------------------*
+009900 2000-PROCESAR-CUENTA.
+010000     ADD 1 TO WS-CTAS-LEIDAS.
+010100     CALL 'RMYD1VDF' USING DFH-FECHA-CONCESION WS-CODRET-VALIDA.
+010200     IF NOT FECHA-VALIDA
+010300         MOVE 'DFH-FECHA-CONCESION' TO WD-CAMPO
+010400         MOVE DFH-FECHA-CONCESION   TO WD-FECHA
+010500         PERFORM 5000-ESCRIBIR-DETALLE THRU 5000-EXIT
+010600     END-IF.
+010700     CALL 'RMYD1VDF' USING DFH-FECHA-VENC WS-CODRET-VALIDA.
+010800     IF NOT FECHA-VALIDA
+010900         MOVE 'DFH-FECHA-VENC'      TO WD-CAMPO
+011000         MOVE DFH-FECHA-VENC        TO WD-FECHA
+011100         PERFORM 5000-ESCRIBIR-DETALLE THRU 5000-EXIT
+011200     END-IF.
+011300     CALL 'RMYD1VDF' USING DFH-FECHA-ULT-OPER WS-CODRET-VALIDA.
+011400     IF NOT FECHA-VALIDA
+011500         MOVE 'DFH-FECHA-ULT-OPER'  TO WD-CAMPO
+011600         MOVE DFH-FECHA-ULT-OPER    TO WD-FECHA
+011700         PERFORM 5000-ESCRIBIR-DETALLE THRU 5000-EXIT
+011800     END-IF.
+011900     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+012000 2000-EXIT.
+012100     EXIT.
+012200
+012300*----------------------------------------------------------------*
+012400*  5000-ESCRIBIR-DETALLE                                         *
+012500*----------------------------------------------------------------*
+012600 5000-ESCRIBIR-DETALLE.
+012700     ADD 1 TO WS-CTAS-CON-ERROR.
+012800     MOVE DFH-NUMERO-CUENTA TO WD-CUENTA.
+012900     MOVE WS-CODRET-VALIDA  TO WD-CODRET.
+013000     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+013100 5000-EXIT.
+013200     EXIT.
+014100
+014200*----------------------------------------------------------------*
+014300*  3000-FINALIZAR                                                *
+014400*----------------------------------------------------------------*
+014500 3000-FINALIZAR.
+014600     DISPLAY 'RMYD1DQF - CUENTAS LEIDAS   : ' WS-CTAS-LEIDAS.
+014700     DISPLAY 'RMYD1DQF - CON FECHA INVALIDA: ' WS-CTAS-CON-ERROR.
+014800     CLOSE CUENTAS-FILE REPORTE-FILE.
+014900 3000-EXIT.
+015000     EXIT.
+015100
+015200*----------------------------------------------------------------*
+015300*  8000-LEER-CUENTA                                              *
+015400*----------------------------------------------------------------*
+015500 8000-LEER-CUENTA.
+015600     READ CUENTAS-FILE NEXT RECORD
+015700         AT END
+015800             MOVE 'S' TO WS-SW-FIN-CUENTAS
+015900     END-READ.
+016000 8000-EXIT.
+016100     EXIT.
