@@ -0,0 +1,164 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1EXP.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : REPORTE DE EXPOSICION CONSOLIDADA. RECORRE EL         *
+000900*           MAESTRO DE CUENTAS (RMYD1CLG) Y CONVIERTE EL SALDO    *
+001000*           DE CADA CUENTA A MONEDA LOCAL USANDO DFH-TASA-CAMBIO  *
+001100*           CUANDO LA CUENTA ESTA EN MONEDA EXTRANJERA            *
+001200*           (DFH-MONEDA-CUENTA), PARA QUE LOS TOTALES DE CARTERA  *
+001300*           NO MEZCLEN MONEDAS SIN CONVERTIR.                     *
+001400*----------------------------------------------------------------*
+001500*  HISTORIAL DE MODIFICACIONES                                   *
+001600*  FECHA       INIC  DESCRIPCION                                 *
+001700*  09/08/2026  DS    VERSION INICIAL.                            *
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.  IBM-390.
+002200 OBJECT-COMPUTER.  IBM-390.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUENTAS-FILE   ASSIGN TO CTASMTR
+002600            ORGANIZATION IS INDEXED
+002700            ACCESS MODE   IS SEQUENTIAL
+002800            RECORD KEY    IS DFH-NUMERO-CUENTA
+002900            FILE STATUS   IS WS-CTAS-STATUS.
+003000
+003100     SELECT REPORTE-FILE   ASSIGN TO RPTEXP
+003200            ORGANIZATION IS LINE SEQUENTIAL
+003300            FILE STATUS   IS WS-RPT-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CUENTAS-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY RMYD1CLG.
+004100
+004200 FD  REPORTE-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  REPORTE-LINEA                PIC X(132).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-CTAS-STATUS               PIC X(02).
+004900     88 CTAS-OK                      VALUE '00'.
+005000 77  WS-RPT-STATUS                PIC X(02).
+005100 77  WS-SW-FIN-CUENTAS            PIC X(01).
+005200     88 FIN-CUENTAS                  VALUE 'S'.
+005300 77  WS-CTAS-LEIDAS               PIC 9(007) COMP.
+005400 77  WS-CTAS-EXTRANJERA           PIC 9(007) COMP.
+005500 77  WS-TOTAL-LOCAL               PIC S9(013)V99 COMP-3.
+005600
+005700 01  WS-SALDO-CONVERTIDO          PIC S9(011)V99 COMP-3.
+005800
+005900 01  WS-DETALLE-RPT.
+006000     05 WD-CUENTA                 PIC X(013).
+006100     05 FILLER                    PIC X(002)     VALUE SPACES.
+006200     05 WD-MONEDA                 PIC X(012).
+006300     05 FILLER                    PIC X(002)     VALUE SPACES.
+006400     05 WD-SALDO-ORIGINAL         PIC ZZZ,ZZZ,ZZ9.99-.
+006500     05 FILLER                    PIC X(002)     VALUE SPACES.
+006600     05 WD-TASA-CAMBIO            PIC ZZ9.9999.
+006700     05 FILLER                    PIC X(002)     VALUE SPACES.
+006800     05 WD-SALDO-LOCAL            PIC ZZZ,ZZZ,ZZ9.99-.
+006900     05 FILLER                    PIC X(047)     VALUE SPACES.
+007000
+007100 01  WS-TOTALES-RPT.
+007200     05 FILLER                    PIC X(020)
+007210            VALUE 'CTAS EXTRANJERA:  '.
+007300     05 WT-CTAS-EXTRANJERA        PIC ZZZ,ZZ9.
+007400     05 FILLER                    PIC X(002)     VALUE SPACES.
+007500     05 FILLER                    PIC X(020)
+007510            VALUE 'EXPOSICION LOCAL: '.
+007600     05 WT-TOTAL-LOCAL            PIC ZZZ,ZZZ,ZZZ,ZZ9.99-.
+007700     05 FILLER                    PIC X(050)     VALUE SPACES.
+008000
+008100 PROCEDURE DIVISION.
+008200
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+008500     PERFORM 2000-PROCESAR-CUENTA  THRU 2000-EXIT
+008600         UNTIL FIN-CUENTAS.
+008700     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+008800     STOP RUN.
+008900
+009000*----------------------------------------------------------------*
+009100*  1000-INICIALIZAR                                              *
+009200*----------------------------------------------------------------*
+009300 1000-INICIALIZAR.
+009400     MOVE 'N'  TO WS-SW-FIN-CUENTAS.
+009500     MOVE ZERO TO WS-CTAS-LEIDAS WS-CTAS-EXTRANJERA
+009600                  WS-TOTAL-LOCAL.
+009700     OPEN INPUT  CUENTAS-FILE.
+009800     OPEN OUTPUT REPORTE-FILE.
+009900     IF NOT CTAS-OK
+010000         DISPLAY 'RMYD1EXP - ERROR CUENTAS-FILE ' WS-CTAS-STATUS
+010100         MOVE 'S' TO WS-SW-FIN-CUENTAS
+010200         GO TO 1000-EXIT
+010300     END-IF.
+010400     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+010500 1000-EXIT.
+010600     EXIT.
+010700
+010800*----------------------------------------------------------------*
+010900*  2000-PROCESAR-CUENTA : CONVIERTE EL SALDO DE LA CUENTA A       *
+011000*  MONEDA LOCAL Y ACUMULA LA EXPOSICION.                         *
+011100*----------------------------------------------------------------*
+011200 2000-PROCESAR-CUENTA.
+011300     ADD 1 TO WS-CTAS-LEIDAS.
+011400     IF MONEDA-EXTRANJERA
+011500         ADD 1 TO WS-CTAS-EXTRANJERA
+011600         COMPUTE WS-SALDO-CONVERTIDO ROUNDED =
+011700             DFH-SALDO * DFH-TASA-CAMBIO
+011800     ELSE
+011900         MOVE DFH-SALDO TO WS-SALDO-CONVERTIDO
+012000     END-IF.
+012100     ADD WS-SALDO-CONVERTIDO TO WS-TOTAL-LOCAL.
+012200     PERFORM 5000-ESCRIBIR-DETALLE THRU 5000-EXIT.
+012300     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+012400 2000-EXIT.
+012500     EXIT.
+012600
+012700*----------------------------------------------------------------*
+012800*  5000-ESCRIBIR-DETALLE                                         *
+012900*----------------------------------------------------------------*
+013000 5000-ESCRIBIR-DETALLE.
+013100     MOVE DFH-NUMERO-CUENTA   TO WD-CUENTA.
+013200     IF MONEDA-EXTRANJERA
+013300         MOVE 'EXTRANJERA' TO WD-MONEDA
+013400     ELSE
+013500         MOVE 'LOCAL'      TO WD-MONEDA
+013600     END-IF.
+013700     MOVE DFH-SALDO           TO WD-SALDO-ORIGINAL.
+013800     MOVE DFH-TASA-CAMBIO     TO WD-TASA-CAMBIO.
+013900     MOVE WS-SALDO-CONVERTIDO TO WD-SALDO-LOCAL.
+014000     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+014100 5000-EXIT.
+014200     EXIT.
+014300
+014400*----------------------------------------------------------------*
+014500*  3000-FINALIZAR                                                *
+014600*----------------------------------------------------------------*
+014700 3000-FINALIZAR.
+014800     MOVE WS-CTAS-EXTRANJERA TO WT-CTAS-EXTRANJERA.
+014900     MOVE WS-TOTAL-LOCAL     TO WT-TOTAL-LOCAL.
+015000     WRITE REPORTE-LINEA FROM WS-TOTALES-RPT.
+015100     CLOSE CUENTAS-FILE REPORTE-FILE.
+015200 3000-EXIT.
+015300     EXIT.
+015400
+015500*----------------------------------------------------------------*
+015600*  8000-LEER-CUENTA                                              *
+015700*----------------------------------------------------------------*
+015800 8000-LEER-CUENTA.
+015900     READ CUENTAS-FILE NEXT RECORD
+016000         AT END
+016100             MOVE 'S' TO WS-SW-FIN-CUENTAS
+016200     END-READ.
+016300 8000-EXIT.
+016400     EXIT.
