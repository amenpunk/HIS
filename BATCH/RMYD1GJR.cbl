@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1GJR.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - LEGAL.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : ESTADO DE CUENTA DETALLADO DE GASTOS JUDICIALES.      *
+000900*           CONTROL-BREAK POR CUENTA SOBRE EL HISTORIAL DE        *
+001000*           DETALLE (RMYD1GJH, ORDENADO POR CUENTA/SECUENCIA),    *
+001100*           IMPRIMIENDO CADA GASTO Y UN SUBTOTAL POR CUENTA QUE   *
+001200*           SE COMPARA CONTRA EL TOTAL ACUMULADO DFH-GASTOS-      *
+001300*           JUDICIALES DEL MAESTRO (RMYD1CLG) PARA SUSTENTAR EL   *
+001400*           SALDO ANTE UN RECLAMO O AUDITORIA.                    *
+001500*----------------------------------------------------------------*
+001600*  HISTORIAL DE MODIFICACIONES                                   *
+001700*  FECHA       INIC  DESCRIPCION                                 *
+001800*  09/08/2026  DS    VERSION INICIAL.                            *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.  IBM-390.
+002300 OBJECT-COMPUTER.  IBM-390.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT GASTOS-FILE   ASSIGN TO GASTHST
+002700            ORGANIZATION IS LINE SEQUENTIAL
+002800            FILE STATUS   IS WS-GJ-STATUS.
+002900
+003000     SELECT CUENTAS-FILE  ASSIGN TO CTASMTR
+003100            ORGANIZATION IS INDEXED
+003200            ACCESS MODE   IS RANDOM
+003300            RECORD KEY    IS DFH-NUMERO-CUENTA IN DFHCOMMAREA
+003400            FILE STATUS   IS WS-CTAS-STATUS.
+003500
+003600     SELECT REPORTE-FILE  ASSIGN TO RPTGJR
+003700            ORGANIZATION IS LINE SEQUENTIAL
+003800            FILE STATUS   IS WS-RPT-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  GASTOS-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY RMYD1GJH.
+004600
+004700 FD  CUENTAS-FILE
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY RMYD1CLG.
+005100
+005200 FD  REPORTE-FILE
+005300     RECORDING MODE IS F
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  REPORTE-LINEA                PIC X(132).
+005600
+005700 WORKING-STORAGE SECTION.
+005800 77  WS-GJ-STATUS                 PIC X(02).
+005900     88 GJ-OK                        VALUE '00'.
+006000 77  WS-CTAS-STATUS               PIC X(02).
+006100     88 CTAS-OK                      VALUE '00'.
+006200 77  WS-RPT-STATUS                PIC X(02).
+006300 77  WS-SW-FIN-GASTOS             PIC X(01).
+006400     88 FIN-GASTOS                   VALUE 'S'.
+006500 77  WS-CUENTA-ANTERIOR           PIC X(013) VALUE SPACES.
+006600 77  WS-SUBTOTAL-CUENTA           PIC S9(009)V99 COMP-3.
+006700 77  WS-DIFERENCIA                PIC S9(009)V99 COMP-3.
+006800 77  WS-CTAS-LEIDAS               PIC 9(007) COMP.
+006900 77  WS-CTAS-DESCUADRE            PIC 9(007) COMP.
+007000
+007100 01  WS-DETALLE-RPT.
+007200     05 WD-CUENTA                 PIC X(013).
+007300     05 FILLER                    PIC X(002)     VALUE SPACES.
+007400     05 WD-FECHA                  PIC 9(008).
+007500     05 FILLER                    PIC X(002)     VALUE SPACES.
+007600     05 WD-TIPO-GASTO             PIC X(015).
+007700     05 FILLER                    PIC X(002)     VALUE SPACES.
+007800     05 WD-VALOR                  PIC ZZZ,ZZZ,ZZ9.99-.
+007900     05 FILLER                    PIC X(002)     VALUE SPACES.
+008000     05 WD-EXPEDIENTE             PIC X(020).
+008100     05 FILLER                    PIC X(050)     VALUE SPACES.
+008200
+008300 01  WS-SUBTOTAL-RPT.
+008400     05 FILLER                    PIC X(020)
+008500                                     VALUE 'SUBTOTAL CUENTA    '.
+008600     05 WS-CUENTA-RPT             PIC X(013).
+008700     05 FILLER                    PIC X(002)     VALUE SPACES.
+008800     05 WS-SUBTOTAL-VALOR         PIC ZZZ,ZZZ,ZZ9.99-.
+008900     05 FILLER                    PIC X(002)     VALUE SPACES.
+009000     05 WS-MASTER-VALOR           PIC ZZZ,ZZZ,ZZ9.99-.
+009100     05 FILLER                    PIC X(002)     VALUE SPACES.
+009200     05 WS-ETIQUETA-DESCUADRE     PIC X(010)     VALUE SPACES.
+009300     05 FILLER                    PIC X(053)     VALUE SPACES.
+009400
+009500 PROCEDURE DIVISION.
+009600
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INICIALIZAR     THRU 1000-EXIT.
+009900     PERFORM 2000-PROCESAR-GASTO  THRU 2000-EXIT
+010000         UNTIL FIN-GASTOS.
+010100     PERFORM 3000-FINALIZAR       THRU 3000-EXIT.
+010200     STOP RUN.
+010300
+010400*----------------------------------------------------------------*
+010500*  1000-INICIALIZAR                                               *
+010600*----------------------------------------------------------------*
+010700 1000-INICIALIZAR.
+010800     MOVE 'N'  TO WS-SW-FIN-GASTOS.
+010900     MOVE ZERO TO WS-SUBTOTAL-CUENTA WS-CTAS-LEIDAS
+011000                  WS-CTAS-DESCUADRE.
+011100     OPEN INPUT  GASTOS-FILE.
+011200     OPEN INPUT  CUENTAS-FILE.
+011300     OPEN OUTPUT REPORTE-FILE.
+011400     IF NOT GJ-OK
+011500         DISPLAY 'RMYD1GJR - ERROR GASTOS-FILE ' WS-GJ-STATUS
+011600         MOVE 'S' TO WS-SW-FIN-GASTOS
+011700         GO TO 1000-EXIT
+011800     END-IF.
+011900     PERFORM 8000-LEER-GASTO THRU 8000-EXIT.
+012000 1000-EXIT.
+012100     EXIT.
+012200
+012300*----------------------------------------------------------------*
+012400*  2000-PROCESAR-GASTO : CONTROL-BREAK POR NUMERO DE CUENTA.      *
+012500*----------------------------------------------------------------*
+012600 2000-PROCESAR-GASTO.
+012700     IF DFH-NUMERO-CUENTA IN REG-DET-GASTO-JUDICIAL
+012800            NOT EQUAL WS-CUENTA-ANTERIOR
+012900        AND WS-CUENTA-ANTERIOR NOT EQUAL SPACES
+013000        PERFORM 5000-CERRAR-CUENTA THRU 5000-EXIT
+013100     END-IF.
+013200     MOVE DFH-NUMERO-CUENTA IN REG-DET-GASTO-JUDICIAL
+013300                                 TO WS-CUENTA-ANTERIOR.
+013400     MOVE DFH-NUMERO-CUENTA IN REG-DET-GASTO-JUDICIAL
+013410                                 TO WD-CUENTA.
+013500     MOVE DFH-GJ-FECHA           TO WD-FECHA.
+013600     MOVE DFH-GJ-TIPO-GASTO      TO WD-TIPO-GASTO.
+013700     MOVE DFH-GJ-VALOR           TO WD-VALOR.
+013800     MOVE DFH-GJ-EXPEDIENTE      TO WD-EXPEDIENTE.
+013900     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+014000     ADD DFH-GJ-VALOR TO WS-SUBTOTAL-CUENTA.
+014100     PERFORM 8000-LEER-GASTO THRU 8000-EXIT.
+014200 2000-EXIT.
+014300     EXIT.
+014400
+014500*----------------------------------------------------------------*
+014600*  5000-CERRAR-CUENTA : SUBTOTAL Y COMPARACION CONTRA EL MAESTRO. *
+014700*----------------------------------------------------------------*
+014800 5000-CERRAR-CUENTA.
+014900     ADD 1 TO WS-CTAS-LEIDAS.
+015000     MOVE WS-CUENTA-ANTERIOR TO DFH-NUMERO-CUENTA IN DFHCOMMAREA.
+015100     READ CUENTAS-FILE
+015200         INVALID KEY
+015300             MOVE ZERO TO DFH-GASTOS-JUDICIALES
+015400     END-READ.
+015500     MOVE WS-CUENTA-ANTERIOR TO WS-CUENTA-RPT.
+015600     MOVE WS-SUBTOTAL-CUENTA TO WS-SUBTOTAL-VALOR.
+015700     MOVE DFH-GASTOS-JUDICIALES TO WS-MASTER-VALOR.
+015800     MOVE SPACES TO WS-ETIQUETA-DESCUADRE.
+015900     COMPUTE WS-DIFERENCIA = DFH-GASTOS-JUDICIALES
+016000                             - WS-SUBTOTAL-CUENTA.
+016100     IF WS-DIFERENCIA NOT EQUAL ZERO
+016200         ADD 1 TO WS-CTAS-DESCUADRE
+016300         MOVE 'DESCUADRE' TO WS-ETIQUETA-DESCUADRE
+016400     END-IF.
+016500     WRITE REPORTE-LINEA FROM WS-SUBTOTAL-RPT.
+016600     MOVE ZERO TO WS-SUBTOTAL-CUENTA.
+016700 5000-EXIT.
+016800     EXIT.
+016900
+017000*----------------------------------------------------------------*
+017100*  3000-FINALIZAR                                                 *
+017200*----------------------------------------------------------------*
+017300 3000-FINALIZAR.
+017400     IF WS-CUENTA-ANTERIOR NOT EQUAL SPACES
+017500         PERFORM 5000-CERRAR-CUENTA THRU 5000-EXIT
+017600     END-IF.
+017700     DISPLAY 'RMYD1GJR - CUENTAS LEIDAS   : ' WS-CTAS-LEIDAS.
+017800     DISPLAY 'RMYD1GJR - CON DESCUADRE    : ' WS-CTAS-DESCUADRE.
+017900     CLOSE GASTOS-FILE CUENTAS-FILE REPORTE-FILE.
+018000 3000-EXIT.
+018100     EXIT.
+018200
+018300*----------------------------------------------------------------*
+018400*  8000-LEER-GASTO                                                *
+018500*----------------------------------------------------------------*
+018600 8000-LEER-GASTO.
+018700     READ GASTOS-FILE
+018800         AT END
+018900             MOVE 'S' TO WS-SW-FIN-GASTOS
+019000     END-READ.
+019100 8000-EXIT.
+019200     EXIT.
