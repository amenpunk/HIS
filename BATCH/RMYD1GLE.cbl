@@ -0,0 +1,243 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1GLE.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CONVENIOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : EXTRACCION CONTABLE (GL) DE LOS RECAUDOS DEL PERIODO  *
+000900*           DE LOS CONVENIOS DE DESCUENTO POR PLANILLA. LEE EL    *
+001000*           RESUMEN DE RECAUDO POR CONVENIO QUE ENVIA EL          *
+001100*           INTERFAZ DE PLANILLA (COLPLAN), VERIFICA QUE EL       *
+001200*           CONVENIO ESTE ACTIVO (DFH-ESTADO-CONVENIO EN CNVMTR)  *
+001300*           Y GENERA UNA PARTIDA CONTABLE POR EL RECAUDO Y, SI EL *
+001400*           CONVENIO TIENE MORA CONFIGURADA (DFH-MONTO-MORA), UNA *
+001500*           SEGUNDA PARTIDA POR LA MORA, TOMANDO LAS CUENTAS DE   *
+001600*           DEBITO/CREDITO DE LA TABLA RMYD1GLM.                  *
+001700*----------------------------------------------------------------*
+001800*  HISTORIAL DE MODIFICACIONES                                   *
+001900*  FECHA       INIC  DESCRIPCION                                 *
+002000*  09/08/2026  DS    VERSION INICIAL.                            *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.  IBM-390.
+002500 OBJECT-COMPUTER.  IBM-390.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT RECAUDO-FILE   ASSIGN TO COLPLAN
+002900            ORGANIZATION IS LINE SEQUENTIAL
+003000            FILE STATUS   IS WS-COL-STATUS.
+003100
+003200     SELECT CONVENIOS-FILE ASSIGN TO CNVMTR
+003300            ORGANIZATION IS INDEXED
+003400            ACCESS MODE   IS RANDOM
+003500            RECORD KEY    IS
+003510               DFH-CODIGO-CONVENIO IN REG-CONVENIO-MTR
+003600            FILE STATUS   IS WS-CNV-STATUS.
+003700
+003800     SELECT PARTIDAS-FILE  ASSIGN TO GLPOST
+003900            ORGANIZATION IS LINE SEQUENTIAL
+004000            FILE STATUS   IS WS-GLP-STATUS.
+004050
+004060     SELECT RECHAZOS-FILE ASSIGN TO GLERECH
+004070            ORGANIZATION IS LINE SEQUENTIAL
+004080            FILE STATUS   IS WS-RCH-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  RECAUDO-FILE
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  REG-RECAUDO-CONVENIO.
+004800     05 RC-CODIGO-CONVENIO        PIC 9(006).
+004900     05 RC-PERIODO-ANOMES         PIC 9(006).
+005000     05 RC-MONTO-RECAUDADO        PIC S9(009)V99.
+005100
+005200 FD  CONVENIOS-FILE
+005300     RECORDING MODE IS F
+005400     LABEL RECORDS ARE STANDARD.
+005500     COPY "temp.cpy" REPLACING DFHCOMMAREA BY REG-CONVENIO-MTR.
+005600
+005700 FD  PARTIDAS-FILE
+005800     RECORDING MODE IS F
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY RMYD1GLP.
+006050
+006060 FD  RECHAZOS-FILE
+006070     RECORDING MODE IS F
+006080     LABEL RECORDS ARE STANDARD.
+006090 01  RECHAZO-LINEA                PIC X(080).
+006100
+006200 WORKING-STORAGE SECTION.
+006300 COPY RMYD1GLM.
+006400 77  WS-COL-STATUS                PIC X(02).
+006500     88 COL-OK                       VALUE '00'.
+006600 77  WS-CNV-STATUS                PIC X(02).
+006700     88 CNV-OK                       VALUE '00'.
+006800 77  WS-GLP-STATUS                PIC X(02).
+006810 77  WS-RCH-STATUS                PIC X(02).
+006900 77  WS-SW-FIN-RECAUDO            PIC X(01).
+007000     88 FIN-RECAUDOS                  VALUE 'S'.
+007050 77  WS-SW-CTA-VALIDA             PIC X(01).
+007060     88 CTA-CONTABLE-VALIDA          VALUE 'S'.
+007070     88 CTA-CONTABLE-INVALIDA        VALUE 'N'.
+007100 77  WS-FECHA-PROCESO             PIC 9(008).
+007200 77  WS-CONV-LEIDOS               PIC 9(007) COMP.
+007300 77  WS-CONV-OMITIDOS             PIC 9(007) COMP.
+007400 77  WS-PARTIDAS-GENERADAS        PIC 9(007) COMP.
+007450 77  WS-CONCEPTO-BUSCADO          PIC X(009).
+007460
+007470 01  WS-RECHAZO-DET.
+007480     05 WR-CODIGO-CONVENIO        PIC 9(006).
+007490     05 FILLER                    PIC X(002)     VALUE SPACES.
+007491     05 WR-CONCEPTO               PIC X(009).
+007492     05 FILLER                    PIC X(002)     VALUE SPACES.
+007493     05 WR-MOTIVO                 PIC X(050).
+007494     05 FILLER                    PIC X(011)     VALUE SPACES.
+007500
+007600 PROCEDURE DIVISION.
+007700
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+008000     PERFORM 2000-PROCESAR-RECAUDO THRU 2000-EXIT
+008100         UNTIL FIN-RECAUDOS.
+008200     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+008300     STOP RUN.
+008400
+008500*----------------------------------------------------------------*
+008600*  1000-INICIALIZAR                                               *
+008700*----------------------------------------------------------------*
+008800 1000-INICIALIZAR.
+008900     MOVE 'N'  TO WS-SW-FIN-RECAUDO.
+009000     MOVE ZERO TO WS-CONV-LEIDOS WS-CONV-OMITIDOS
+009100                  WS-PARTIDAS-GENERADAS.
+009200     ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+009300     OPEN INPUT  RECAUDO-FILE.
+009400     OPEN INPUT  CONVENIOS-FILE.
+009500     OPEN OUTPUT PARTIDAS-FILE.
+009550     OPEN OUTPUT RECHAZOS-FILE.
+009600     IF NOT COL-OK
+009700         DISPLAY 'RMYD1GLE - ERROR RECAUDO-FILE ' WS-COL-STATUS
+009800         MOVE 'S' TO WS-SW-FIN-RECAUDO
+009900         GO TO 1000-EXIT
+010000     END-IF.
+010100     PERFORM 8000-LEER-RECAUDO THRU 8000-EXIT.
+010200 1000-EXIT.
+010300     EXIT.
+010400
+010500*----------------------------------------------------------------*
+010600*  2000-PROCESAR-RECAUDO : VERIFICA EL CONVENIO Y GENERA LAS     *
+010700*  PARTIDAS CONTABLES CORRESPONDIENTES AL RECAUDO Y A LA MORA.   *
+010800*----------------------------------------------------------------*
+010900 2000-PROCESAR-RECAUDO.
+011000     ADD 1 TO WS-CONV-LEIDOS.
+011100     MOVE RC-CODIGO-CONVENIO TO DFH-CODIGO-CONVENIO
+011200                                 IN REG-CONVENIO-MTR.
+011300     READ CONVENIOS-FILE
+011400         INVALID KEY
+011500             ADD 1 TO WS-CONV-OMITIDOS
+011600             DISPLAY 'RMYD1GLE - CONVENIO NO ENCONTRADO '
+011700                     RC-CODIGO-CONVENIO
+011800             GO TO 2000-SIGUIENTE
+011900     END-READ.
+012000     IF NOT CONVENIO-ACTIVO
+012100         ADD 1 TO WS-CONV-OMITIDOS
+012200         GO TO 2000-SIGUIENTE
+012300     END-IF.
+012400     MOVE 'COLECCION' TO WS-CONCEPTO-BUSCADO.
+012410     PERFORM 6000-BUSCAR-CTA-CONTABLE THRU 6000-EXIT.
+012420     IF CTA-CONTABLE-INVALIDA
+012430         ADD 1 TO WS-CONV-OMITIDOS
+012440         MOVE RC-CODIGO-CONVENIO    TO WR-CODIGO-CONVENIO
+012450         MOVE WS-CONCEPTO-BUSCADO   TO WR-CONCEPTO
+012460         MOVE 'CONCEPTO NO EXISTE EN LA TABLA RMYD1GLM'
+012470                                    TO WR-MOTIVO
+012480         WRITE RECHAZO-LINEA FROM WS-RECHAZO-DET
+012490         GO TO 2000-SIGUIENTE
+012495     END-IF.
+012500     MOVE WS-FECHA-PROCESO      TO DFH-GL-FECHA.
+012600     MOVE RC-CODIGO-CONVENIO    TO DFH-GL-CODIGO-CONVENIO.
+012700     MOVE 'COLECCION'           TO DFH-GL-CONCEPTO.
+012800     MOVE DFH-CTA-DEBITO  (DFH-IX-CTA-CONTABLE)
+012810                                TO DFH-GL-CTA-DEBITO.
+012900     MOVE DFH-CTA-CREDITO (DFH-IX-CTA-CONTABLE)
+012910                                TO DFH-GL-CTA-CREDITO.
+013000     MOVE RC-MONTO-RECAUDADO    TO DFH-GL-VALOR.
+013100     MOVE 'RECAUDO PLANILLA DEL PERIODO'
+013200                                TO DFH-GL-DESCRIPCION.
+013300     WRITE REG-PARTIDA-GL.
+013400     ADD 1 TO WS-PARTIDAS-GENERADAS.
+013500     IF DFH-MONTO-MORA IN REG-CONVENIO-MTR > ZERO
+013600         MOVE 'MORA     '       TO WS-CONCEPTO-BUSCADO
+013700         PERFORM 6000-BUSCAR-CTA-CONTABLE THRU 6000-EXIT
+013710         IF CTA-CONTABLE-INVALIDA
+013720             ADD 1 TO WS-CONV-OMITIDOS
+013730             MOVE RC-CODIGO-CONVENIO    TO WR-CODIGO-CONVENIO
+013740             MOVE WS-CONCEPTO-BUSCADO   TO WR-CONCEPTO
+013750             MOVE 'CONCEPTO NO EXISTE EN LA TABLA RMYD1GLM'
+013760                                        TO WR-MOTIVO
+013770             WRITE RECHAZO-LINEA FROM WS-RECHAZO-DET
+013780         ELSE
+013800             MOVE WS-FECHA-PROCESO      TO DFH-GL-FECHA
+013900             MOVE RC-CODIGO-CONVENIO    TO DFH-GL-CODIGO-CONVENIO
+014000             MOVE 'MORA     '           TO DFH-GL-CONCEPTO
+014100             MOVE DFH-CTA-DEBITO  (DFH-IX-CTA-CONTABLE)
+014200                                        TO DFH-GL-CTA-DEBITO
+014300             MOVE DFH-CTA-CREDITO (DFH-IX-CTA-CONTABLE)
+014400                                        TO DFH-GL-CTA-CREDITO
+014500             MOVE DFH-MONTO-MORA IN REG-CONVENIO-MTR
+014550                                        TO DFH-GL-VALOR
+014600             MOVE 'MORA DEL CONVENIO DEL PERIODO'
+014700                                        TO DFH-GL-DESCRIPCION
+014800             WRITE REG-PARTIDA-GL
+014900             ADD 1 TO WS-PARTIDAS-GENERADAS
+014950         END-IF
+015000     END-IF.
+015100 2000-SIGUIENTE.
+015200     PERFORM 8000-LEER-RECAUDO THRU 8000-EXIT.
+015300 2000-EXIT.
+015400     EXIT.
+015500
+015600*----------------------------------------------------------------*
+015700*  6000-BUSCAR-CTA-CONTABLE : BUSCA WS-CONCEPTO-BUSCADO EN LA    *
+015800*  TABLA RMYD1GLM Y DEJA EL INDICE POSICIONADO. SI NO SE         *
+015850*  ENCUENTRA, DEJA WS-SW-CTA-VALIDA EN 'N' PARA QUE EL           *
+015870*  LLAMADOR RECHACE LA PARTIDA.                                  *
+015900*----------------------------------------------------------------*
+016000 6000-BUSCAR-CTA-CONTABLE.
+016050     MOVE 'S' TO WS-SW-CTA-VALIDA.
+016100     SET DFH-IX-CTA-CONTABLE TO 1.
+016200     SEARCH DFH-CTA-CONTABLE-ENTRADA
+016300         AT END
+016400             MOVE 'N' TO WS-SW-CTA-VALIDA
+016500         WHEN DFH-CTA-CONCEPTO (DFH-IX-CTA-CONTABLE)
+016510                 EQUAL WS-CONCEPTO-BUSCADO
+016600             CONTINUE
+016700     END-SEARCH.
+016800 6000-EXIT.
+016900     EXIT.
+017000
+017100*----------------------------------------------------------------*
+017200*  3000-FINALIZAR                                                 *
+017300*----------------------------------------------------------------*
+017400 3000-FINALIZAR.
+017500     DISPLAY 'RMYD1GLE - CONVENIOS LEIDOS  : ' WS-CONV-LEIDOS.
+017600     DISPLAY 'RMYD1GLE - OMITIDOS          : ' WS-CONV-OMITIDOS.
+017700     DISPLAY 'RMYD1GLE - PARTIDAS GENERADAS: '
+017800             WS-PARTIDAS-GENERADAS.
+017900     CLOSE RECAUDO-FILE CONVENIOS-FILE PARTIDAS-FILE
+017950           RECHAZOS-FILE.
+018000 3000-EXIT.
+018100     EXIT.
+018200
+018300*----------------------------------------------------------------*
+018400*  8000-LEER-RECAUDO                                              *
+018500*----------------------------------------------------------------*
+018600 8000-LEER-RECAUDO.
+018700     READ RECAUDO-FILE
+018800         AT END
+018900             MOVE 'S' TO WS-SW-FIN-RECAUDO
+019000     END-READ.
+019100 8000-EXIT.
+019200     EXIT.
