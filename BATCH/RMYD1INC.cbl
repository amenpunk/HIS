@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1INC.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : REPORTE MENSUAL DE CASTIGOS. RECORRE EL MAESTRO DE
+000900*           CUENTAS (RMYD1CLG) Y EMITE UNA LINEA POR CADA CUENTA
+001000*           CUYO DFH-DESC-INCOBRABLE ESTE EN ALGUNA ETAPA DEL
+001100*           PROCESO DE INCOBRABILIDAD (PROPUESTA, APROBADA,
+001200*           CASTIGADA O RECUPERADA) CON FECHA DENTRO DEL MES DE
+001210*           PROCESO, CON EL MONTO, LA FECHA Y EL RESPONSABLE DE
+001220*           LA ULTIMA ACTUALIZACION.
+001400*----------------------------------------------------------------*
+001500*  HISTORIAL DE MODIFICACIONES                                   *
+001600*  FECHA       INIC  DESCRIPCION                                 *
+001700*  09/08/2026  DS    VERSION INICIAL.                            *
+001750*  09/08/2026  DS    SE LIMITA LA LISTA AL MES DE PROCESO (ANTES *
+001760*                    REPETIA TODA CUENTA NO VIGENTE EN CADA      *
+001770*                    CORRIDA, SIN IMPORTAR CUANDO SE CASTIGO).   *
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.  IBM-390.
+002200 OBJECT-COMPUTER.  IBM-390.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUENTAS-FILE   ASSIGN TO CTASMTR
+002600            ORGANIZATION IS INDEXED
+002700            ACCESS MODE   IS SEQUENTIAL
+002800            RECORD KEY    IS DFH-NUMERO-CUENTA
+002900            FILE STATUS   IS WS-CTAS-STATUS.
+
+003000     SELECT REPORTE-FILE   ASSIGN TO RPTINC
+003100            ORGANIZATION IS LINE SEQUENTIAL
+003200            FILE STATUS   IS WS-RPT-STATUS.
+
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUENTAS-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY RMYD1CLG.
+
+003900 FD  REPORTE-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  REPORTE-LINEA                PIC X(132).
+
+004300 WORKING-STORAGE SECTION.
+004400 77  WS-CTAS-STATUS               PIC X(02).
+004500     88 CTAS-OK                      VALUE '00'.
+004600 77  WS-RPT-STATUS                PIC X(02).
+004700 77  WS-SW-FIN-CUENTAS            PIC X(01).
+004800     88 FIN-CUENTAS                  VALUE 'S'.
+004900 77  WS-CTAS-LEIDAS               PIC 9(007) COMP.
+005000 77  WS-CTAS-INCOBRABLES          PIC 9(007) COMP.
+005100 77  WS-TOTAL-CASTIGADO           PIC S9(011)V99 COMP-3.
+005110 77  WS-FECHA-PROCESO             PIC 9(008).
+005120 77  WS-ANOMES-PROCESO            PIC 9(006).
+005130 77  WS-ANOMES-INCOB              PIC 9(006).
+
+005200 01  WS-DETALLE-RPT.
+005300     05 WD-CUENTA                 PIC X(013).
+005400     05 FILLER                    PIC X(002)     VALUE SPACES.
+005500     05 WD-ESTADO                 PIC X(015).
+005600     05 FILLER                    PIC X(002)     VALUE SPACES.
+005700     05 WD-FECHA                  PIC X(010).
+005800     05 FILLER                    PIC X(002)     VALUE SPACES.
+005900     05 WD-MONTO                  PIC ZZZ,ZZZ,ZZ9.99-.
+006000     05 FILLER                    PIC X(002)     VALUE SPACES.
+006100     05 WD-RESPONSABLE            PIC X(010).
+006200     05 FILLER                    PIC X(002)     VALUE SPACES.
+006300     05 WD-MOTIVO                 PIC X(040).
+006400     05 FILLER                    PIC X(032)     VALUE SPACES.
+
+006500 01  WS-FECHA-EDIT.
+006600     05 WS-FE-CCYY                PIC 9(004).
+006700     05 WS-FE-MM                  PIC 9(002).
+006800     05 WS-FE-DD                  PIC 9(002).
+006900 01  FILLER REDEFINES WS-FECHA-EDIT.
+007000     05 WS-FE-ALFA                PIC X(008).
+
+007100 01  WS-TOTALES-RPT.
+007200     05 FILLER                    PIC X(021)
+007300                                   VALUE 'CUENTAS EN CASTIGO: '.
+007400     05 WT-CTAS-INCOBRABLES       PIC ZZZ,ZZ9.
+007500     05 FILLER                    PIC X(002)     VALUE SPACES.
+007600     05 FILLER                    PIC X(021)
+007700                                   VALUE 'MONTO TOTAL      : '.
+007800     05 WT-TOTAL-CASTIGADO        PIC ZZZ,ZZZ,ZZ9.99-.
+007900     05 FILLER                    PIC X(056)     VALUE SPACES.
+
+008000 PROCEDURE DIVISION.
+
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+008300     PERFORM 2000-PROCESAR-CUENTA  THRU 2000-EXIT
+008400         UNTIL FIN-CUENTAS.
+008500     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+008600     STOP RUN.
+
+008700*----------------------------------------------------------------*
+008800*  1000-INICIALIZAR                                              *
+008900*----------------------------------------------------------------*
+009000 1000-INICIALIZAR.
+009100     MOVE 'N'  TO WS-SW-FIN-CUENTAS.
+009200     MOVE ZERO TO WS-CTAS-LEIDAS WS-CTAS-INCOBRABLES
+009300                  WS-TOTAL-CASTIGADO.
+009310     ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+009320     COMPUTE WS-ANOMES-PROCESO = WS-FECHA-PROCESO / 100.
+009400     OPEN INPUT  CUENTAS-FILE.
+009500     OPEN OUTPUT REPORTE-FILE.
+009600     IF NOT CTAS-OK
+009700         DISPLAY 'RMYD1INC - ERROR CUENTAS-FILE ' WS-CTAS-STATUS
+009800         MOVE 'S' TO WS-SW-FIN-CUENTAS
+009900         GO TO 1000-EXIT
+010000     END-IF.
+010100     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+010200 1000-EXIT.
+010300     EXIT.
+
+010400*----------------------------------------------------------------*
+010500*  2000-PROCESAR-CUENTA : EMITE UNA LINEA SI LA CUENTA TIENE     *
+010600*  ALGUNA ETAPA DE INCOBRABILIDAD REGISTRADA CON FECHA DENTRO    *
+010650*  DEL MES DE PROCESO.                                           *
+010700*----------------------------------------------------------------*
+010800 2000-PROCESAR-CUENTA.
+010900     ADD 1 TO WS-CTAS-LEIDAS.
+010910     IF NOT INCOB-VIGENTE
+010920         COMPUTE WS-ANOMES-INCOB = DFH-DESC-INCOB-FECHA / 100
+010930         IF WS-ANOMES-INCOB EQUAL WS-ANOMES-PROCESO
+011100             PERFORM 5000-ESCRIBIR-DETALLE THRU 5000-EXIT
+011150         END-IF
+011200     END-IF.
+011300     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+011400 2000-EXIT.
+011500     EXIT.
+
+011600*----------------------------------------------------------------*
+011700*  5000-ESCRIBIR-DETALLE                                         *
+011800*----------------------------------------------------------------*
+011900 5000-ESCRIBIR-DETALLE.
+012000     ADD 1 TO WS-CTAS-INCOBRABLES.
+012100     ADD DFH-DESC-INCOB-MONTO TO WS-TOTAL-CASTIGADO.
+012200     MOVE DFH-NUMERO-CUENTA         TO WD-CUENTA.
+012300     MOVE DFH-DESC-INCOB-ESTADO     TO WD-ESTADO.
+012400     MOVE DFH-DESC-INCOB-FECHA      TO WS-FE-ALFA.
+012500     STRING WS-FE-CCYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+012600            WS-FE-MM   DELIMITED BY SIZE '-' DELIMITED BY SIZE
+012700            WS-FE-DD   DELIMITED BY SIZE
+012800         INTO WD-FECHA.
+012900     MOVE DFH-DESC-INCOB-MONTO      TO WD-MONTO.
+013000     MOVE DFH-DESC-INCOB-RESPONSABLE TO WD-RESPONSABLE.
+013100     MOVE DFH-DESC-INCOB-MOTIVO      TO WD-MOTIVO.
+013200     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+013300 5000-EXIT.
+013400     EXIT.
+
+013500*----------------------------------------------------------------*
+013600*  3000-FINALIZAR                                                *
+013700*----------------------------------------------------------------*
+013800 3000-FINALIZAR.
+013900     MOVE WS-CTAS-INCOBRABLES TO WT-CTAS-INCOBRABLES.
+014000     MOVE WS-TOTAL-CASTIGADO  TO WT-TOTAL-CASTIGADO.
+014100     WRITE REPORTE-LINEA FROM WS-TOTALES-RPT.
+014200     CLOSE CUENTAS-FILE REPORTE-FILE.
+014300 3000-EXIT.
+014400     EXIT.
+
+014500*----------------------------------------------------------------*
+014600*  8000-LEER-CUENTA                                              *
+014700*----------------------------------------------------------------*
+014800 8000-LEER-CUENTA.
+014900     READ CUENTAS-FILE NEXT RECORD
+015000         AT END
+015100             MOVE 'S' TO WS-SW-FIN-CUENTAS
+015200     END-READ.
+015300 8000-EXIT.
+015400     EXIT.
