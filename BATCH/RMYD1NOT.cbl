@@ -0,0 +1,188 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1NOT.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CONVENIOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : AVISO DE CONVENIOS RECHAZADOS EN LA CARGA POR LOTE.
+000900*           LEE EL RECHAZOS-FILE PRODUCIDO POR RMYD1CVM, BUSCA EL
+001000*           CONVENIO EN EL MAESTRO (CONVENIOS-FILE) PARA OBTENER
+001100*           SU LISTA DE DISTRIBUCION DE CORREO (DFH-EMAILS-
+001200*           NOTIFI) Y ENCOLA UN AVISO POR CADA DIRECCION EN EL
+001300*           ARCHIVO DE SALIDA QUE CONSUME EL SUBSISTEMA DE
+001400*           CORREO. SI EL CONVENIO NO EXISTE O NO TIENE LISTA
+001500*           DE DISTRIBUCION, EL RECHAZO SE ENCOLA A LA DIRECCION
+001600*           DE RESPALDO DE CONVENIOS.
+001700*----------------------------------------------------------------*
+001800*  HISTORIAL DE MODIFICACIONES                                   *
+001900*  FECHA       INIC  DESCRIPCION                                 *
+002000*  09/08/2026  DS    VERSION INICIAL.                            *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.  IBM-390.
+002500 OBJECT-COMPUTER.  IBM-390.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT RECHAZOS-FILE  ASSIGN TO CNVRECH
+002900            ORGANIZATION IS LINE SEQUENTIAL
+003000            FILE STATUS   IS WS-RCH-STATUS.
+
+003100     SELECT CONVENIOS-FILE ASSIGN TO CNVMTR
+003200            ORGANIZATION IS INDEXED
+003300            ACCESS MODE   IS RANDOM
+003400            RECORD KEY    IS
+003410               DFH-CODIGO-CONVENIO IN REG-CONVENIO-MTR
+003500            FILE STATUS   IS WS-CNV-STATUS.
+
+003600     SELECT AVISOS-FILE    ASSIGN TO CNVAVISO
+003700            ORGANIZATION IS LINE SEQUENTIAL
+003800            FILE STATUS   IS WS-AVI-STATUS.
+
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  RECHAZOS-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY RMYD1RCH.
+
+004500 FD  CONVENIOS-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY "temp.cpy" REPLACING DFHCOMMAREA BY REG-CONVENIO-MTR.
+
+004900 FD  AVISOS-FILE
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  AVISO-LINEA                  PIC X(096).
+
+005300 WORKING-STORAGE SECTION.
+005400 77  WS-RCH-STATUS                PIC X(02).
+005500     88 RCH-OK                       VALUE '00'.
+005600     88 RCH-EOF                      VALUE '10'.
+005700 77  WS-CNV-STATUS                PIC X(02).
+005800     88 CNV-OK                       VALUE '00'.
+005900 77  WS-AVI-STATUS                PIC X(02).
+006000 77  WS-SW-FIN-RECHAZOS           PIC X(01).
+006100     88 FIN-RECHAZOS                 VALUE 'S'.
+006200 77  WS-IX-EMAIL                  PIC 9(002) COMP.
+006300 77  WS-AVISOS-LEIDOS             PIC 9(007) COMP.
+006400 77  WS-AVISOS-ENVIADOS           PIC 9(007) COMP.
+006500 77  WS-EMAIL-RESPALDO            PIC X(030)
+006600                              VALUE 'CONVENIOS@RESPALDO.LOCAL'.
+
+006700 01  WS-DETALLE-AVISO.
+006800     05 WA-CODIGO-CONVENIO        PIC 9(006).
+006900     05 FILLER                    PIC X(002)     VALUE SPACES.
+007000     05 WA-EMAIL-DESTINO          PIC X(030).
+007100     05 FILLER                    PIC X(002)     VALUE SPACES.
+007200     05 WA-MOTIVO                 PIC X(050).
+007300     05 FILLER                    PIC X(006)     VALUE SPACES.
+
+007400 PROCEDURE DIVISION.
+
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INICIALIZAR     THRU 1000-EXIT.
+007700     PERFORM 2000-PROCESAR-AVISO  THRU 2000-EXIT
+007800         UNTIL FIN-RECHAZOS.
+007900     PERFORM 3000-FINALIZAR       THRU 3000-EXIT.
+008000     STOP RUN.
+
+008100*----------------------------------------------------------------*
+008200*  1000-INICIALIZAR
+008300*----------------------------------------------------------------*
+008400 1000-INICIALIZAR.
+008500     MOVE 'N'  TO WS-SW-FIN-RECHAZOS.
+008600     MOVE ZERO TO WS-AVISOS-LEIDOS WS-AVISOS-ENVIADOS.
+008700     OPEN INPUT  RECHAZOS-FILE.
+008800     OPEN INPUT  CONVENIOS-FILE.
+008900     OPEN OUTPUT AVISOS-FILE.
+009000     IF NOT RCH-OK
+009100         DISPLAY 'RMYD1NOT - ERROR RECHAZOS-FILE ' WS-RCH-STATUS
+009200         MOVE 'S' TO WS-SW-FIN-RECHAZOS
+009300         GO TO 1000-EXIT
+009400     END-IF.
+009500     PERFORM 8000-LEER-RECHAZO THRU 8000-EXIT.
+009600 1000-EXIT.
+009700     EXIT.
+
+009800*----------------------------------------------------------------*
+009900*  2000-PROCESAR-AVISO : BUSCA LA LISTA DE DISTRIBUCION Y ENCOLA
+010000*  UN AVISO POR CADA DIRECCION.
+010100*----------------------------------------------------------------*
+010200 2000-PROCESAR-AVISO.
+010300     ADD 1 TO WS-AVISOS-LEIDOS.
+010400     MOVE WR-CODIGO TO DFH-CODIGO-CONVENIO IN REG-CONVENIO-MTR.
+010500     READ CONVENIOS-FILE
+010600         INVALID KEY
+010700             MOVE ZERO TO DFH-CANT-EMAILS-NOTIFI
+010800                              IN REG-CONVENIO-MTR
+010900     END-READ.
+011000     IF DFH-CANT-EMAILS-NOTIFI IN REG-CONVENIO-MTR EQUAL ZERO
+011100         PERFORM 5000-ESCRIBIR-AVISO THRU 5000-EXIT
+011200     ELSE
+011300         PERFORM 6000-ENVIAR-LISTA THRU 6000-EXIT
+011400     END-IF.
+011500     PERFORM 8000-LEER-RECHAZO THRU 8000-EXIT.
+011600 2000-EXIT.
+011700     EXIT.
+
+011800*----------------------------------------------------------------*
+011900*  6000-ENVIAR-LISTA : RECORRE LA LISTA DE DISTRIBUCION DEL
+012000*  CONVENIO.
+012100*----------------------------------------------------------------*
+012200 6000-ENVIAR-LISTA.
+012300     PERFORM 6100-ENVIAR-UN-EMAIL THRU 6100-EXIT
+012400         VARYING WS-IX-EMAIL FROM 1 BY 1
+012500         UNTIL WS-IX-EMAIL > DFH-CANT-EMAILS-NOTIFI
+012600                                 IN REG-CONVENIO-MTR.
+012700 6000-EXIT.
+012800     EXIT.
+
+012900*----------------------------------------------------------------*
+013000*  6100-ENVIAR-UN-EMAIL
+013100*----------------------------------------------------------------*
+013200 6100-ENVIAR-UN-EMAIL.
+013300     MOVE WR-CODIGO      TO WA-CODIGO-CONVENIO.
+013400     MOVE DFH-EMAIL-NOTIFI-CARGA IN REG-CONVENIO-MTR
+013450                     (WS-IX-EMAIL) TO WA-EMAIL-DESTINO.
+013500     MOVE WR-MOTIVO      TO WA-MOTIVO.
+013600     WRITE AVISO-LINEA FROM WS-DETALLE-AVISO.
+013700     ADD 1 TO WS-AVISOS-ENVIADOS.
+013800 6100-EXIT.
+013900     EXIT.
+
+014000*----------------------------------------------------------------*
+014100*  5000-ESCRIBIR-AVISO : SIN LISTA DE DISTRIBUCION, USA EL
+014200*  CORREO DE RESPALDO DE CONVENIOS.
+014300*----------------------------------------------------------------*
+014400 5000-ESCRIBIR-AVISO.
+014500     MOVE WR-CODIGO         TO WA-CODIGO-CONVENIO.
+014600     MOVE WS-EMAIL-RESPALDO TO WA-EMAIL-DESTINO.
+014700     MOVE WR-MOTIVO         TO WA-MOTIVO.
+014800     WRITE AVISO-LINEA FROM WS-DETALLE-AVISO.
+014900     ADD 1 TO WS-AVISOS-ENVIADOS.
+015000 5000-EXIT.
+015100     EXIT.
+
+015200*----------------------------------------------------------------*
+015300*  3000-FINALIZAR
+015400*----------------------------------------------------------------*
+015500 3000-FINALIZAR.
+015600     DISPLAY 'RMYD1NOT - RECHAZOS LEIDOS   : ' WS-AVISOS-LEIDOS.
+015700     DISPLAY 'RMYD1NOT - AVISOS ENVIADOS   : ' WS-AVISOS-ENVIADOS.
+015800     CLOSE RECHAZOS-FILE CONVENIOS-FILE AVISOS-FILE.
+015900 3000-EXIT.
+016000     EXIT.
+
+016100*----------------------------------------------------------------*
+016200*  8000-LEER-RECHAZO
+016300*----------------------------------------------------------------*
+016400 8000-LEER-RECHAZO.
+016500     READ RECHAZOS-FILE
+016600         AT END
+016700             MOVE 'S' TO WS-SW-FIN-RECHAZOS
+016800     END-READ.
+016900 8000-EXIT.
+017000     EXIT.
