@@ -0,0 +1,104 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1PGL.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : CARGA AL HISTORIAL DE PAGOS REALES (RMYD1PGH) LAS    *
+000900*           TRANSACCIONES DE PAGO CAPTURADAS DURANTE EL DIA      *
+001000*           (VENTANILLA, PLANILLA, TRANSFERENCIA, ATM, WEB),     *
+001100*           IDENTIFICANDO CADA PAGO CON LA MISMA SECUENCIA DE LA *
+001200*           CUOTA PROGRAMADA (RMYD1CLH/RMYD1CLD) QUE CANCELA.    *
+001300*----------------------------------------------------------------*
+001400*  HISTORIAL DE MODIFICACIONES                                   *
+001500*  FECHA       INIC  DESCRIPCION                                 *
+001600*  09/08/2026  DS    VERSION INICIAL.                            *
+001700*----------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.  IBM-390.
+002100 OBJECT-COMPUTER.  IBM-390.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TRANSACCIONES-FILE ASSIGN TO PAGOTRN
+002500            ORGANIZATION IS LINE SEQUENTIAL
+002600            FILE STATUS   IS WS-TRN-STATUS.
+002700
+002800     SELECT HISTORIAL-FILE     ASSIGN TO PAGOHST
+002900            ORGANIZATION IS LINE SEQUENTIAL
+003000            FILE STATUS   IS WS-HST-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  TRANSACCIONES-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY RMYD1PGH.
+003800
+003900 FD  HISTORIAL-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  HIST-LINEA                   PIC X(079).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 77  WS-TRN-STATUS                PIC X(02).
+004600     88 TRN-OK                       VALUE '00'.
+004700     88 TRN-EOF                      VALUE '10'.
+004800 77  WS-HST-STATUS                PIC X(02).
+004900 77  WS-SW-FIN-TRN                PIC X(01).
+005000     88 FIN-TRN                      VALUE 'S'.
+005100 77  WS-CTR-CARGADOS              PIC 9(007) COMP.
+005200
+005300 PROCEDURE DIVISION.
+005400
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INICIALIZAR    THRU 1000-EXIT.
+005700     PERFORM 2000-CARGAR-PAGO    THRU 2000-EXIT
+005800         UNTIL FIN-TRN.
+005900     PERFORM 3000-FINALIZAR      THRU 3000-EXIT.
+006000     STOP RUN.
+006100
+006200*----------------------------------------------------------------*
+006300*  1000-INICIALIZAR
+006400*----------------------------------------------------------------*
+006500 1000-INICIALIZAR.
+006600     MOVE 'N'  TO WS-SW-FIN-TRN.
+006700     MOVE ZERO TO WS-CTR-CARGADOS.
+006800     OPEN INPUT  TRANSACCIONES-FILE.
+006900     OPEN EXTEND HISTORIAL-FILE.
+007000     IF WS-HST-STATUS EQUAL '05' OR '35'
+007100         CLOSE HISTORIAL-FILE
+007200         OPEN OUTPUT HISTORIAL-FILE
+007300     END-IF.
+007400     IF NOT TRN-OK
+007500         DISPLAY 'RMYD1PGL - ERROR TRANSACCIONES-FILE '
+007600                 WS-TRN-STATUS
+007700         MOVE 'S' TO WS-SW-FIN-TRN
+007800     END-IF.
+007900 1000-EXIT.
+008000     EXIT.
+008100
+008200*----------------------------------------------------------------*
+008300*  2000-CARGAR-PAGO : LEE UNA TRANSACCION Y LA AGREGA AL          *
+008400*  HISTORIAL DE PAGOS REALES.                                     *
+008500*----------------------------------------------------------------*
+008600 2000-CARGAR-PAGO.
+008700     READ TRANSACCIONES-FILE
+008800         AT END
+008900             MOVE 'S' TO WS-SW-FIN-TRN
+009000             GO TO 2000-EXIT
+009100     END-READ.
+009200     WRITE HIST-LINEA FROM REG-HIST-PAGO.
+009300     ADD 1 TO WS-CTR-CARGADOS.
+009400 2000-EXIT.
+009500     EXIT.
+009600
+009700*----------------------------------------------------------------*
+009800*  3000-FINALIZAR
+009900*----------------------------------------------------------------*
+010000 3000-FINALIZAR.
+010100     DISPLAY 'RMYD1PGL - PAGOS CARGADOS    : ' WS-CTR-CARGADOS.
+010200     CLOSE TRANSACCIONES-FILE HISTORIAL-FILE.
+010300 3000-EXIT.
+010400     EXIT.
