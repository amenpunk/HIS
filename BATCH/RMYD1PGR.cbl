@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1PGR.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : REPORTE DE PROGRAMADO VS. REAL. RECORRE EL DETALLE   *
+000900*           DE CUOTAS PROGRAMADAS (RMYD1CLD, ORDENADO POR        *
+001000*           CUENTA/SECUENCIA) Y LO CASA CONTRA EL HISTORIAL DE   *
+001100*           PAGOS REALES (RMYD1PGH, ORDENADO IGUAL) POR LA MISMA *
+001200*           LLAVE DE CUENTA/SECUENCIA, MOSTRANDO LADO A LADO LO  *
+001300*           PROGRAMADO Y LO EFECTIVAMENTE RECIBIDO. UNA CUOTA    *
+001400*           SIN PAGO CASADO SE MARCA "SIN PAGO REGISTRADO".      *
+001500*----------------------------------------------------------------*
+001600*  HISTORIAL DE MODIFICACIONES                                   *
+001700*  FECHA       INIC  DESCRIPCION                                 *
+001800*  09/08/2026  DS    VERSION INICIAL.                            *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.  IBM-390.
+002300 OBJECT-COMPUTER.  IBM-390.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CUOTAS-FILE   ASSIGN TO CUOTDET
+002700            ORGANIZATION IS LINE SEQUENTIAL
+002800            FILE STATUS   IS WS-CUO-STATUS.
+002900
+003000     SELECT PAGOS-FILE    ASSIGN TO PAGOHST
+003100            ORGANIZATION IS LINE SEQUENTIAL
+003200            FILE STATUS   IS WS-PAG-STATUS.
+003300
+003400     SELECT REPORTE-FILE  ASSIGN TO RPTPGR
+003500            ORGANIZATION IS LINE SEQUENTIAL
+003600            FILE STATUS   IS WS-RPT-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CUOTAS-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY RMYD1CLD.
+004400
+004500 FD  PAGOS-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY RMYD1PGH.
+004900
+005000 FD  REPORTE-FILE
+005100     RECORDING MODE IS F
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  REPORTE-LINEA                PIC X(132).
+005400
+005500 WORKING-STORAGE SECTION.
+005600 77  WS-CUO-STATUS                PIC X(02).
+005700     88 CUO-OK                       VALUE '00'.
+005800 77  WS-PAG-STATUS                PIC X(02).
+005900     88 PAG-OK                       VALUE '00'.
+006000 77  WS-RPT-STATUS                PIC X(02).
+006100 77  WS-SW-FIN-CUOTAS             PIC X(01).
+006200     88 FIN-CUOTAS                   VALUE 'S'.
+006300 77  WS-SW-FIN-PAGOS              PIC X(01).
+006400     88 FIN-PAGOS                    VALUE 'S'.
+006500 77  WS-PAGO-CASADO               PIC X(01).
+006600     88 HAY-PAGO-CASADO              VALUE 'S'.
+006700
+006800 01  WS-CLAVE-CUOTA.
+006900     05 WS-CC-CUENTA              PIC X(013).
+007000     05 WS-CC-SECUENCIA           PIC 9(003).
+007100 01  WS-CLAVE-PAGO.
+007200     05 WS-CP-CUENTA              PIC X(013).
+007300     05 WS-CP-SECUENCIA           PIC 9(003).
+007400
+007500 01  WS-DETALLE-RPT.
+007600     05 WD-CUENTA                 PIC X(013).
+007700     05 FILLER                    PIC X(002)     VALUE SPACES.
+007800     05 WD-SECUENCIA              PIC 999.
+007900     05 FILLER                    PIC X(002)     VALUE SPACES.
+008000     05 WD-VALOR-PROG             PIC ZZZ,ZZ9.99-.
+008100     05 FILLER                    PIC X(002)     VALUE SPACES.
+008200     05 WD-FECHA-PROG             PIC X(010).
+008300     05 FILLER                    PIC X(002)     VALUE SPACES.
+008400     05 WD-SITUACION              PIC X(010).
+008500     05 FILLER                    PIC X(002)     VALUE SPACES.
+008600     05 WD-VALOR-REAL             PIC ZZZ,ZZ9.99-.
+008700     05 FILLER                    PIC X(002)     VALUE SPACES.
+008800     05 WD-FECHA-REAL             PIC 9(008).
+008900     05 FILLER                    PIC X(002)     VALUE SPACES.
+009000     05 WD-CANAL                  PIC X(010).
+009100     05 FILLER                    PIC X(011)     VALUE SPACES.
+009200
+009300 PROCEDURE DIVISION.
+009400
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+009700     PERFORM 2000-PROCESAR-CUOTA   THRU 2000-EXIT
+009800         UNTIL FIN-CUOTAS.
+009900     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+010000     STOP RUN.
+010100
+010200*----------------------------------------------------------------*
+010300*  1000-INICIALIZAR
+010400*----------------------------------------------------------------*
+010500 1000-INICIALIZAR.
+010600     MOVE 'N' TO WS-SW-FIN-CUOTAS.
+010700     MOVE 'N' TO WS-SW-FIN-PAGOS.
+010800     OPEN INPUT  CUOTAS-FILE.
+010900     OPEN INPUT  PAGOS-FILE.
+011000     OPEN OUTPUT REPORTE-FILE.
+011100     IF NOT CUO-OK
+011200         DISPLAY 'RMYD1PGR - ERROR CUOTAS-FILE ' WS-CUO-STATUS
+011300         MOVE 'S' TO WS-SW-FIN-CUOTAS
+011400         GO TO 1000-EXIT
+011500     END-IF.
+011600     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+011700     PERFORM 8100-LEER-PAGO  THRU 8100-EXIT.
+011800 1000-EXIT.
+011900     EXIT.
+012000
+012100*----------------------------------------------------------------*
+012200*  2000-PROCESAR-CUOTA : POR CADA CUOTA PROGRAMADA, AVANZA EL     *
+012300*  HISTORIAL DE PAGOS HASTA CASAR (O SUPERAR) SU LLAVE Y EMITE    *
+012400*  LA LINEA COMPARATIVA.                                          *
+012500*----------------------------------------------------------------*
+012600 2000-PROCESAR-CUOTA.
+012700     MOVE DFH-NUMERO-CUENTA  IN REG-CUOTA-PROGRAMADA
+012800                                 TO WS-CC-CUENTA.
+012900     MOVE DFH-SECUENCIA-PAGO IN REG-CUOTA-PROGRAMADA
+013000                                 TO WS-CC-SECUENCIA.
+013100     MOVE 'N' TO WS-PAGO-CASADO.
+013200     PERFORM 8200-AVANZAR-PAGOS THRU 8200-EXIT
+013300         UNTIL FIN-PAGOS
+013400         OR WS-CLAVE-PAGO NOT LESS THAN WS-CLAVE-CUOTA.
+013500     IF NOT FIN-PAGOS AND WS-CLAVE-PAGO EQUAL WS-CLAVE-CUOTA
+013600         MOVE 'S' TO WS-PAGO-CASADO
+013700     END-IF.
+013800     PERFORM 5000-ESCRIBIR-DETALLE THRU 5000-EXIT.
+013900     IF HAY-PAGO-CASADO
+014000         PERFORM 8100-LEER-PAGO THRU 8100-EXIT
+014100     END-IF.
+014200     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+014300 2000-EXIT.
+014400     EXIT.
+014500
+014600*----------------------------------------------------------------*
+014700*  5000-ESCRIBIR-DETALLE
+014800*----------------------------------------------------------------*
+014900 5000-ESCRIBIR-DETALLE.
+015000     MOVE DFH-NUMERO-CUENTA  IN REG-CUOTA-PROGRAMADA TO WD-CUENTA.
+015100     MOVE DFH-SECUENCIA-PAGO IN REG-CUOTA-PROGRAMADA
+015200                                 TO WD-SECUENCIA.
+015300     MOVE DFH-VALOR-PAGO     IN REG-CUOTA-PROGRAMADA
+015400                                 TO WD-VALOR-PROG.
+015500     MOVE DFH-FECHA-PAGO     IN REG-CUOTA-PROGRAMADA
+015600                                 TO WD-FECHA-PROG.
+015700     MOVE DFH-SITUACION-PAGO IN REG-CUOTA-PROGRAMADA
+015800                                 TO WD-SITUACION.
+015900     IF HAY-PAGO-CASADO
+016000         MOVE DFH-PAGO-VALOR-RECIBIDO TO WD-VALOR-REAL
+016100         MOVE DFH-PAGO-FECHA-REAL     TO WD-FECHA-REAL
+016200         MOVE DFH-PAGO-CANAL          TO WD-CANAL
+016300     ELSE
+016400         MOVE ZERO           TO WD-VALOR-REAL WD-FECHA-REAL
+016500         MOVE 'SIN PAGO'     TO WD-CANAL
+016600     END-IF.
+016700     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+016800 5000-EXIT.
+016900     EXIT.
+017000
+017100*----------------------------------------------------------------*
+017200*  3000-FINALIZAR
+017300*----------------------------------------------------------------*
+017400 3000-FINALIZAR.
+017500     CLOSE CUOTAS-FILE PAGOS-FILE REPORTE-FILE.
+017600 3000-EXIT.
+017700     EXIT.
+017800
+017900*----------------------------------------------------------------*
+018000*  8000-LEER-CUOTA
+018100*----------------------------------------------------------------*
+018200 8000-LEER-CUOTA.
+018300     READ CUOTAS-FILE
+018400         AT END
+018500             MOVE 'S' TO WS-SW-FIN-CUOTAS
+018600     END-READ.
+018700 8000-EXIT.
+018800     EXIT.
+018900
+019000*----------------------------------------------------------------*
+019100*  8100-LEER-PAGO
+019200*----------------------------------------------------------------*
+019300 8100-LEER-PAGO.
+019400     READ PAGOS-FILE
+019500         AT END
+019600             MOVE 'S' TO WS-SW-FIN-PAGOS
+019700             GO TO 8100-EXIT
+019800     END-READ.
+019900     MOVE DFH-NUMERO-CUENTA  IN REG-HIST-PAGO TO WS-CP-CUENTA.
+020000     MOVE DFH-PAGO-SECUENCIA IN REG-HIST-PAGO TO WS-CP-SECUENCIA.
+020100 8100-EXIT.
+020200     EXIT.
+020300
+020400*----------------------------------------------------------------*
+020500*  8200-AVANZAR-PAGOS : DESCARTA PAGOS CUYA LLAVE VA POR DEBAJO   *
+020600*  DE LA CUOTA ACTUAL (PAGOS SIN CUOTA PROGRAMADA CORRESPOND.).   *
+020700*----------------------------------------------------------------*
+020800 8200-AVANZAR-PAGOS.
+020900     PERFORM 8100-LEER-PAGO THRU 8100-EXIT.
+021000 8200-EXIT.
+021100     EXIT.
