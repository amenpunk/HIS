@@ -0,0 +1,144 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1RCG.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : REPORTE DE COBERTURA DE GARANTIA.  COMPARA EL SALDO  *
+000900*           VIGENTE DE CADA CUENTA (RMYD1CLG - DFH-SALDO) CONTRA *
+001000*           EL VALOR DE AVALUO DE SU GARANTIA Y CLASIFICA LA     *
+001100*           CUENTA COMO CUBIERTA O DESCUBIERTA.                  *
+001200*----------------------------------------------------------------*
+001300*  HISTORIAL DE MODIFICACIONES                                   *
+001400*  FECHA       INIC  DESCRIPCION                                 *
+001500*  09/08/2026  DS    VERSION INICIAL.                            *
+001600*----------------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.  IBM-390.
+002000 OBJECT-COMPUTER.  IBM-390.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CUENTAS-FILE   ASSIGN TO CTASMTR
+002400            ORGANIZATION IS INDEXED
+002500            ACCESS MODE   IS SEQUENTIAL
+002600            RECORD KEY    IS DFH-NUMERO-CUENTA
+002700            FILE STATUS   IS WS-CTAS-STATUS.
+002800
+002900     SELECT REPORTE-FILE   ASSIGN TO RPTGARC
+003000            ORGANIZATION IS LINE SEQUENTIAL
+003100            FILE STATUS   IS WS-RPT-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUENTAS-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY RMYD1CLG.
+003900
+004000 FD  REPORTE-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  REPORTE-LINEA                PIC X(132).
+004400
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-CTAS-STATUS               PIC X(02).
+004700     88 CTAS-OK                      VALUE '00'.
+004800     88 CTAS-EOF                     VALUE '10'.
+004900 77  WS-RPT-STATUS                PIC X(02).
+005000 77  WS-SW-FIN-CUENTAS            PIC X(01).
+005100     88 FIN-CUENTAS                  VALUE 'S'.
+005200 77  WS-VALOR-AVALUO              PIC S9(011)V99 COMP-3.
+005300 77  WS-DIFERENCIA                PIC S9(011)V99 COMP-3.
+005500 77  WS-CTAS-LEIDAS               PIC 9(007)     COMP.
+005600 77  WS-CTAS-DESCUBIERTAS         PIC 9(007)     COMP.
+005700
+005800 01  WS-DETALLE-RPT.
+005900     05 WD-CUENTA                 PIC X(013).
+006000     05 FILLER                    PIC X(002)     VALUE SPACES.
+006100     05 WD-SALDO                  PIC ZZZ,ZZZ,ZZ9.99-.
+006200     05 FILLER                    PIC X(002)     VALUE SPACES.
+006300     05 WD-AVALUO                 PIC ZZZ,ZZZ,ZZ9.99-.
+006400     05 FILLER                    PIC X(002)     VALUE SPACES.
+006500     05 WD-COBERTURA-IND          PIC X(011).
+006600     05 FILLER                    PIC X(056)     VALUE SPACES.
+
+006610 01  WS-TOTALES-RPT.
+006620     05 FILLER                    PIC X(021)
+006630                                   VALUE 'CUENTAS PROCESADAS : '.
+006640     05 WT-CTAS-LEIDAS            PIC ZZZ,ZZ9.
+006650     05 FILLER                    PIC X(021)
+006660                                   VALUE '   DESCUBIERTAS   : '.
+006670     05 WT-CTAS-DESCUBIERTAS      PIC ZZZ,ZZ9.
+006680     05 FILLER                    PIC X(061)     VALUE SPACES.
+006700
+006800 PROCEDURE DIVISION.
+006900
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+007200     PERFORM 2000-PROCESAR-CUENTA  THRU 2000-EXIT
+007300         UNTIL FIN-CUENTAS.
+007400     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+007500     STOP RUN.
+007600
+007700*----------------------------------------------------------------*
+007800*  1000-INICIALIZAR : ABRE ARCHIVOS Y LEE LA PRIMERA CUENTA.      *
+007900*----------------------------------------------------------------*
+008000 1000-INICIALIZAR.
+008100     MOVE 'N'  TO WS-SW-FIN-CUENTAS.
+008200     MOVE ZERO TO WS-CTAS-LEIDAS WS-CTAS-DESCUBIERTAS.
+008300     OPEN INPUT  CUENTAS-FILE.
+008400     OPEN OUTPUT REPORTE-FILE.
+008500     IF NOT CTAS-OK
+008600         DISPLAY 'RMYD1RCG - ERROR ABRIENDO CUENTAS-FILE '
+008700                 WS-CTAS-STATUS
+008800         MOVE 'S' TO WS-SW-FIN-CUENTAS
+008900         GO TO 1000-EXIT
+009000     END-IF.
+009100     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+009200 1000-EXIT.
+009300     EXIT.
+009400
+009500*----------------------------------------------------------------*
+009600*  2000-PROCESAR-CUENTA : CALCULA COBERTURA Y ESCRIBE EL DETALLE. *
+009700*----------------------------------------------------------------*
+009800 2000-PROCESAR-CUENTA.
+009900     ADD 1 TO WS-CTAS-LEIDAS.
+010000     MOVE DFH-GARANTIA-VALOR-AVALUO TO WS-VALOR-AVALUO.
+010100     COMPUTE WS-DIFERENCIA = WS-VALOR-AVALUO - DFH-SALDO.
+010200     MOVE DFH-NUMERO-CUENTA TO WD-CUENTA.
+010300     MOVE DFH-SALDO         TO WD-SALDO.
+010400     MOVE WS-VALOR-AVALUO   TO WD-AVALUO.
+010500     IF WS-DIFERENCIA NOT NEGATIVE
+010600         MOVE 'CUBIERTA'    TO WD-COBERTURA-IND
+010700     ELSE
+010800         MOVE 'DESCUBIERTA' TO WD-COBERTURA-IND
+010900         ADD 1 TO WS-CTAS-DESCUBIERTAS
+011000     END-IF.
+011100     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+011200     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+011300 2000-EXIT.
+011400     EXIT.
+011500
+011600*----------------------------------------------------------------*
+011700*  3000-FINALIZAR : EMITE TOTALES Y CIERRA ARCHIVOS.              *
+011800*----------------------------------------------------------------*
+011900 3000-FINALIZAR.
+012000     MOVE WS-CTAS-LEIDAS       TO WT-CTAS-LEIDAS.
+012010     MOVE WS-CTAS-DESCUBIERTAS TO WT-CTAS-DESCUBIERTAS.
+012020     WRITE REPORTE-LINEA FROM WS-TOTALES-RPT.
+012800     CLOSE CUENTAS-FILE REPORTE-FILE.
+012900 3000-EXIT.
+013000     EXIT.
+013100
+013200*----------------------------------------------------------------*
+013300*  8000-LEER-CUENTA : LECTURA SECUENCIAL DEL MAESTRO DE CUENTAS.  *
+013400*----------------------------------------------------------------*
+013500 8000-LEER-CUENTA.
+013600     READ CUENTAS-FILE NEXT RECORD
+013700         AT END
+013800             MOVE 'S' TO WS-SW-FIN-CUENTAS
+013900     END-READ.
+014000 8000-EXIT.
+014100     EXIT.
