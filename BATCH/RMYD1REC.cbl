@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1REC.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : CONCILIACION NOCTURNA DE SALDOS. SUMA EL VALOR DE     
+000900*           LAS CUOTAS PENDIENTES (NO PAGADAS) DE CADA CUENTA EN  
+001000*           EL DETALLE DE CUOTAS PROGRAMADAS (RMYD1CLD, ORDENADO  
+001100*           POR CUENTA/SECUENCIA) Y LO COMPARA CONTRA DFH-SALDO   
+001200*           DEL MAESTRO (RMYD1CLG). LAS CUENTAS CUYA DIFERENCIA   
+001300*           SUPERE LA TOLERANCIA SE EMITEN EN EL REPORTE DE       
+001400*           EXCEPCIONES PARA REVISION DE CARTERA.                 
+001500*----------------------------------------------------------------*
+001600*  HISTORIAL DE MODIFICACIONES                                   *
+001700*  FECHA       INIC  DESCRIPCION                                 *
+001800*  09/08/2026  DS    VERSION INICIAL.                            *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.  IBM-390.
+002300 OBJECT-COMPUTER.  IBM-390.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CUOTAS-FILE   ASSIGN TO CUOTDET
+002700            ORGANIZATION IS LINE SEQUENTIAL
+002800            FILE STATUS   IS WS-CUO-STATUS.
+002900
+003000     SELECT CUENTAS-FILE  ASSIGN TO CTASMTR
+003100            ORGANIZATION IS INDEXED
+003200            ACCESS MODE   IS RANDOM
+003300            RECORD KEY    IS DFH-NUMERO-CUENTA IN DFHCOMMAREA
+003400            FILE STATUS   IS WS-CTAS-STATUS.
+003500
+003600     SELECT EXCEPCION-FILE ASSIGN TO RECEXC
+003700            ORGANIZATION IS LINE SEQUENTIAL
+003800            FILE STATUS   IS WS-EXC-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  CUOTAS-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY RMYD1CLD.
+004600
+004700 FD  CUENTAS-FILE
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY RMYD1CLG.
+005100
+005200 FD  EXCEPCION-FILE
+005300     RECORDING MODE IS F
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  EXCEPCION-LINEA              PIC X(132).
+005600
+005700 WORKING-STORAGE SECTION.
+005800 77  WS-CUO-STATUS                PIC X(02).
+005900     88 CUO-OK                       VALUE '00'.
+006000     88 CUO-EOF                      VALUE '10'.
+006100 77  WS-CTAS-STATUS               PIC X(02).
+006200     88 CTAS-OK                      VALUE '00'.
+006300 77  WS-EXC-STATUS                PIC X(02).
+006400 77  WS-SW-FIN-CUOTAS             PIC X(01).
+006500     88 FIN-CUOTAS                   VALUE 'S'.
+006600 77  WS-CUENTA-ANTERIOR           PIC X(013) VALUE SPACES.
+006700 77  WS-TOLERANCIA                PIC S9(009)V99 COMP-3
+006800                                     VALUE 1.00.
+006900 77  WS-CTAS-LEIDAS               PIC 9(007) COMP.
+007000 77  WS-CTAS-EXCEPCION            PIC 9(007) COMP.
+007100
+007200 01  WS-SALDO-CALCULADO           PIC S9(011)V99 COMP-3.
+007300 01  WS-DIFERENCIA                PIC S9(011)V99 COMP-3.
+007400
+007500 01  WS-DETALLE-EXC.
+007600     05 WE-CUENTA                 PIC X(013).
+007700     05 FILLER                    PIC X(002)     VALUE SPACES.
+007800     05 WE-SALDO-MAESTRO          PIC ZZZ,ZZZ,ZZ9.99-.
+007900     05 FILLER                    PIC X(002)     VALUE SPACES.
+008000     05 WE-SALDO-CALCULADO        PIC ZZZ,ZZZ,ZZ9.99-.
+008100     05 FILLER                    PIC X(002)     VALUE SPACES.
+008200     05 WE-DIFERENCIA             PIC ZZZ,ZZZ,ZZ9.99-.
+008300     05 FILLER                    PIC X(041)     VALUE SPACES.
+008400
+008500 PROCEDURE DIVISION.
+008600
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+008900     PERFORM 2000-PROCESAR-CUOTA   THRU 2000-EXIT
+009000         UNTIL FIN-CUOTAS.
+009100     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+009200     STOP RUN.
+009300
+009400*----------------------------------------------------------------*
+009500*  1000-INICIALIZAR                                               
+009600*----------------------------------------------------------------*
+009700 1000-INICIALIZAR.
+009800     MOVE 'N'  TO WS-SW-FIN-CUOTAS.
+009900     MOVE ZERO TO WS-SALDO-CALCULADO WS-CTAS-LEIDAS
+010000                  WS-CTAS-EXCEPCION.
+010100     OPEN INPUT  CUOTAS-FILE.
+010200     OPEN INPUT  CUENTAS-FILE.
+010300     OPEN OUTPUT EXCEPCION-FILE.
+010400     IF NOT CUO-OK
+010500         DISPLAY 'RMYD1REC - ERROR CUOTAS-FILE ' WS-CUO-STATUS
+010600         MOVE 'S' TO WS-SW-FIN-CUOTAS
+010700         GO TO 1000-EXIT
+010800     END-IF.
+010900     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200
+011300*----------------------------------------------------------------*
+011400*  2000-PROCESAR-CUOTA : CONTROL-BREAK POR NUMERO DE CUENTA.      
+011500*----------------------------------------------------------------*
+011600 2000-PROCESAR-CUOTA.
+011700     IF DFH-NUMERO-CUENTA IN REG-CUOTA-PROGRAMADA
+011800            NOT EQUAL WS-CUENTA-ANTERIOR
+011900        AND WS-CUENTA-ANTERIOR NOT EQUAL SPACES
+012000        PERFORM 5000-CONCILIAR-CUENTA THRU 5000-EXIT
+012100     END-IF.
+012200     MOVE DFH-NUMERO-CUENTA IN REG-CUOTA-PROGRAMADA
+012300                                 TO WS-CUENTA-ANTERIOR.
+012400     IF DFH-SITUACION-PAGO NOT EQUAL 'PAGADA'
+012500         ADD DFH-VALOR-PAGO TO WS-SALDO-CALCULADO
+012600     END-IF.
+012700     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+012800 2000-EXIT.
+012900     EXIT.
+013000
+013100*----------------------------------------------------------------*
+013200*  5000-CONCILIAR-CUENTA : COMPARA SALDO CONTRA EL MAESTRO.       
+013300*----------------------------------------------------------------*
+013400 5000-CONCILIAR-CUENTA.
+013500     ADD 1 TO WS-CTAS-LEIDAS.
+013600     MOVE WS-CUENTA-ANTERIOR TO DFH-NUMERO-CUENTA IN DFHCOMMAREA.
+013700     READ CUENTAS-FILE
+013800         INVALID KEY
+013900             MOVE ZERO TO DFH-SALDO
+014000     END-READ.
+014100     COMPUTE WS-DIFERENCIA = DFH-SALDO - WS-SALDO-CALCULADO.
+014200     IF WS-DIFERENCIA < 0
+014300         COMPUTE WS-DIFERENCIA = ZERO - WS-DIFERENCIA
+014400     END-IF.
+014500     IF WS-DIFERENCIA > WS-TOLERANCIA
+014600         ADD 1 TO WS-CTAS-EXCEPCION
+014700         MOVE WS-CUENTA-ANTERIOR TO WE-CUENTA
+014800         MOVE DFH-SALDO          TO WE-SALDO-MAESTRO
+014900         MOVE WS-SALDO-CALCULADO TO WE-SALDO-CALCULADO
+015000         COMPUTE WE-DIFERENCIA = DFH-SALDO - WS-SALDO-CALCULADO
+015100         WRITE EXCEPCION-LINEA FROM WS-DETALLE-EXC
+015200     END-IF.
+015300     MOVE ZERO TO WS-SALDO-CALCULADO.
+015400 5000-EXIT.
+015500     EXIT.
+015600
+015700*----------------------------------------------------------------*
+015800*  3000-FINALIZAR                                                 
+015900*----------------------------------------------------------------*
+016000 3000-FINALIZAR.
+016100     IF WS-CUENTA-ANTERIOR NOT EQUAL SPACES
+016200         PERFORM 5000-CONCILIAR-CUENTA THRU 5000-EXIT
+016300     END-IF.
+016400     DISPLAY 'RMYD1REC - CUENTAS LEIDAS    : ' WS-CTAS-LEIDAS.
+016500     DISPLAY 'RMYD1REC - EN EXCEPCION      : ' WS-CTAS-EXCEPCION.
+016600     CLOSE CUOTAS-FILE CUENTAS-FILE EXCEPCION-FILE.
+016700 3000-EXIT.
+016800     EXIT.
+016900
+017000*----------------------------------------------------------------*
+017100*  8000-LEER-CUOTA                                                
+017200*----------------------------------------------------------------*
+017300 8000-LEER-CUOTA.
+017400     READ CUOTAS-FILE
+017500         AT END
+017600             MOVE 'S' TO WS-SW-FIN-CUOTAS
+017700     END-READ.
+017800 8000-EXIT.
+017900     EXIT.
+
