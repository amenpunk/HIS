@@ -0,0 +1,166 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1SJL.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - LEGAL.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : APLICA LOS CAMBIOS DE SITUACION JURIDICA CAPTURADOS  *
+000900*           DURANTE EL DIA (TRANSACCIONES-FILE) CONTRA EL        *
+001000*           MAESTRO DE CUENTAS (RMYD1CLG - DFH-SITJURIDICA) Y    *
+001100*           DEJA CONSTANCIA DE CADA TRANSICION EN EL HISTORIAL   *
+001200*           DE SITUACION JURIDICA (RMYD1SJH) PARA AUDITORIA Y    *
+001300*           EXPEDIENTES LEGALES.                                 *
+001400*----------------------------------------------------------------*
+001500*  HISTORIAL DE MODIFICACIONES                                   *
+001600*  FECHA       INIC  DESCRIPCION                                 *
+001700*  09/08/2026  DS    VERSION INICIAL.                            *
+001750*  09/08/2026  DS    HISTORIAL-FILE SE ABRE EXTEND (CON RESPALDO *
+001760*                    A OUTPUT SI NO EXISTE) PARA QUE ACUMULE     *
+001770*                    ENTRE CORRIDAS EN LUGAR DE TRUNCARSE; LA    *
+001780*                    SECUENCIA PASA A LLEVARSE POR CUENTA EN     *
+001790*                    RMYD1CLG EN LUGAR DE UN CONTADOR DE CORRIDA.*
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.  IBM-390.
+002200 OBJECT-COMPUTER.  IBM-390.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT TRANSACCIONES-FILE ASSIGN TO SITJTRN
+002600            ORGANIZATION IS LINE SEQUENTIAL
+002700            FILE STATUS   IS WS-TRN-STATUS.
+002800
+002900     SELECT CUENTAS-FILE       ASSIGN TO CTASMTR
+003000            ORGANIZATION IS INDEXED
+003100            ACCESS MODE   IS RANDOM
+003200            RECORD KEY    IS DFH-NUMERO-CUENTA
+003300            FILE STATUS   IS WS-CTAS-STATUS.
+003400
+003500     SELECT HISTORIAL-FILE     ASSIGN TO SITJHST
+003600            ORGANIZATION IS LINE SEQUENTIAL
+003700            FILE STATUS   IS WS-HST-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  TRANSACCIONES-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  REG-TRANSACCION.
+004500     05 TR-NUMERO-CUENTA          PIC X(013).
+004600     05 TR-SITUAC-NUEVA           PIC X(015).
+004700     05 TR-FECHA-EFECTO           PIC 9(008).
+004800     05 TR-RESPONSABLE            PIC X(010).
+004900     05 TR-MOTIVO                 PIC X(040).
+005000
+005100 FD  CUENTAS-FILE
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY RMYD1CLG.
+005500
+005600 FD  HISTORIAL-FILE
+005700     RECORDING MODE IS F
+005800     LABEL RECORDS ARE STANDARD.
+005900     COPY RMYD1SJH.
+006000
+006100 WORKING-STORAGE SECTION.
+006200 77  WS-TRN-STATUS                PIC X(02).
+006300     88 TRN-OK                       VALUE '00'.
+006400     88 TRN-EOF                      VALUE '10'.
+006500 77  WS-CTAS-STATUS               PIC X(02).
+006600     88 CTAS-OK                      VALUE '00'.
+006700 77  WS-HST-STATUS                PIC X(02).
+006800 77  WS-SW-FIN-TRANS              PIC X(01).
+006900     88 FIN-TRANSACCIONES            VALUE 'S'.
+007100 77  WS-TRN-LEIDAS                PIC 9(007) COMP.
+007200 77  WS-TRN-APLICADAS             PIC 9(007) COMP.
+007300 77  WS-TRN-RECHAZADAS            PIC 9(007) COMP.
+007400
+007500 PROCEDURE DIVISION.
+007600
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INICIALIZAR     THRU 1000-EXIT.
+007900     PERFORM 2000-PROCESAR-TRANS  THRU 2000-EXIT
+008000         UNTIL FIN-TRANSACCIONES.
+008100     PERFORM 3000-FINALIZAR       THRU 3000-EXIT.
+008200     STOP RUN.
+008300
+008400*----------------------------------------------------------------*
+008500*  1000-INICIALIZAR                                               *
+008600*----------------------------------------------------------------*
+008700 1000-INICIALIZAR.
+008800     MOVE 'N'  TO WS-SW-FIN-TRANS.
+008900     MOVE ZERO TO WS-TRN-LEIDAS
+009000                  WS-TRN-APLICADAS WS-TRN-RECHAZADAS.
+009100     OPEN INPUT  TRANSACCIONES-FILE.
+009200     OPEN I-O    CUENTAS-FILE.
+009300     OPEN EXTEND HISTORIAL-FILE.
+009310     IF WS-HST-STATUS EQUAL '05' OR '35'
+009320         CLOSE HISTORIAL-FILE
+009330         OPEN OUTPUT HISTORIAL-FILE
+009340     END-IF.
+009400     IF NOT TRN-OK
+009500         DISPLAY 'RMYD1SJL - ERROR ABRIENDO TRANSACCIONES-FILE '
+009600                 WS-TRN-STATUS
+009700         MOVE 'S' TO WS-SW-FIN-TRANS
+009800         GO TO 1000-EXIT
+009900     END-IF.
+010000     PERFORM 8000-LEER-TRANSACCION THRU 8000-EXIT.
+010100 1000-EXIT.
+010200     EXIT.
+010300
+010400*----------------------------------------------------------------*
+010500*  2000-PROCESAR-TRANS : LEE LA CUENTA, VERIFICA CAMBIO DE       *
+010600*  SITUACION, ACTUALIZA EL MAESTRO Y ESCRIBE EL HISTORIAL.        *
+010700*----------------------------------------------------------------*
+010800 2000-PROCESAR-TRANS.
+010900     ADD 1 TO WS-TRN-LEIDAS.
+011000     MOVE TR-NUMERO-CUENTA TO DFH-NUMERO-CUENTA IN DFHCOMMAREA.
+011100     READ CUENTAS-FILE
+011200         INVALID KEY
+011300             ADD 1 TO WS-TRN-RECHAZADAS
+011400             DISPLAY 'RMYD1SJL - CUENTA NO ENCONTRADA '
+011500                     TR-NUMERO-CUENTA
+011600             GO TO 2000-SIGUIENTE
+011700     END-READ.
+011800     ADD 1 TO DFH-SITJUR-ULT-SECUENCIA IN DFHCOMMAREA.
+011900     MOVE TR-NUMERO-CUENTA    TO DFH-NUMERO-CUENTA
+011910                                 IN REG-HIST-SITJURIDICA.
+012000     MOVE DFH-SITJUR-ULT-SECUENCIA
+012010                              TO DFH-SITJUR-SECUENCIA.
+012100     MOVE TR-FECHA-EFECTO     TO DFH-SITJUR-FECHA-EFECTO.
+012200     MOVE DFH-SITJURIDICA     TO DFH-SITJUR-SITUAC-ANTERIOR.
+012300     MOVE TR-SITUAC-NUEVA     TO DFH-SITJUR-SITUAC-NUEVA.
+012400     MOVE TR-RESPONSABLE      TO DFH-SITJUR-RESPONSABLE.
+012500     MOVE TR-MOTIVO           TO DFH-SITJUR-MOTIVO.
+012600     WRITE REG-HIST-SITJURIDICA.
+012700     MOVE TR-SITUAC-NUEVA     TO DFH-SITJURIDICA.
+012800     MOVE TR-FECHA-EFECTO     TO DFH-FECHA-ULT-OPER.
+012900     REWRITE DFHCOMMAREA.
+013000     ADD 1 TO WS-TRN-APLICADAS.
+013100 2000-SIGUIENTE.
+013200     PERFORM 8000-LEER-TRANSACCION THRU 8000-EXIT.
+013300 2000-EXIT.
+013400     EXIT.
+013500
+013600*----------------------------------------------------------------*
+013700*  3000-FINALIZAR                                                 *
+013800*----------------------------------------------------------------*
+013900 3000-FINALIZAR.
+014000     DISPLAY 'RMYD1SJL - LEIDAS    : ' WS-TRN-LEIDAS.
+014100     DISPLAY 'RMYD1SJL - APLICADAS : ' WS-TRN-APLICADAS.
+014200     DISPLAY 'RMYD1SJL - RECHAZADAS: ' WS-TRN-RECHAZADAS.
+014300     CLOSE TRANSACCIONES-FILE CUENTAS-FILE HISTORIAL-FILE.
+014400 3000-EXIT.
+014500     EXIT.
+014600
+014700*----------------------------------------------------------------*
+014800*  8000-LEER-TRANSACCION                                          *
+014900*----------------------------------------------------------------*
+015000 8000-LEER-TRANSACCION.
+015100     READ TRANSACCIONES-FILE
+015200         AT END
+015300             MOVE 'S' TO WS-SW-FIN-TRANS
+015400     END-READ.
+015500 8000-EXIT.
+015600     EXIT.
