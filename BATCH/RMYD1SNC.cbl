@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1SNC.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : CIERRE MENSUAL DE SALDOS. RECORRE TODO EL MAESTRO DE  *
+000900*           CUENTAS (RMYD1CLG) Y ARCHIVA UNA FOTO POR CUENTA EN   *
+001000*           EL HISTORICO MENSUAL (RMYD1SNP), CLAVEADA POR CUENTA  *
+001100*           Y ANO-MES DE CIERRE, PARA QUE LOS SALDOS E INTERESES  *
+001200*           DE CADA MES QUEDEN DISPONIBLES INDEFINIDAMENTE Y NO   *
+001300*           SOLO EL MES ANTERIOR (DFH-SALDO-MES-ANTERIOR).        *
+001400*----------------------------------------------------------------*
+001500*  HISTORIAL DE MODIFICACIONES                                   *
+001600*  FECHA       INIC  DESCRIPCION                                 *
+001700*  09/08/2026  DS    VERSION INICIAL.                            *
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.  IBM-390.
+002200 OBJECT-COMPUTER.  IBM-390.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUENTAS-FILE   ASSIGN TO CTASMTR
+002600            ORGANIZATION IS INDEXED
+002700            ACCESS MODE   IS SEQUENTIAL
+002800            RECORD KEY    IS DFH-NUMERO-CUENTA
+002900            FILE STATUS   IS WS-CTAS-STATUS.
+003000
+003100     SELECT FOTO-FILE      ASSIGN TO SALFOTO
+003200            ORGANIZATION IS LINE SEQUENTIAL
+003300            FILE STATUS   IS WS-FOTO-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CUENTAS-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY RMYD1CLG.
+004100
+004200 FD  FOTO-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY RMYD1SNP.
+004600
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-CTAS-STATUS               PIC X(02).
+004900     88 CTAS-OK                      VALUE '00'.
+005000 77  WS-FOTO-STATUS               PIC X(02).
+005100 77  WS-SW-FIN-CUENTAS            PIC X(01).
+005200     88 FIN-CUENTAS                  VALUE 'S'.
+005300 77  WS-CTAS-ARCHIVADAS           PIC 9(007) COMP.
+005400 77  WS-ANOMES-CIERRE             PIC 9(006).
+005500 01  WS-FECHA-PROCESO-N           PIC 9(008).
+005600 01  FILLER REDEFINES WS-FECHA-PROCESO-N.
+005700     05 WS-FP-CCYY                PIC 9(004).
+005800     05 WS-FP-MM                  PIC 9(002).
+005900     05 WS-FP-DD                  PIC 9(002).
+006000
+006100 PROCEDURE DIVISION.
+006200
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+006500     PERFORM 2000-PROCESAR-CUENTA  THRU 2000-EXIT
+006600         UNTIL FIN-CUENTAS.
+006700     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+006800     STOP RUN.
+006900
+007000*----------------------------------------------------------------*
+007100*  1000-INICIALIZAR                                              *
+007200*----------------------------------------------------------------*
+007300 1000-INICIALIZAR.
+007400     MOVE 'N'  TO WS-SW-FIN-CUENTAS.
+007500     MOVE ZERO TO WS-CTAS-ARCHIVADAS.
+007600     ACCEPT WS-FECHA-PROCESO-N FROM DATE YYYYMMDD.
+007700     STRING WS-FP-CCYY DELIMITED BY SIZE
+007800            WS-FP-MM   DELIMITED BY SIZE
+007900         INTO WS-ANOMES-CIERRE.
+008000     OPEN INPUT  CUENTAS-FILE.
+008100     OPEN EXTEND FOTO-FILE.
+008200     IF WS-FOTO-STATUS EQUAL '05' OR '35'
+008300         CLOSE FOTO-FILE
+008400         OPEN OUTPUT FOTO-FILE
+008500     END-IF.
+008600     IF NOT CTAS-OK
+008700         DISPLAY 'RMYD1SNC - ERROR CUENTAS-FILE ' WS-CTAS-STATUS
+008800         MOVE 'S' TO WS-SW-FIN-CUENTAS
+008900         GO TO 1000-EXIT
+009000     END-IF.
+009100     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+009200 1000-EXIT.
+009300     EXIT.
+009400
+009500*----------------------------------------------------------------*
+009600*  2000-PROCESAR-CUENTA : ARCHIVA LA FOTO DE LA CUENTA ACTUAL.    *
+009700*----------------------------------------------------------------*
+009800 2000-PROCESAR-CUENTA.
+009900     MOVE DFH-NUMERO-CUENTA IN DFHCOMMAREA
+010000               TO DFH-NUMERO-CUENTA IN REG-FOTO-MENSUAL.
+010100     MOVE WS-ANOMES-CIERRE       TO DFH-FOTO-ANOMES.
+010200     MOVE DFH-SALDO              TO DFH-FOTO-SALDO.
+010300     MOVE DFH-MONTO              TO DFH-FOTO-MONTO.
+010400     MOVE DFH-INTERES-ACUM       TO DFH-FOTO-INTERES-ACUM.
+010500     MOVE DFH-COMISION-ACUM      TO DFH-FOTO-COMISION-ACUM.
+010600     MOVE DFH-INTERES-DEL-MES    TO DFH-FOTO-INTERES-DEL-MES.
+010700     MOVE DFH-COMISION-DEL-MES   TO DFH-FOTO-COMISION-DEL-MES.
+010800     MOVE DFH-MOR-MES            TO DFH-FOTO-MOR-MES.
+010900     MOVE DFH-GASTOS-JUDICIALES  TO DFH-FOTO-GASTOS-JUDICIALES.
+011000     WRITE REG-FOTO-MENSUAL.
+011100     ADD 1 TO WS-CTAS-ARCHIVADAS.
+011200     PERFORM 8000-LEER-CUENTA THRU 8000-EXIT.
+011300 2000-EXIT.
+011400     EXIT.
+011500
+011600*----------------------------------------------------------------*
+011700*  3000-FINALIZAR                                                *
+011800*----------------------------------------------------------------*
+011900 3000-FINALIZAR.
+012000     DISPLAY 'RMYD1SNC - ANO-MES DE CIERRE : ' WS-ANOMES-CIERRE.
+012100     DISPLAY 'RMYD1SNC - CUENTAS ARCHIVADAS: ' WS-CTAS-ARCHIVADAS.
+012200     CLOSE CUENTAS-FILE FOTO-FILE.
+012300 3000-EXIT.
+012400     EXIT.
+012500
+012600*----------------------------------------------------------------*
+012700*  8000-LEER-CUENTA                                              *
+012800*----------------------------------------------------------------*
+012900 8000-LEER-CUENTA.
+013000     READ CUENTAS-FILE NEXT RECORD
+013100         AT END
+013200             MOVE 'S' TO WS-SW-FIN-CUENTAS
+013300     END-READ.
+013400 8000-EXIT.
+013500     EXIT.
