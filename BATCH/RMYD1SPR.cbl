@@ -0,0 +1,154 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1SPR.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS - CARTERA.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : REPORTE DE CUOTAS POR SITUACION DE PAGO A NIVEL DE    *
+000900*           TODA LA CARTERA. RECORRE EL DETALLE DE CUOTAS         *
+001000*           PROGRAMADAS (RMYD1CLD) Y ACUMULA CANTIDAD Y VALOR     *
+001100*           POR CADA VALOR DE DFH-SITUACION-PAGO, IMPRIMIENDO AL  *
+001200*           FINAL UN RESUMEN AGRUPADO POR SITUACION JUNTO CON LA  *
+001300*           LISTA DE REFERENCIA DE SIGNIFICADO DE CADA CODIGO     *
+001400*           (RMYD1SPM) PARA QUIEN CONSULTE EL REPORTE.            *
+001500*----------------------------------------------------------------*
+001600*  HISTORIAL DE MODIFICACIONES                                   *
+001700*  FECHA       INIC  DESCRIPCION                                 *
+001800*  09/08/2026  DS    VERSION INICIAL.                            *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.  IBM-390.
+002300 OBJECT-COMPUTER.  IBM-390.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CUOTAS-FILE   ASSIGN TO CUOTDET
+002700            ORGANIZATION IS LINE SEQUENTIAL
+002800            FILE STATUS   IS WS-CUO-STATUS.
+002900
+003000     SELECT REPORTE-FILE  ASSIGN TO RPTSPR
+003100            ORGANIZATION IS LINE SEQUENTIAL
+003200            FILE STATUS   IS WS-RPT-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CUOTAS-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY RMYD1CLD.
+004000
+004100 FD  REPORTE-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  REPORTE-LINEA                PIC X(132).
+004500
+004600 WORKING-STORAGE SECTION.
+004700 COPY RMYD1SPM.
+004800 77  WS-CUO-STATUS                PIC X(02).
+004900     88 CUO-OK                       VALUE '00'.
+005000 77  WS-RPT-STATUS                PIC X(02).
+005100 77  WS-SW-FIN-CUOTAS             PIC X(01).
+005200     88 FIN-CUOTAS                   VALUE 'S'.
+005300 77  WS-CUOTAS-LEIDAS             PIC 9(007) COMP.
+005400 77  WS-CUOTAS-NO-CLASIFICADAS    PIC 9(007) COMP.
+005500
+005600 01  WS-TABLA-ACUM.
+005700     05 WS-ACUM-ENTRADA OCCURS 4 TIMES.
+005800         10 WA-CANTIDAD           PIC 9(007) COMP.
+005900         10 WA-VALOR              PIC S9(011)V99 COMP-3.
+006000
+006100 01  WS-DETALLE-RPT.
+006200     05 WD-CODIGO                 PIC X(010).
+006300     05 FILLER                    PIC X(002)     VALUE SPACES.
+006400     05 WD-DESCRIPCION            PIC X(030).
+006500     05 FILLER                    PIC X(002)     VALUE SPACES.
+006600     05 WD-CANTIDAD               PIC ZZZ,ZZ9.
+006700     05 FILLER                    PIC X(002)     VALUE SPACES.
+006800     05 WD-VALOR                  PIC ZZZ,ZZZ,ZZ9.99-.
+006900     05 FILLER                    PIC X(053)     VALUE SPACES.
+007000
+007100 PROCEDURE DIVISION.
+007200
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT.
+007500     PERFORM 2000-PROCESAR-CUOTA   THRU 2000-EXIT
+007600         UNTIL FIN-CUOTAS.
+007700     PERFORM 3000-FINALIZAR        THRU 3000-EXIT.
+007800     STOP RUN.
+007900
+008000*----------------------------------------------------------------*
+008100*  1000-INICIALIZAR                                               *
+008200*----------------------------------------------------------------*
+008300 1000-INICIALIZAR.
+008400     MOVE 'N'  TO WS-SW-FIN-CUOTAS.
+008500     MOVE ZERO TO WS-CUOTAS-LEIDAS WS-CUOTAS-NO-CLASIFICADAS.
+008600     INITIALIZE WS-TABLA-ACUM.
+008700     OPEN INPUT  CUOTAS-FILE.
+008800     OPEN OUTPUT REPORTE-FILE.
+008900     IF NOT CUO-OK
+009000         DISPLAY 'RMYD1SPR - ERROR CUOTAS-FILE ' WS-CUO-STATUS
+009100         MOVE 'S' TO WS-SW-FIN-CUOTAS
+009200         GO TO 1000-EXIT
+009300     END-IF.
+009400     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+009500 1000-EXIT.
+009600     EXIT.
+009700
+009800*----------------------------------------------------------------*
+009900*  2000-PROCESAR-CUOTA : BUSCA LA SITUACION EN LA TABLA Y ACUMULA *
+010000*  CANTIDAD Y VALOR EN LA ENTRADA CORRESPONDIENTE.                *
+010100*----------------------------------------------------------------*
+010200 2000-PROCESAR-CUOTA.
+010300     ADD 1 TO WS-CUOTAS-LEIDAS.
+010400     SET DFH-IX-SITPAGO TO 1.
+010500     SEARCH DFH-SITPAGO-ENTRADA
+010600         AT END
+010700             ADD 1 TO WS-CUOTAS-NO-CLASIFICADAS
+010800         WHEN DFH-SITPAGO-CODIGO (DFH-IX-SITPAGO)
+010900                 EQUAL DFH-SITUACION-PAGO
+011000             ADD 1 TO WA-CANTIDAD (DFH-IX-SITPAGO)
+011100             ADD DFH-VALOR-PAGO TO WA-VALOR (DFH-IX-SITPAGO)
+011200     END-SEARCH.
+011300     PERFORM 8000-LEER-CUOTA THRU 8000-EXIT.
+011400 2000-EXIT.
+011500     EXIT.
+011600
+011700*----------------------------------------------------------------*
+011800*  5000-IMPRIMIR-RESUMEN : IMPRIME UNA LINEA POR SITUACION,      *
+011900*  VARYING EL INDICE SOBRE LA TABLA DE REFERENCIA RMYD1SPM.       *
+012000*----------------------------------------------------------------*
+012100 5000-IMPRIMIR-RESUMEN.
+012200     MOVE DFH-SITPAGO-CODIGO      (DFH-IX-SITPAGO) TO WD-CODIGO.
+012300     MOVE DFH-SITPAGO-DESCRIPCION (DFH-IX-SITPAGO)
+012310                                    TO WD-DESCRIPCION.
+012400     MOVE WA-CANTIDAD (DFH-IX-SITPAGO)             TO WD-CANTIDAD.
+012500     MOVE WA-VALOR    (DFH-IX-SITPAGO)             TO WD-VALOR.
+012600     WRITE REPORTE-LINEA FROM WS-DETALLE-RPT.
+012700 5000-EXIT.
+012800     EXIT.
+012900
+013000*----------------------------------------------------------------*
+013100*  3000-FINALIZAR                                                 *
+013200*----------------------------------------------------------------*
+013300 3000-FINALIZAR.
+013400     PERFORM 5000-IMPRIMIR-RESUMEN THRU 5000-EXIT
+013500         VARYING DFH-IX-SITPAGO FROM 1 BY 1
+013600         UNTIL DFH-IX-SITPAGO > 4.
+013700     DISPLAY 'RMYD1SPR - CUOTAS LEIDAS      : ' WS-CUOTAS-LEIDAS.
+013800     DISPLAY 'RMYD1SPR - NO CLASIFICADAS    : '
+013900             WS-CUOTAS-NO-CLASIFICADAS.
+014000     CLOSE CUOTAS-FILE REPORTE-FILE.
+014100 3000-EXIT.
+014200     EXIT.
+014300
+014400*----------------------------------------------------------------*
+014500*  8000-LEER-CUOTA                                                *
+014600*----------------------------------------------------------------*
+014700 8000-LEER-CUOTA.
+014800     READ CUOTAS-FILE
+014900         AT END
+015000             MOVE 'S' TO WS-SW-FIN-CUOTAS
+015100     END-READ.
+015200 8000-EXIT.
+015300     EXIT.
