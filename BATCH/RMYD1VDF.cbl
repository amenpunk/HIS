@@ -0,0 +1,93 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RMYD1VDF.
+000300 AUTHOR.        DEPARTAMENTO DE SISTEMAS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  OBJETO : RUTINA COMUN DE VALIDACION DE FECHAS PIC 9(008) EN    *
+000900*           FORMATO CCYYMMDD (DFH-FECHA-CONCESION, DFH-FECHA-VENC,*
+001000*           DFH-FECHA-ULT-OPER Y CUALQUIER OTRO CAMPO DE FECHA    *
+001100*           DEL SISTEMA). SE INVOCA POR CALL DESDE CUALQUIER      *
+001200*           PROGRAMA QUE ASIGNE O VALIDE UNA DE ESTAS FECHAS, EN  *
+001300*           LUGAR DE REPETIR LA LOGICA DE MES/DIA EN CADA UNO.    *
+001400*----------------------------------------------------------------*
+001500*  PARAMETROS (LINKAGE)                                          *
+001600*     LK-FECHA-ENTRADA   (ENTRADA) FECHA A VALIDAR, PIC 9(008).   *
+001700*     LK-CODRET-VALIDA   (SALIDA)  '00' = FECHA VALIDA            *
+001800*                                  '01' = MES FUERA DE RANGO      *
+001900*                                  '02' = DIA FUERA DE RANGO      *
+002000*                                  '03' = ANO FUERA DE RANGO      *
+002100*----------------------------------------------------------------*
+002200*  HISTORIAL DE MODIFICACIONES                                   *
+002300*  FECHA       INIC  DESCRIPCION                                 *
+002400*  09/08/2026  DS    VERSION INICIAL.                            *
+002500*----------------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.  IBM-390.
+002900 OBJECT-COMPUTER.  IBM-390.
+003000
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-FECHA-REDEF               PIC 9(008).
+003400 01  FILLER REDEFINES WS-FECHA-REDEF.
+003500     05 WS-F-CCYY                 PIC 9(004).
+003600     05 WS-F-MM                   PIC 9(002).
+003700     05 WS-F-DD                   PIC 9(002).
+003800 01  WS-ULT-DIA-MES               PIC 9(002).
+003900 01  WS-BISIESTO-IND              PIC X(001).
+004000     88 ANO-BISIESTO                 VALUE 'S'.
+004100
+004200 LINKAGE SECTION.
+004300 01  LK-FECHA-ENTRADA             PIC 9(008).
+004400 01  LK-CODRET-VALIDA             PIC X(002).
+004500
+004600 PROCEDURE DIVISION USING LK-FECHA-ENTRADA LK-CODRET-VALIDA.
+004700
+004800 0000-MAINLINE.
+004900     MOVE '00'            TO LK-CODRET-VALIDA.
+005000     MOVE LK-FECHA-ENTRADA TO WS-FECHA-REDEF.
+005100     IF WS-F-CCYY < 1900 OR > 2199
+005200         MOVE '03' TO LK-CODRET-VALIDA
+005300         GO TO 0000-EXIT
+005400     END-IF.
+005500     IF WS-F-MM < 1 OR > 12
+005600         MOVE '01' TO LK-CODRET-VALIDA
+005700         GO TO 0000-EXIT
+005800     END-IF.
+005900     PERFORM 1000-DETERMINAR-ULT-DIA THRU 1000-EXIT.
+006000     IF WS-F-DD < 1 OR > WS-ULT-DIA-MES
+006100         MOVE '02' TO LK-CODRET-VALIDA
+006200     END-IF.
+006300 0000-EXIT.
+006400     EXIT PROGRAM.
+006500
+006600*----------------------------------------------------------------*
+006700*  1000-DETERMINAR-ULT-DIA : DETERMINA EL ULTIMO DIA VALIDO DEL   *
+006800*  MES, CONSIDERANDO FEBRERO EN ANO BISIESTO.                     *
+006900*----------------------------------------------------------------*
+007000 1000-DETERMINAR-ULT-DIA.
+007100     MOVE 'N' TO WS-BISIESTO-IND.
+007200     IF FUNCTION MOD(WS-F-CCYY, 400) = 0
+007300         MOVE 'S' TO WS-BISIESTO-IND
+007400     ELSE
+007500         IF FUNCTION MOD(WS-F-CCYY, 100) NOT = 0
+007600            AND FUNCTION MOD(WS-F-CCYY, 4) = 0
+007700             MOVE 'S' TO WS-BISIESTO-IND
+007800         END-IF
+007900     END-IF.
+008000     EVALUATE WS-F-MM
+008100         WHEN 04 WHEN 06 WHEN 09 WHEN 11
+008200             MOVE 30 TO WS-ULT-DIA-MES
+008300         WHEN 02
+008400             IF ANO-BISIESTO
+008500                 MOVE 29 TO WS-ULT-DIA-MES
+008600             ELSE
+008700                 MOVE 28 TO WS-ULT-DIA-MES
+008800             END-IF
+008900         WHEN OTHER
+009000             MOVE 31 TO WS-ULT-DIA-MES
+009100     END-EVALUATE.
+009200 1000-EXIT.
+009300     EXIT.
