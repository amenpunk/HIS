@@ -0,0 +1,13 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : REGISTRO DE CHECKPOINT/REINICIO PARA PROCESOS POR   *
+      *  LOTE QUE RECORREN TODA LA CARTERA. UN REGISTRO POR PROGRAMA, *
+      *  CLAVEADO POR CKP-PROGRAMA. GUARDA LA ULTIMA CUENTA PROCESADA *
+      *  PARA QUE UN REINICIO PUEDA SALTAR LO YA HECHO EN LUGAR DE    *
+      *  VOLVER A CORRER TODA LA CARTERA DESDE CERO.                  *
+      *--------------------------------------------------------------*
+       01  REG-CHECKPOINT.
+           05 CKP-PROGRAMA               PIC X(008).
+           05 CKP-CUENTA-REINICIO        PIC X(013).
+           05 CKP-CONTADOR-PROCESADO     PIC 9(009) COMP-3.
+           05 CKP-FECHA-CHECKPOINT       PIC 9(008).
+           05 CKP-HORA-CHECKPOINT        PIC 9(006).
