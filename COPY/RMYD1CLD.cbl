@@ -0,0 +1,18 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : REGISTRO PLANO (UNA CUOTA POR REGISTRO) DEL         *
+      *  DETALLE DE PAGOS PROGRAMADOS DE UNA CUENTA. ES EL ESPEJO EN  *
+      *  ARCHIVO SECUENCIAL DE LAS OCURRENCIAS QUE RN19PMHE DEVUELVE  *
+      *  EN LINEA (RMYD1CLH), PARA USO EN PROCESOS BATCH QUE NECESITAN*
+      *  RECORRER EL CALENDARIO COMPLETO DE TODAS LAS CUENTAS.        *
+      *--------------------------------------------------------------*
+       01  REG-CUOTA-PROGRAMADA.
+           05 DFH-NUMERO-CUENTA          PIC  X(013).
+           05 DFH-SECUENCIA-PAGO         PIC  9(003).
+           05 DFH-TIPO-PAGO              PIC  X(010).
+           05 DFH-VALOR-PAGO             PIC S9(009)V99.
+           05 DFH-FECHA-PAGO             PIC  X(010).
+           05 DFH-SITUACION-PAGO         PIC  X(010).
+              88 SITPAGO-PAGADA             VALUE 'PAGADA'.
+              88 SITPAGO-PENDIENTE          VALUE 'PENDIENTE'.
+              88 SITPAGO-VENCIDA            VALUE 'VENCIDA'.
+              88 SITPAGO-PARCIAL            VALUE 'PARCIAL'.
