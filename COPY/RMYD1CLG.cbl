@@ -5,10 +5,18 @@
               07 DFH-INFORMACION.
                  10 DFH-CODRET                 PIC  9(002).
                  10 DFH-TIPO-PRESTAMO          PIC  X(015).
-                 10 DFH-GARANTIA               PIC  X(015).
+                 10 DFH-GARANTIA.
+                    15 DFH-GARANTIA-TIPO         PIC  X(015).
+                    15 DFH-GARANTIA-VALOR-AVALUO PIC S9(011)V99.
+                    15 DFH-GARANTIA-FECHA-AVALUO PIC  9(008).
+                    15 DFH-GARANTIA-NUM-REGISTRO PIC  X(020).
                  10 DFH-NOMBRE-CUENTA          PIC  X(060).
               08 DFH-DESDE-AQUI.
                  10 DFH-MONTO                  PIC S9(011)V99.
+                 10 DFH-MONEDA-CUENTA          PIC  9(001).
+                    88 MONEDA-LOCAL               VALUE 1.
+                    88 MONEDA-EXTRANJERA          VALUE 2.
+                 10 DFH-TASA-CAMBIO            PIC S9(005)V9(004).
                  10 DFH-FECHA-CONCESION        PIC  9(008).
                  10 DFH-SITJURIDICA            PIC  X(015).             
                  10 DFH-TASA-INTERES           PIC S9(005)V9(005).
@@ -26,7 +34,17 @@
                  10 DFH-COMISION-ACUM          PIC S9(009)V99.
                  10 DFH-INTERES-PCANCEL        PIC S9(009)V99.
                  10 DFH-COMISION-PCANCEL       PIC S9(009)V99.
-                 10 DFH-DESC-INCOBRABLE        PIC  X(015).
+                 10 DFH-DESC-INCOBRABLE.
+                    15 DFH-DESC-INCOB-ESTADO      PIC  X(015).
+                       88 INCOB-VIGENTE          VALUE SPACES.
+                       88 INCOB-PROPUESTA        VALUE 'PROPUESTA'.
+                       88 INCOB-APROBADA         VALUE 'APROBADA'.
+                       88 INCOB-CASTIGADA        VALUE 'CASTIGADA'.
+                       88 INCOB-RECUPERADA       VALUE 'RECUPERADA'.
+                    15 DFH-DESC-INCOB-FECHA       PIC  9(008).
+                    15 DFH-DESC-INCOB-MONTO       PIC S9(011)V99.
+                    15 DFH-DESC-INCOB-RESPONSABLE PIC  X(010).
+                    15 DFH-DESC-INCOB-MOTIVO      PIC  X(040).
                  10 DFH-DESC-SIT-CONTA         PIC  X(015).
                  10 DFH-SALDO-MES-ANTERIOR     PIC S9(009)V99.
                  10 DFH-SALDO-INT-MESACTUAL    PIC S9(009)V99.
@@ -34,8 +52,12 @@
                  10 DFH-SALDO-TASA-MESACTUAL   PIC S9(009)V99.
                  10 DFH-SALDO-TASA-MESANTERIOR PIC S9(009)V99.
                  10 DFH-MOR-MES                PIC  9(002)V9(004).
-                 10 DFH-NOMBRE-CODEUDOR.
+                 10 DFH-CANT-CODEUDORES        PIC  9(002).
+                 10 DFH-CODEUDORES OCCURS 5 TIMES.
                     15 DFH-PRIMER-APELLIDO     PIC  X(015).
                     15 DFH-SEGUNDO-APELLIDO    PIC  X(015).
                     15 DFH-APELLIDO-CASADA     PIC  X(015).
-                    15 DFH-NOMBRES             PIC  X(030).
\ No newline at end of file
+                    15 DFH-NOMBRES             PIC  X(030).
+                    15 DFH-CODEUDOR-NUM-DPI    PIC  X(013).
+                 10 DFH-SITJUR-ULT-SECUENCIA   PIC  9(004).
+                 10 DFH-GJ-ULT-SECUENCIA       PIC  9(004).
