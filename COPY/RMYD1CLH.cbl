@@ -1,16 +1,30 @@
       *--------------------------------------------------------------*
       *  OBJETO     : EMITE LISTA DE PAGOS PROGRAMADOS CUOTA NIVELADA*  RN19PMHE
+      *  DFH-SECUENCIA-DESDE PERMITE RE-CONSULTAR A PARTIR DE UNA    *
+      *  CUOTA DADA CUANDO EL PLAN TIENE MAS DE 24 CUOTAS PENDIENTES.*
+      *  EL LLAMADOR REPITE LA CONSULTA PASANDO EN DFH-SECUENCIA-    *
+      *  DESDE EL VALOR DE DFH-SECUENCIA-PAGO DE LA ULTIMA CUOTA     *
+      *  RECIBIDA + 1 MIENTRAS DFH-HAY-MAS-CUOTAS ESTE ACTIVO.       *
       *--------------------------------------------------------------*
        01  DFHCOMMAREA.
            05 DFH-DATOS.
               07 DFH-DATOS-RECIBE.
                  10 DFH-NUMERO-CUENTA        PIC  X(013).
+                 10 DFH-SECUENCIA-DESDE      PIC  9(003).
               07 DFH-INFORMACION.
                  10 DFH-CODRET               PIC  9(002).
                  10 DFH-LONGITUD             PIC  9(003).
+                 10 DFH-TOTAL-CUOTAS         PIC  9(003).
+                 10 DFH-MAS-CUOTAS-IND       PIC  X(001).
+                    88 DFH-HAY-MAS-CUOTAS       VALUE 'S'.
+                    88 DFH-NO-HAY-MAS-CUOTAS    VALUE 'N'.
                  10 OCURRENCIAS OCCURS 24 TIMES.
                     15 DFH-TIPO-PAGO         PIC  X(010).
                     15 DFH-SECUENCIA-PAGO    PIC  9(003).
                     15 DFH-VALOR-PAGO        PIC S9(009)V99.
                     15 DFH-FECHA-PAGO        PIC  X(010).
-                    15 DFH-SITUACION-PAGO    PIC  X(010).
\ No newline at end of file
+                    15 DFH-SITUACION-PAGO    PIC  X(010).
+                       88 SITPAGO-PAGADA        VALUE 'PAGADA'.
+                       88 SITPAGO-PENDIENTE     VALUE 'PENDIENTE'.
+                       88 SITPAGO-VENCIDA       VALUE 'VENCIDA'.
+                       88 SITPAGO-PARCIAL       VALUE 'PARCIAL'.
