@@ -0,0 +1,23 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : TABLA DE REFERENCIA DE FORMAS DE CALCULO DE MORA    *
+      *  (DFH-FORMA-CALCULO-MORA EN EL CONVENIO). SE CARGA POR MEDIO  *
+      *  DE UN REDEFINES SOBRE VALORES LITERALES INICIALES, AL ESTILO *
+      *  DE LAS TABLAS DE REFERENCIA PEQUENAS Y ESTATICAS.            *
+      *--------------------------------------------------------------*
+       01  DFH-TABLA-FORMA-MORA-INIC.
+           05 FILLER PIC X(031)
+              VALUE '0INTERES SIMPLE SOBRE SALDO   '.
+           05 FILLER PIC X(031)
+              VALUE '1INTERES COMPUESTO SOBRE SALDO'.
+           05 FILLER PIC X(031)
+              VALUE '2PORCENTAJE FIJO SOBRE CUOTA  '.
+           05 FILLER PIC X(031)
+              VALUE '3MONTO FIJO POR DIA DE ATRASO '.
+           05 FILLER PIC X(031)
+              VALUE '4ESCALONADO POR TRAMOS DE MORA'.
+
+       01  DFH-TABLA-FORMA-MORA REDEFINES DFH-TABLA-FORMA-MORA-INIC.
+           05 DFH-FORMA-MORA-ENTRADA OCCURS 5 TIMES
+                                      INDEXED BY DFH-IX-FORMA-MORA.
+              10 DFH-FORMA-MORA-CODIGO       PIC X(001).
+              10 DFH-FORMA-MORA-DESCRIPCION  PIC X(030).
