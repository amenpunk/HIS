@@ -0,0 +1,20 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : REGISTRO DE DETALLE DE GASTOS JUDICIALES. UN        *
+      *  REGISTRO POR CADA GASTO JUDICIAL CARGADO A UNA CUENTA,       *
+      *  CLAVEADO POR CUENTA + SECUENCIA, PARA SUSTENTAR EL TOTAL     *
+      *  ACUMULADO EN DFH-GASTOS-JUDICIALES (RMYD1CLG) CON EL DETALLE *
+      *  DE FECHA, TIPO DE GASTO, VALOR Y EXPEDIENTE QUE LO ORIGINO.  *
+      *--------------------------------------------------------------*
+       01  REG-DET-GASTO-JUDICIAL.
+           05 DFH-NUMERO-CUENTA          PIC  X(013).
+           05 DFH-GJ-SECUENCIA           PIC  9(004).
+           05 DFH-GJ-FECHA               PIC  9(008).
+           05 DFH-GJ-TIPO-GASTO          PIC  X(015).
+              88 GJ-TIPO-HONORARIOS         VALUE 'HONORARIOS'.
+              88 GJ-TIPO-TASAS-JUDIC        VALUE 'TASAS'.
+              88 GJ-TIPO-NOTIFICACION       VALUE 'NOTIFICACION'.
+              88 GJ-TIPO-PERITAJE           VALUE 'PERITAJE'.
+              88 GJ-TIPO-EMBARGO            VALUE 'EMBARGO'.
+              88 GJ-TIPO-OTROS              VALUE 'OTROS'.
+           05 DFH-GJ-VALOR               PIC S9(009)V99.
+           05 DFH-GJ-EXPEDIENTE          PIC  X(020).
