@@ -0,0 +1,22 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : TABLA DE REFERENCIA DE CUENTAS CONTABLES PARA LA    *
+      *  CONTABILIZACION DE RECAUDOS DE CONVENIOS DE DESCUENTO POR    *
+      *  PLANILLA. SE CARGA POR MEDIO DE UN REDEFINES SOBRE VALORES   *
+      *  LITERALES INICIALES, AL ESTILO DE LAS TABLAS DE REFERENCIA   *
+      *  PEQUENAS Y ESTATICAS (VER RMYD1FCM).                         *
+      *--------------------------------------------------------------*
+       01  DFH-TABLA-CTA-CONTABLE-INIC.
+           05 FILLER PIC X(043)
+              VALUE 'COLECCION101010000000204010000000RECAUDO PL'.
+           05 FILLER PIC X(043)
+              VALUE 'MORA     101010000000404030000000MORA PLAN '.
+
+       01  DFH-TABLA-CTA-CONTABLE REDEFINES DFH-TABLA-CTA-CONTABLE-INIC.
+           05 DFH-CTA-CONTABLE-ENTRADA OCCURS 2 TIMES
+                                      INDEXED BY DFH-IX-CTA-CONTABLE.
+              10 DFH-CTA-CONCEPTO           PIC X(009).
+                 88 CTA-CONCEPTO-COLECCION      VALUE 'COLECCION'.
+                 88 CTA-CONCEPTO-MORA           VALUE 'MORA     '.
+              10 DFH-CTA-DEBITO              PIC X(012).
+              10 DFH-CTA-CREDITO             PIC X(012).
+              10 DFH-CTA-DESCRIPCION         PIC X(010).
