@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : REGISTRO DE PARTIDA CONTABLE (GL) GENERADA POR LA   *
+      *  EXTRACCION DE RECAUDOS DE CONVENIOS DE DESCUENTO POR         *
+      *  PLANILLA. UNA PARTIDA POR CONVENIO Y CONCEPTO (RECAUDO DEL   *
+      *  PERIODO O MORA), CON LAS CUENTAS DE DEBITO Y CREDITO TOMADAS *
+      *  DE LA TABLA RMYD1GLM.                                        *
+      *--------------------------------------------------------------*
+       01  REG-PARTIDA-GL.
+           05 DFH-GL-FECHA               PIC  9(008).
+           05 DFH-GL-CODIGO-CONVENIO     PIC  9(006).
+           05 DFH-GL-CONCEPTO            PIC  X(009).
+           05 DFH-GL-CTA-DEBITO          PIC  X(012).
+           05 DFH-GL-CTA-CREDITO         PIC  X(012).
+           05 DFH-GL-VALOR               PIC S9(011)V99.
+           05 DFH-GL-DESCRIPCION         PIC  X(040).
