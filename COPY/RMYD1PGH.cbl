@@ -0,0 +1,20 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : REGISTRO DE HISTORIAL DE PAGOS REALES. UN REGISTRO  *
+      *  POR CADA PAGO EFECTIVAMENTE RECIBIDO EN UNA CUENTA, CLAVEADO *
+      *  POR CUENTA + SECUENCIA DE PAGO (LA MISMA SECUENCIA DE LA     *
+      *  CUOTA PROGRAMADA EN RMYD1CLH/RMYD1CLD QUE EL PAGO APLICA),   *
+      *  PARA PODER COMPARAR LO PROGRAMADO CONTRA LO REALMENTE PAGADO *
+      *  SIN DEPENDER DE REGISTROS EN PAPEL.                          *
+      *--------------------------------------------------------------*
+       01  REG-HIST-PAGO.
+           05 DFH-NUMERO-CUENTA          PIC  X(013).
+           05 DFH-PAGO-SECUENCIA         PIC  9(003).
+           05 DFH-PAGO-FECHA-REAL        PIC  9(008).
+           05 DFH-PAGO-VALOR-RECIBIDO    PIC S9(009)V99.
+           05 DFH-PAGO-CANAL             PIC  X(010).
+              88 PAGO-CANAL-VENTANILLA      VALUE 'VENTANILLA'.
+              88 PAGO-CANAL-PLANILLA        VALUE 'PLANILLA'.
+              88 PAGO-CANAL-TRANSFER        VALUE 'TRANSFER'.
+              88 PAGO-CANAL-ATM             VALUE 'ATM'.
+              88 PAGO-CANAL-WEB             VALUE 'WEB'.
+           05 DFH-PAGO-REFERENCIA        PIC  X(015).
