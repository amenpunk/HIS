@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : DETALLE DE UN CONVENIO RECHAZADO EN LA CARGA POR    *
+      *  LOTE (SALIDA DE RMYD1CVM, ENTRADA DEL PROCESO DE AVISOS      *
+      *  RMYD1NOT).                                                   *
+      *--------------------------------------------------------------*
+       01  WS-RECHAZO-DET.
+           05 WR-CODIGO                 PIC 9(006).
+           05 FILLER                    PIC X(002)     VALUE SPACES.
+           05 WR-FORMA-MORA             PIC X(001).
+           05 FILLER                    PIC X(002)     VALUE SPACES.
+           05 WR-MOTIVO                 PIC X(050).
+           05 FILLER                    PIC X(019)     VALUE SPACES.
