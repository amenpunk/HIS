@@ -0,0 +1,13 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : REGISTRO DE HISTORIAL DE SITUACION JURIDICA.       *
+      *  UN REGISTRO POR CADA CAMBIO DE DFH-SITJURIDICA (RMYD1CLG)   *
+      *  QUE SUFRE UNA CUENTA, PARA RECONSTRUIR SU HISTORIAL LEGAL.  *
+      *--------------------------------------------------------------*
+       01  REG-HIST-SITJURIDICA.
+           05 DFH-NUMERO-CUENTA          PIC  X(013).
+           05 DFH-SITJUR-SECUENCIA       PIC  9(004).
+           05 DFH-SITJUR-FECHA-EFECTO    PIC  9(008).
+           05 DFH-SITJUR-SITUAC-ANTERIOR PIC  X(015).
+           05 DFH-SITJUR-SITUAC-NUEVA    PIC  X(015).
+           05 DFH-SITJUR-RESPONSABLE     PIC  X(010).
+           05 DFH-SITJUR-MOTIVO          PIC  X(040).
