@@ -0,0 +1,17 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : REGISTRO DE FOTO MENSUAL DE SALDOS. UN REGISTRO POR *
+      *  CUENTA Y POR ANO-MES DE CIERRE, PARA CONSERVAR EL HISTORICO  *
+      *  COMPLETO DE SALDOS E INTERESES MAS ALLA DEL UNICO MES        *
+      *  ANTERIOR QUE GUARDA RMYD1CLG (DFH-SALDO-MES-ANTERIOR).       *
+      *--------------------------------------------------------------*
+       01  REG-FOTO-MENSUAL.
+           05 DFH-NUMERO-CUENTA          PIC  X(013).
+           05 DFH-FOTO-ANOMES            PIC  9(006).
+           05 DFH-FOTO-SALDO             PIC S9(011)V99.
+           05 DFH-FOTO-MONTO             PIC S9(011)V99.
+           05 DFH-FOTO-INTERES-ACUM      PIC S9(009)V99.
+           05 DFH-FOTO-COMISION-ACUM     PIC S9(009)V99.
+           05 DFH-FOTO-INTERES-DEL-MES   PIC S9(009)V99.
+           05 DFH-FOTO-COMISION-DEL-MES  PIC S9(009)V99.
+           05 DFH-FOTO-MOR-MES           PIC  9(002)V9(004).
+           05 DFH-FOTO-GASTOS-JUDICIALES PIC S9(011)V99.
