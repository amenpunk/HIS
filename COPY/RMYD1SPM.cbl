@@ -0,0 +1,23 @@
+      *--------------------------------------------------------------*
+      *  OBJETO : TABLA DE REFERENCIA DE LOS CODIGOS DE SITUACION DE  *
+      *  PAGO (DFH-SITUACION-PAGO EN RMYD1CLD/RMYD1CLH). SE CARGA POR *
+      *  MEDIO DE UN REDEFINES SOBRE VALORES LITERALES INICIALES, AL  *
+      *  ESTILO DE LAS TABLAS DE REFERENCIA PEQUENAS Y ESTATICAS (VER *
+      *  RMYD1FCM), PARA PUBLICAR EL SIGNIFICADO DE CADA CODIGO EN    *
+      *  LOS REPORTES QUE AGRUPAN POR SITUACION DE PAGO.              *
+      *--------------------------------------------------------------*
+       01  DFH-TABLA-SITPAGO-INIC.
+           05 FILLER PIC X(040)
+              VALUE 'PAGADA    CUOTA PAGADA EN SU TOTALIDAD  '.
+           05 FILLER PIC X(040)
+              VALUE 'PENDIENTE CUOTA AUN NO VENCIDA          '.
+           05 FILLER PIC X(040)
+              VALUE 'VENCIDA   CUOTA VENCIDA SIN PAGO        '.
+           05 FILLER PIC X(040)
+              VALUE 'PARCIAL   CUOTA PAGADA PARCIALMENTE     '.
+
+       01  DFH-TABLA-SITPAGO REDEFINES DFH-TABLA-SITPAGO-INIC.
+           05 DFH-SITPAGO-ENTRADA OCCURS 4 TIMES
+                                   INDEXED BY DFH-IX-SITPAGO.
+              10 DFH-SITPAGO-CODIGO         PIC X(010).
+              10 DFH-SITPAGO-DESCRIPCION    PIC X(030).
